@@ -15,17 +15,61 @@
                ASSIGN TO 'C:\IHCC\COBOL\COBLSC02\CBLBOAT1.DAT'
 			   ORGANIZATION IS LINE SEQUENTIAL.
 
+      * OPTIONAL ACCESSORY PACKAGE INVENTORY - QUANTITY ON HAND   *
+      * FOR EACH PACKAGE, REWRITTEN AT 3000-CLOSING WITH THE       *
+      * QUANTITIES LEFT AFTER THIS RUN SOLD AGAINST THEM. A        *
+      * MISSING FILE LEAVES THE OVERSOLD CHECK TURNED OFF *
+		   SELECT OPTIONAL ACCESSORY-INV
+			   ASSIGN TO 'C:\IHCC\COBOL\COBLSC02\CBLACCINV.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS C-ACC-INV-STATUS.
+
+      * OPTIONAL RUN-DATE-RANGE PARAMETER FILE - WHEN PRESENT LIMITS *
+      * THE RUN TO PURCHASES MADE ON OR BETWEEN THE TWO DATES *
+		   SELECT OPTIONAL DATE-PARM
+			   ASSIGN TO 'C:\IHCC\COBOL\COBLSC02\CBLB02DT.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS C-DATE-PARM-STATUS.
+
 		   SELECT PRTOUT
 			   ASSIGN TO 'C:\IHCC\COBOL\COBLSC02\BOATPRT.PRT'
 			   ORGANIZATION IS RECORD SEQUENTIAL.
 
+      * COMMA-DELIMITED SIDECAR TO BOATPRT.PRT - SAME FIELDS AS *
+      * DETAIL-LINE, WRITTEN ALONGSIDE IT ON EVERY RUN FOR IMPORT *
+      * INTO A SPREADSHEET *
+		   SELECT CSVOUT
+			   ASSIGN TO 'C:\IHCC\COBOL\COBLSC02\BOATPRT.CSV'
+			   ORGANIZATION IS LINE SEQUENTIAL.
+
+      * GRAND-TOTAL EXTRACT - REWRITTEN AT 3000-CLOSING SO COBLSC07 *
+      * CAN RECONCILE THIS RUN'S TOTALS AGAINST COBLSC03'S *
+		   SELECT GT-EXTRACT
+			   ASSIGN TO 'C:\IHCC\COBOL\COBLSC02\CBLGT02.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL.
+
+      * SHARED OPERATIONS LOG - EVERY BATCH PROGRAM APPENDS ONE LINE *
+      * HERE EACH RUN SO VOLUME CAN BE TRACKED DAY TO DAY *
+		   SELECT RUN-LOG
+			   ASSIGN TO 'C:\IHCC\COBOL\CBLRUNLOG.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL.
+
+      * CHECKPOINT/RESTART FILE - REWRITTEN PERIODICALLY DURING THE  *
+      * RUN SO A KILLED JOB CAN BE RESTARTED FROM THE LAST CHECKPOINT*
+      * INSTEAD OF FROM THE FIRST RECORD OF CBLBOAT1.DAT - CLEARED   *
+      * BACK TO EMPTY ONCE A RUN FINISHES CLEAN *
+		   SELECT OPTIONAL CHECKPOINT-FILE
+			   ASSIGN TO 'C:\IHCC\COBOL\COBLSC02\CBLB02CK.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS C-CKPT-STATUS.
+
 	   DATA DIVISION.
 	   FILE SECTION.
 
        FD  BOAT-MASTER
            LABEL RECORD IS STANDARD
 		   DATA RECORD IS I-REC
-		   RECORD CONTAINS 42 CHARACTERS.
+		   RECORD CONTAINS 46 CHARACTERS.
 
        01  I-REC.
            05  I-LAST-NAME              PIC X(15).
@@ -38,6 +82,29 @@
 		   05  I-BOAT-TYPE              PIC X.
 		   05  I-ACCESSORY-PACKAGE      PIC 9.
 		   05  I-PREP-DELIVER-COST      PIC 9(5)V99.
+		   05  I-SALESPERSON            PIC X(4).
+
+      * A TRAILER RECORD - RECOGNIZED BY ITS RESERVED LAST-NAME  *
+      * VALUE - CARRIES THE RECORD COUNT AND DOLLAR TOTAL THE    *
+      * EXTRACT IS EXPECTED TO CONTAIN SO 3000-CLOSING CAN CHECK  *
+      * THAT NOTHING WAS LOST IN TRANSIT *
+       01  TRAILER-REC REDEFINES I-REC.
+		   05  T-REC-ID                 PIC X(15).
+		   05  T-EXPECTED-CTR           PIC 9(5).
+		   05  T-EXPECTED-TOTAL         PIC 9(7)V99.
+		   05  FILLER                   PIC X(17).
+
+      * HOLDS ONE OPTIONAL RECORD WITH THE START/END PURCHASE DATES *
+      * A RUN SHOULD BE SCOPED TO - WHEN THE FILE IS MISSING OR     *
+      * EMPTY EVERY PURCHASE DATE IS CONSIDERED IN RANGE            *
+       FD  DATE-PARM
+           LABEL RECORD IS STANDARD
+		   DATA RECORD IS P-REC
+		   RECORD CONTAINS 16 CHARACTERS.
+
+       01  P-REC.
+		   05  P-START-DATE             PIC 9(8).
+		   05  P-END-DATE               PIC 9(8).
 
        FD  PRTOUT
 		   LABEL RECORD IS OMITTED
@@ -47,6 +114,91 @@
 
 	   01  PRTLINE                     PIC X(132).
 
+	   FD  CSVOUT
+		   LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 132 CHARACTERS
+		   DATA RECORD IS CSVLINE.
+
+	   01  CSVLINE                     PIC X(132).
+
+      * ONE RECORD HOLDING THE QUANTITY ON HAND FOR EACH OF THE   *
+      * THREE ACCESSORY PACKAGES *
+	   FD  ACCESSORY-INV
+		   LABEL RECORD IS OMITTED
+		   DATA RECORD IS A-REC
+		   RECORD CONTAINS 18 CHARACTERS.
+
+	   01  A-REC.
+		   05  A-ELEC-QTY               PIC S9(5).
+		   05  A-SKI-QTY                PIC S9(5).
+		   05  A-FISH-QTY               PIC S9(5).
+		   05  FILLER                   PIC X(3).
+
+      * THIS RUN'S GRAND SALES COUNT AND TOTAL COST, FOR COBLSC07 *
+      * TO PICK UP AND RECONCILE AGAINST COBLSC03'S OWN EXTRACT *
+	   FD  GT-EXTRACT
+		   LABEL RECORD IS OMITTED
+		   DATA RECORD IS GT02-REC
+		   RECORD CONTAINS 16 CHARACTERS.
+
+	   01  GT02-REC.
+		   05  G2-SALES-CTR             PIC 9(5).
+		   05  G2-TOTAL-COST            PIC 9(9)V99.
+
+      * ONE COMMA-DELIMITED LINE PER RUN - PROGRAM NAME, RUN DATE/    *
+      * TIME, RECORDS IN, RECORDS OUT, RECORDS REJECTED *
+	   FD  RUN-LOG
+		   LABEL RECORD IS OMITTED
+		   DATA RECORD IS RUNLOG-REC
+		   RECORD CONTAINS 52 CHARACTERS.
+
+	   01  RUNLOG-REC.
+		   05  RL-PROGRAM               PIC X(8).
+		   05  FILLER                   PIC X       VALUE ','.
+		   05  RL-RUN-MM                PIC 99.
+		   05  FILLER                   PIC X       VALUE '/'.
+		   05  RL-RUN-DD                PIC 99.
+		   05  FILLER                   PIC X       VALUE '/'.
+		   05  RL-RUN-YYYY              PIC 9(4).
+		   05  FILLER                   PIC X       VALUE ','.
+		   05  RL-RUN-HH                PIC 99.
+		   05  FILLER                   PIC X       VALUE ':'.
+		   05  RL-RUN-MI                PIC 99.
+		   05  FILLER                   PIC X       VALUE ':'.
+		   05  RL-RUN-SS                PIC 99.
+		   05  FILLER                   PIC X       VALUE ','.
+		   05  RL-RECS-IN               PIC ZZZZZZ9.
+		   05  FILLER                   PIC X       VALUE ','.
+		   05  RL-RECS-OUT              PIC ZZZZZZ9.
+		   05  FILLER                   PIC X       VALUE ','.
+		   05  RL-RECS-REJ              PIC ZZZZZZ9.
+
+      * CHECKPOINT RECORD - HOW MANY BOAT-MASTER RECORDS HAVE BEEN   *
+      * READ SO FAR, PLUS EVERY ACCUMULATOR NEEDED TO PICK BACK UP   *
+      * WHERE A KILLED RUN LEFT OFF INSTEAD OF REPROCESSING AND      *
+      * REPRINTING THE WHOLE FILE FROM SCRATCH *
+	   FD  CHECKPOINT-FILE
+		   LABEL RECORD IS OMITTED
+		   DATA RECORD IS CKPT-REC
+		   RECORD CONTAINS 559 CHARACTERS.
+
+	   01  CKPT-REC.
+		   05  CK-REC-CTR               PIC 9(7).
+		   05  CK-GT-SALES-CTR          PIC 9(5).
+		   05  CK-GT-TOTAL-COST         PIC 9(9)V99.
+		   05  CK-MJ-SALES-CTR          PIC 9(4).
+		   05  CK-MJ-TOTAL-COST         PIC 9(9)V99.
+		   05  CK-BOAT-TYPE             PIC X.
+		   05  CK-ACC-INV-SW            PIC XXX.
+		   05  CK-ACC-ELEC-QTY          PIC S9(5).
+		   05  CK-ACC-SKI-QTY           PIC S9(5).
+		   05  CK-ACC-FISH-QTY          PIC S9(5).
+		   05  CK-PCTR                  PIC 99.
+		   05  CK-SALESPERSON-ENTRY     OCCURS 25 TIMES.
+			   10  CK-SP-CODE           PIC X(4).
+			   10  CK-SP-SALES-CTR      PIC 9(5).
+			   10  CK-SP-TOTAL-COST     PIC 9(9)V99.
+
 	   WORKING-STORAGE SECTION.
 	   01  WORK-AREA.
            05  C-PCTR                  PIC 99      VALUE 0.
@@ -57,7 +209,43 @@
 		   05  C-MJ-TOTAL-COST         PIC 9(9)V99 VALUE 0.
 		   05  C-GT-SALES-CTR          PIC 9(5)    VALUE 0.
 		   05  C-GT-TOTAL-COST         PIC 9(9)V99 VALUE 0.
-       
+		   05  C-START-DATE            PIC 9(8)    VALUE 0.
+		   05  C-END-DATE              PIC 9(8)    VALUE 99991231.
+		   05  C-DATE-PARM-STATUS      PIC XX      VALUE '00'.
+      * SET 'YES' WHEN A DATE-RANGE PARAMETER WAS ACTUALLY FOUND -   *
+      * THE TRAILER'S EXPECTED COUNT/TOTAL COVER THE WHOLE FILE, SO  *
+      * THE CONTROL TOTAL CHECK AND ACCOUNTING EXTRACT ONLY MEAN     *
+      * ANYTHING WHEN EVERY RECORD WAS ACTUALLY PROCESSED            *
+		   05  C-DATE-FILTER-SW        PIC XXX     VALUE 'NO'.
+		   05  TRAILER-SW              PIC XXX     VALUE 'NO'.
+		   05  C-EXPECTED-CTR          PIC 9(5)    VALUE 0.
+		   05  C-EXPECTED-TOTAL        PIC 9(9)V99 VALUE 0.
+		   05  C-ACC-INV-STATUS        PIC XX      VALUE '00'.
+		   05  C-ACC-INV-SW            PIC XXX     VALUE 'NO'.
+		   05  C-ACC-ELEC-QTY          PIC S9(5)   VALUE 0.
+		   05  C-ACC-SKI-QTY           PIC S9(5)   VALUE 0.
+		   05  C-ACC-FISH-QTY          PIC S9(5)   VALUE 0.
+		   05  C-COMM-SUB              PIC 99      VALUE 0.
+		   05  C-COMMISSION-RATE       PIC V99     VALUE .05.
+		   05  C-RESTART-SW            PIC XXX     VALUE 'NO'.
+		   05  C-CKPT-STATUS           PIC XX      VALUE '00'.
+		   05  C-CKPT-INTERVAL         PIC 9(4)    VALUE 0100.
+		   05  C-CKPT-REC-CTR          PIC 9(7)    VALUE 0.
+		   05  C-CKPT-SKIP-CTR         PIC 9(7)    VALUE 0.
+		   05  C-CKPT-SUB              PIC 9(4)    VALUE 0.
+		   05  C-CKPT-QUOTIENT         PIC 9(7)    VALUE 0.
+		   05  C-CKPT-REMAINDER        PIC 9(4)    VALUE 0.
+
+
+      * ACCUMULATES SALES COUNT AND TOTAL COST PER SALESPERSON AS    *
+      * RECORDS ARE READ, REGARDLESS OF SORT ORDER - SEARCHED/FILLED *
+      * LEFT TO RIGHT, A BLANK CODE MARKS THE NEXT OPEN SLOT          *
+	   01  SALESPERSON-TOTALS.
+		   05  SALESPERSON-ENTRY       OCCURS 25 TIMES.
+			   10  SP-CODE             PIC X(4)    VALUE SPACES.
+			   10  SP-SALES-CTR        PIC 9(5)    VALUE 0.
+			   10  SP-TOTAL-COST       PIC 9(9)V99 VALUE 0.
+
 	   01  CURRENT-DATE-AND-TIME.
 		   05  I-DATE.
 			   10  I-YY                PIC 9(4).
@@ -134,10 +322,37 @@
 		   05  O-PURCHASE-DATE-YY      PIC 99.
 		   05  FILLER                  PIC X(11)   VALUE ' '.
 		   05  O-ACCESSORY-PACKAGE     PIC X(15).
-		   05  FILLER                  PIC X(9)    VALUE ' '.
+		   05  FILLER                  PIC X(7)    VALUE ' '.
 		   05  O-PREP-DELIVER-COST     PIC ZZZ,ZZZ.99.
-		   05  FILLER                  PIC X(10)   VALUE ' '.
+		   05  FILLER                  PIC X(2)    VALUE ' '.
 		   05  O-TOTAL-COST            PIC Z,ZZZ,ZZZ.99.
+		   05  O-OVERSOLD-FLAG         PIC X(10)   VALUE ' '.
+
+      * COMMA-DELIMITED MIRROR OF DETAIL-LINE WRITTEN TO CSVOUT *
+      * SAME FIELDS/ORDER AS DETAIL-LINE *
+	   01  CSV-DETAIL-LINE.
+		   05  CSV-LAST-NAME           PIC X(15).
+		   05  FILLER                  PIC X       VALUE ','.
+		   05  CSV-STATE               PIC XX.
+		   05  FILLER                  PIC X       VALUE ','.
+		   05  CSV-BOAT-COST           PIC ZZZZZZ.99.
+		   05  FILLER                  PIC X       VALUE ','.
+		   05  CSV-PURCHASE-DATE-MM    PIC 99.
+		   05  FILLER                  PIC X       VALUE '/'.
+		   05  CSV-PURCHASE-DATE-DD    PIC 99.
+		   05  FILLER                  PIC X       VALUE '/'.
+		   05  CSV-PURCHASE-DATE-YY    PIC 99.
+		   05  FILLER                  PIC X       VALUE ','.
+		   05  CSV-BOAT-TYPE           PIC X(13).
+		   05  FILLER                  PIC X       VALUE ','.
+		   05  CSV-ACCESSORY-PACKAGE   PIC X(15).
+		   05  FILLER                  PIC X       VALUE ','.
+		   05  CSV-PREP-DELIVER-COST   PIC ZZZZZ.99.
+		   05  FILLER                  PIC X       VALUE ','.
+		   05  CSV-TOTAL-COST          PIC ZZZZZZZ.99.
+		   05  FILLER                  PIC X       VALUE ','.
+		   05  CSV-OVERSOLD-FLAG       PIC X(8).
+		   05  FILLER                  PIC X(36)   VALUE ' '.
 
       * O-MJ-BOAT-TYPE IS USED FOR EVERY 'SUBTOTALS FOR' *
 	   01  MAJOR-SUBTOTALS.
@@ -162,6 +377,51 @@
 		   05  FILLER                  PIC X(35)   VALUE ' '.
 		   05  O-GT-TOTAL-COST         PIC $$$,$$$,$$$,$$$.99.
 
+      * PRINTS WHEN THE TRAILER RECORD'S EXPECTED COUNT/TOTAL DO    *
+      * NOT AGREE WITH WHAT WAS ACTUALLY READ AND ACCUMULATED        *
+	   01  MISMATCH-LINE.
+		   05  FILLER                  PIC X(45)
+			   VALUE '*** CONTROL TOTALS MISMATCH - SEE RUN LOG ***'.
+		   05  FILLER                  PIC X(87)   VALUE ' '.
+
+      * PRINTS INSTEAD OF THE CONTROL TOTAL CHECK WHENEVER A DATE    *
+      * RANGE PARAMETER WAS IN EFFECT, SINCE THE TRAILER'S EXPECTED  *
+      * COUNT/TOTAL COVER THE WHOLE FILE, NOT JUST THE DATE WINDOW   *
+	   01  DATE-FILTER-NOTE-LINE.
+		   05  FILLER                  PIC X(42)
+			   VALUE '*** DATE FILTER ACTIVE - CHECK SKIPPED ***'.
+		   05  FILLER                  PIC X(90)   VALUE ' '.
+
+      * COMMISSION REPORT TITLE LINE - PRINTED ONCE, AFTER GRAND     *
+      * TOTALS, SO PAYROLL DOES NOT HAVE TO RECONSTRUCT THIS BY HAND *
+	   01  COMMISSION-TITLE.
+		   05  FILLER                  PIC X(23)   VALUE ' '.
+		   05  FILLER                  PIC X(18)   VALUE
+                                                 'COMMISSION REPORT'.
+		   05  FILLER                  PIC X(91)   VALUE ' '.
+
+	   01  COMMISSION-COLUMN-HEADINGS.
+		   05  FILLER                  PIC X(23)   VALUE ' '.
+		   05  FILLER                  PIC X(11)   VALUE 'SALESPERSON'.
+		   05  FILLER                  PIC X(10)   VALUE ' '.
+		   05  FILLER                  PIC X(11)   VALUE 'NUMBER SOLD'.
+		   05  FILLER                  PIC X(9)    VALUE ' '.
+		   05  FILLER                  PIC X(10)   VALUE 'TOTAL COST'.
+		   05  FILLER                  PIC X(8)    VALUE ' '.
+		   05  FILLER                  PIC X(10)   VALUE 'COMMISSION'.
+		   05  FILLER                  PIC X(40)   VALUE ' '.
+
+	   01  COMMISSION-DETAIL-LINE.
+		   05  FILLER                  PIC X(23)   VALUE ' '.
+		   05  O-SP-CODE               PIC X(11).
+		   05  FILLER                  PIC X(10)   VALUE ' '.
+		   05  O-SP-SALES-CTR          PIC Z,ZZ9.
+		   05  FILLER                  PIC X(14)   VALUE ' '.
+		   05  O-SP-TOTAL-COST         PIC $$$,$$$,$$9.99.
+		   05  FILLER                  PIC X(7)    VALUE ' '.
+		   05  O-SP-COMMISSION         PIC $$$,$$9.99.
+		   05  FILLER                  PIC X(38)   VALUE ' '.
+
 	   PROCEDURE DIVISION.
 	   0000-MAIN.
 		   PERFORM 1000-INIT.
@@ -171,8 +431,22 @@
 		   STOP RUN.
 
        1000-INIT.
+		   PERFORM 1150-GET-CHECKPOINT.
+
            OPEN INPUT BOAT-MASTER.
-           OPEN OUTPUT PRTOUT.
+		   IF C-RESTART-SW = 'YES'
+			   OPEN EXTEND PRTOUT
+			   OPEN EXTEND CSVOUT
+		   ELSE
+			   OPEN OUTPUT PRTOUT
+			   OPEN OUTPUT CSVOUT.
+
+		   PERFORM 1100-GET-DATE-RANGE.
+
+		   IF C-RESTART-SW = 'YES'
+			   PERFORM 1160-SKIP-TO-CHECKPOINT
+		   ELSE
+			   PERFORM 1200-LOAD-ACCESSORY-INV.
 
 		   MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
 		   MOVE I-YY TO O-YY.
@@ -180,19 +454,115 @@
 		   MOVE I-MM TO O-MM.
 
       * READ IS CALLED BEFORE HEADINGS TO PRINT PAGE-COLUMN-HEADINGS-3 *
+      * - SKIPPED ON RESTART SINCE THE PRIOR RUN ALREADY PRINTED THE  *
+      * CURRENT PAGE'S HEADINGS AND THIS RUN IS APPENDING TO IT *
 		   PERFORM 9100-READ.
-           PERFORM 9200-HEADINGS.
-
-           MOVE O-PAGE-BOAT-TYPE TO O-MJ-BOAT-TYPE.
-	       MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
+		   IF C-RESTART-SW = 'NO'
+			   PERFORM 9200-HEADINGS
+			   MOVE O-PAGE-BOAT-TYPE TO O-MJ-BOAT-TYPE
+			   MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
+
+      * READS THE OPTIONAL DATE-RANGE PARAMETER FILE - A MISSING OR *
+      * EMPTY FILE LEAVES THE DEFAULT RANGE OF 0 TO 99991231 IN     *
+      * PLACE SO EVERY RECORD IS PROCESSED AS BEFORE *
+	   1100-GET-DATE-RANGE.
+		   OPEN INPUT DATE-PARM.
+		   READ DATE-PARM
+			   AT END
+				   MOVE 0 TO C-START-DATE
+				   MOVE 99991231 TO C-END-DATE
+			   NOT AT END
+				   MOVE P-START-DATE TO C-START-DATE
+				   MOVE P-END-DATE TO C-END-DATE
+				   MOVE 'YES' TO C-DATE-FILTER-SW.
+		   CLOSE DATE-PARM.
+
+      * READS THE OPTIONAL ACCESSORY INVENTORY FILE - A MISSING   *
+      * FILE LEAVES C-ACC-INV-SW SET TO 'NO' SO THE OVERSOLD      *
+      * CHECK IN 2320-ACCESSORY-CHECK IS SKIPPED *
+	   1200-LOAD-ACCESSORY-INV.
+		   OPEN INPUT ACCESSORY-INV.
+		   READ ACCESSORY-INV
+			   AT END
+				   MOVE 'NO' TO C-ACC-INV-SW
+			   NOT AT END
+				   MOVE 'YES' TO C-ACC-INV-SW
+				   MOVE A-ELEC-QTY TO C-ACC-ELEC-QTY
+				   MOVE A-SKI-QTY TO C-ACC-SKI-QTY
+				   MOVE A-FISH-QTY TO C-ACC-FISH-QTY.
+		   CLOSE ACCESSORY-INV.
+
+      * READS THE OPTIONAL CHECKPOINT FILE LEFT BY A PRIOR RUN THAT  *
+      * DIDN'T FINISH - A MISSING OR EMPTY FILE MEANS THIS IS A      *
+      * FRESH RUN STARTING FROM THE FIRST RECORD LIKE ALWAYS *
+	   1150-GET-CHECKPOINT.
+		   MOVE 'NO' TO C-RESTART-SW.
+		   OPEN INPUT CHECKPOINT-FILE.
+		   READ CHECKPOINT-FILE
+			   AT END
+				   MOVE 0 TO C-CKPT-SKIP-CTR
+			   NOT AT END
+				   MOVE 'YES' TO C-RESTART-SW
+				   MOVE CK-REC-CTR TO C-CKPT-SKIP-CTR
+				   MOVE CK-REC-CTR TO C-CKPT-REC-CTR
+				   MOVE CK-GT-SALES-CTR TO C-GT-SALES-CTR
+				   MOVE CK-GT-TOTAL-COST TO C-GT-TOTAL-COST
+				   MOVE CK-MJ-SALES-CTR TO C-MJ-SALES-CTR
+				   MOVE CK-MJ-TOTAL-COST TO C-MJ-TOTAL-COST
+				   MOVE CK-BOAT-TYPE TO H-BOAT-TYPE
+				   MOVE CK-ACC-INV-SW TO C-ACC-INV-SW
+				   MOVE CK-ACC-ELEC-QTY TO C-ACC-ELEC-QTY
+				   MOVE CK-ACC-SKI-QTY TO C-ACC-SKI-QTY
+				   MOVE CK-ACC-FISH-QTY TO C-ACC-FISH-QTY
+				   MOVE CK-PCTR TO C-PCTR
+				   PERFORM 1151-RESTORE-COMMISSION-ENTRY
+					   VARYING C-CKPT-SUB FROM 1 BY 1
+						   UNTIL C-CKPT-SUB > 25.
+		   CLOSE CHECKPOINT-FILE.
+
+      * RESTORES ONE SLOT OF THE SALESPERSON COMMISSION TABLE FROM    *
+      * THE CHECKPOINT RECORD *
+	   1151-RESTORE-COMMISSION-ENTRY.
+		   MOVE CK-SP-CODE(C-CKPT-SUB) TO SP-CODE(C-CKPT-SUB).
+		   MOVE CK-SP-SALES-CTR(C-CKPT-SUB) TO SP-SALES-CTR(C-CKPT-SUB).
+		   MOVE CK-SP-TOTAL-COST(C-CKPT-SUB) TO
+			   SP-TOTAL-COST(C-CKPT-SUB).
+
+      * RE-READS AND DISCARDS EVERY BOAT-MASTER RECORD THE LAST RUN  *
+      * ALREADY GOT THROUGH BEFORE IT WAS CHECKPOINTED, SINCE A      *
+      * LINE SEQUENTIAL FILE CAN ONLY BE REPOSITIONED BY READING     *
+      * PAST THE RECORDS THAT CAME BEFORE THE ONE YOU WANT *
+	   1160-SKIP-TO-CHECKPOINT.
+		   PERFORM 1161-SKIP-ONE-RECORD
+			   VARYING C-CKPT-SUB FROM 1 BY 1
+				   UNTIL C-CKPT-SUB > C-CKPT-SKIP-CTR
+					   OR MORE-RECS = 'NO'.
+
+	   1161-SKIP-ONE-RECORD.
+		   READ BOAT-MASTER
+			   AT END
+				   MOVE 'NO' TO MORE-RECS.
 
 	   2000-MAINLINE.
-		   IF I-BOAT-TYPE NOT = H-BOAT-TYPE
-			   PERFORM 9000-MAJORSUBTOTALS
-		   PERFORM 2100-COLUMN-HEADINGS-3.
-		   PERFORM 2200-CALCS.
-           PERFORM 2300-OUTPUT.
-           PERFORM 9100-READ.
+      * RECORDS OUTSIDE THE REQUESTED PURCHASE-DATE RANGE ARE SKIPPED *
+      * WITHOUT BEING PRINTED OR ADDED TO ANY TOTAL *
+		   IF I-PURCHASE-DATE < C-START-DATE OR
+			   I-PURCHASE-DATE > C-END-DATE
+			   ADD 1 TO C-CKPT-REC-CTR
+			   PERFORM 9800-CHECKPOINT-DUE-CHECK
+			   PERFORM 9100-READ
+		   ELSE
+			   IF I-BOAT-TYPE NOT = H-BOAT-TYPE
+				   PERFORM 9000-MAJORSUBTOTALS
+			   PERFORM 2100-COLUMN-HEADINGS-3
+			   PERFORM 2200-CALCS
+			   PERFORM 2320-ACCESSORY-CHECK
+			   PERFORM 2400-COMMISSION-ACCUM
+			   PERFORM 2300-OUTPUT
+			   PERFORM 2310-CSV-OUTPUT
+			   ADD 1 TO C-CKPT-REC-CTR
+			   PERFORM 9800-CHECKPOINT-DUE-CHECK
+			   PERFORM 9100-READ.
 
       * PRINTS BOAT TYPE LINE FOR EVERY CONTROL BREAK *
 	   2100-COLUMN-HEADINGS-3.
@@ -249,6 +619,57 @@
 				   AT EOP
 					   PERFORM 9200-HEADINGS.
 
+      * BUILDS THE CSVOUT SIDECAR RECORD - SAME FIELDS AS DETAIL-LINE *
+	   2310-CSV-OUTPUT.
+		   MOVE O-LAST-NAME            TO CSV-LAST-NAME.
+		   MOVE O-STATE                TO CSV-STATE.
+		   MOVE I-BOAT-COST            TO CSV-BOAT-COST.
+		   MOVE O-PURCHASE-DATE-MM     TO CSV-PURCHASE-DATE-MM.
+		   MOVE O-PURCHASE-DATE-DD     TO CSV-PURCHASE-DATE-DD.
+		   MOVE O-PURCHASE-DATE-YY     TO CSV-PURCHASE-DATE-YY.
+		   MOVE O-BOAT-TYPE            TO CSV-BOAT-TYPE.
+		   MOVE O-ACCESSORY-PACKAGE    TO CSV-ACCESSORY-PACKAGE.
+		   MOVE I-PREP-DELIVER-COST    TO CSV-PREP-DELIVER-COST.
+		   MOVE C-TOTAL-COST           TO CSV-TOTAL-COST.
+		   MOVE O-OVERSOLD-FLAG        TO CSV-OVERSOLD-FLAG.
+
+		   WRITE CSVLINE FROM CSV-DETAIL-LINE.
+
+      * DECREMENTS THE SOLD PACKAGE'S QUANTITY ON HAND AND FLAGS *
+      * THE DETAIL LINE WHEN IT HAS GONE NEGATIVE - ONLY RUNS WHEN *
+      * THE OPTIONAL ACCESSORY-INV FILE WAS PRESENT *
+	   2320-ACCESSORY-CHECK.
+		   MOVE ' ' TO O-OVERSOLD-FLAG.
+
+		   IF C-ACC-INV-SW = 'YES'
+			   EVALUATE I-ACCESSORY-PACKAGE
+				   WHEN '1'
+					   SUBTRACT 1 FROM C-ACC-ELEC-QTY
+				   WHEN '2'
+					   SUBTRACT 1 FROM C-ACC-SKI-QTY
+				   WHEN OTHER
+					   SUBTRACT 1 FROM C-ACC-FISH-QTY
+			   END-EVALUATE
+
+			   IF C-ACC-ELEC-QTY < 0 OR C-ACC-SKI-QTY < 0
+				   OR C-ACC-FISH-QTY < 0
+					   MOVE 'OVERSOLD' TO O-OVERSOLD-FLAG.
+
+      * SEARCHES SALESPERSON-TOTALS FOR THIS SALE'S SALESPERSON CODE -  *
+      * STOPS ON A MATCH, A BLANK (UNUSED) SLOT, OR THE END OF THE      *
+      * TABLE, WHICHEVER COMES FIRST, THEN ACCUMULATES INTO THAT SLOT   *
+	   2400-COMMISSION-ACCUM.
+		   PERFORM VARYING C-COMM-SUB FROM 1 BY 1
+			   UNTIL SP-CODE(C-COMM-SUB) = I-SALESPERSON
+				   OR SP-CODE(C-COMM-SUB) = SPACES
+				   OR C-COMM-SUB = 25.
+
+		   IF SP-CODE(C-COMM-SUB) = SPACES
+			   MOVE I-SALESPERSON TO SP-CODE(C-COMM-SUB).
+
+		   ADD 1 TO SP-SALES-CTR(C-COMM-SUB).
+		   ADD C-TOTAL-COST TO SP-TOTAL-COST(C-COMM-SUB).
+
       * CONVERTS ONLY GRAND TOTAL VARIABLES TO ALPHANUMERIC AND CALLS *
       * MAJORSUBTOTALS TO FINISH CALCULATIONS *
 	   3000-CLOSING.
@@ -260,8 +681,15 @@
 		   WRITE PRTLINE FROM GRAND-TOTALS
 			   AFTER ADVANCING 3 LINES.
 
+		   PERFORM 9300-CONTROL-CHECK.
+		   PERFORM 9400-SAVE-ACCESSORY-INV.
+		   PERFORM 9500-COMMISSION-REPORT.
+		   PERFORM 9600-SAVE-GT-EXTRACT.
+		   PERFORM 9700-WRITE-RUN-LOG.
+		   PERFORM 9900-CLEAR-CHECKPOINT.
 		   CLOSE BOAT-MASTER.
 		   CLOSE PRTOUT.
+		   CLOSE CSVOUT.
 
       * ONLY MAJOR SUBTOTALS ARE CONVERTED TO ALPHANUMERIC AND ADDS *
       * GRAND TOTAL VARIABLES *
@@ -287,6 +715,12 @@
 			   AT END
 				   MOVE 'NO' TO MORE-RECS.
 
+		   IF T-REC-ID = '*** TRAILER ***'
+			   MOVE T-EXPECTED-CTR TO C-EXPECTED-CTR
+			   MOVE T-EXPECTED-TOTAL TO C-EXPECTED-TOTAL
+			   MOVE 'YES' TO TRAILER-SW
+			   MOVE 'NO' TO MORE-RECS.
+
 	   9200-HEADINGS.
 		   ADD 1 TO C-PCTR.
 		   MOVE C-PCTR TO O-PCTR.
@@ -317,3 +751,141 @@
 			   AFTER ADVANCING 2 LINE
 		   WRITE PRTLINE FROM BLANK-LINE
 			   AFTER ADVANCING 1 LINE.
+
+      * CHECKS THE ACCUMULATED COUNT/TOTAL AGAINST THE TRAILER     *
+      * RECORD'S EXPECTED VALUES - ONLY RUNS WHEN A TRAILER WAS     *
+      * ACTUALLY PRESENT ON THE EXTRACT *
+	   9300-CONTROL-CHECK.
+		   IF C-DATE-FILTER-SW = 'YES'
+			   WRITE PRTLINE FROM DATE-FILTER-NOTE-LINE
+				   AFTER ADVANCING 2 LINES.
+
+		   IF C-DATE-FILTER-SW = 'NO' AND TRAILER-SW = 'YES'
+			   IF C-GT-SALES-CTR NOT = C-EXPECTED-CTR
+				   OR C-GT-TOTAL-COST NOT = C-EXPECTED-TOTAL
+					   WRITE PRTLINE FROM MISMATCH-LINE
+						   AFTER ADVANCING 2 LINES
+					   DISPLAY '*** COBLSC02 CONTROL TOTAL MISMATCH ***'
+					   DISPLAY 'EXPECTED COUNT: ' C-EXPECTED-CTR
+					   DISPLAY 'ACTUAL COUNT:   ' C-GT-SALES-CTR
+					   DISPLAY 'EXPECTED TOTAL: ' C-EXPECTED-TOTAL
+					   DISPLAY 'ACTUAL TOTAL:   ' C-GT-TOTAL-COST.
+
+      * REWRITES THE ACCESSORY INVENTORY FILE WITH THE QUANTITIES *
+      * LEFT AFTER THIS RUN - ONLY RUNS WHEN THE FILE WAS PRESENT *
+	   9400-SAVE-ACCESSORY-INV.
+		   IF C-ACC-INV-SW = 'YES'
+			   MOVE C-ACC-ELEC-QTY TO A-ELEC-QTY
+			   MOVE C-ACC-SKI-QTY TO A-SKI-QTY
+			   MOVE C-ACC-FISH-QTY TO A-FISH-QTY
+			   OPEN OUTPUT ACCESSORY-INV
+			   WRITE A-REC
+			   CLOSE ACCESSORY-INV.
+
+      * PRINTS ONE LINE PER SALESPERSON WHO SOLD AT LEAST ONE BOAT *
+      * THIS RUN, SUBTOTALING C-TOTAL-COST BY SALESPERSON SO        *
+      * PAYROLL CAN CALCULATE COMMISSIONS WITHOUT PAPER TICKETS *
+	   9500-COMMISSION-REPORT.
+		   MOVE 1 TO C-COMM-SUB.
+
+		   WRITE PRTLINE FROM COMMISSION-TITLE
+			   AFTER ADVANCING 3 LINES.
+		   WRITE PRTLINE FROM COMMISSION-COLUMN-HEADINGS
+			   AFTER ADVANCING 2 LINES.
+
+		   PERFORM 9510-COMMISSION-LINE
+			   UNTIL C-COMM-SUB > 25
+				   OR SP-CODE(C-COMM-SUB) = SPACES.
+
+      * PRINTS ONE SALESPERSON'S SUBTOTAL LINE AND ADVANCES THE SUBSCRIPT *
+	   9510-COMMISSION-LINE.
+		   MOVE SP-CODE(C-COMM-SUB) TO O-SP-CODE.
+		   MOVE SP-SALES-CTR(C-COMM-SUB) TO O-SP-SALES-CTR.
+		   MOVE SP-TOTAL-COST(C-COMM-SUB) TO O-SP-TOTAL-COST.
+		   COMPUTE O-SP-COMMISSION =
+			   SP-TOTAL-COST(C-COMM-SUB) * C-COMMISSION-RATE.
+
+		   WRITE PRTLINE FROM COMMISSION-DETAIL-LINE
+			   AFTER ADVANCING 1 LINE.
+
+		   ADD 1 TO C-COMM-SUB.
+
+      * WRITES THIS RUN'S GRAND SALES COUNT AND TOTAL COST TO THE   *
+      * EXTRACT FILE FOR COBLSC07 TO PICK UP AND RECONCILE - SKIPPED *
+      * WHEN A DATE-RANGE FILTER WAS IN EFFECT, SINCE THE TOTALS     *
+      * WOULD ONLY COVER PART OF THE FILE - COBLSC07/COBLSC08 BOTH   *
+      * ALREADY TREAT A MISSING EXTRACT AS "NOT RUN" RATHER THAN     *
+      * POSTING A PARTIAL FIGURE AS IF IT WERE THE WHOLE RUN         *
+	   9600-SAVE-GT-EXTRACT.
+		   IF C-DATE-FILTER-SW = 'NO'
+			   MOVE C-GT-SALES-CTR TO G2-SALES-CTR
+			   MOVE C-GT-TOTAL-COST TO G2-TOTAL-COST
+			   OPEN OUTPUT GT-EXTRACT
+			   WRITE GT02-REC
+			   CLOSE GT-EXTRACT.
+
+      * APPENDS THIS RUN'S VOLUME TO THE SHARED OPERATIONS LOG - ONE  *
+      * DETAIL LINE IS PRINTED FOR EVERY RECORD READ, AND NOTHING IN  *
+      * THIS PROGRAM IS REJECTED, SO RECORDS IN EQUALS RECORDS OUT    *
+	   9700-WRITE-RUN-LOG.
+		   MOVE 'COBLSC02' TO RL-PROGRAM.
+		   MOVE I-MM TO RL-RUN-MM.
+		   MOVE I-DD TO RL-RUN-DD.
+		   MOVE I-YY TO RL-RUN-YYYY.
+		   MOVE I-TIME(1:2) TO RL-RUN-HH.
+		   MOVE I-TIME(3:2) TO RL-RUN-MI.
+		   MOVE I-TIME(5:2) TO RL-RUN-SS.
+		   MOVE C-GT-SALES-CTR TO RL-RECS-IN.
+		   MOVE C-GT-SALES-CTR TO RL-RECS-OUT.
+		   MOVE 0 TO RL-RECS-REJ.
+		   OPEN EXTEND RUN-LOG.
+		   WRITE RUNLOG-REC.
+		   CLOSE RUN-LOG.
+
+      * FIRES EVERY TIME C-CKPT-REC-CTR REACHES A MULTIPLE OF THE    *
+      * CHECKPOINT INTERVAL SO A REWRITE OF CBLB02CK.DAT DOESN'T     *
+      * HAPPEN ON EVERY SINGLE RECORD *
+	   9800-CHECKPOINT-DUE-CHECK.
+		   DIVIDE C-CKPT-REC-CTR BY C-CKPT-INTERVAL
+			   GIVING C-CKPT-QUOTIENT
+			   REMAINDER C-CKPT-REMAINDER.
+		   IF C-CKPT-REMAINDER = 0
+			   PERFORM 9810-WRITE-CHECKPOINT.
+
+      * REWRITES THE CHECKPOINT FILE WITH HOW MANY RECORDS HAVE BEEN *
+      * READ SO FAR AND EVERY ACCUMULATOR A RESTARTED RUN WOULD NEED *
+      * TO PICK BACK UP FROM THIS POINT INSTEAD OF THE BEGINNING *
+	   9810-WRITE-CHECKPOINT.
+		   MOVE C-CKPT-REC-CTR TO CK-REC-CTR.
+		   MOVE C-GT-SALES-CTR TO CK-GT-SALES-CTR.
+		   MOVE C-GT-TOTAL-COST TO CK-GT-TOTAL-COST.
+		   MOVE C-MJ-SALES-CTR TO CK-MJ-SALES-CTR.
+		   MOVE C-MJ-TOTAL-COST TO CK-MJ-TOTAL-COST.
+		   MOVE H-BOAT-TYPE TO CK-BOAT-TYPE.
+		   MOVE C-ACC-INV-SW TO CK-ACC-INV-SW.
+		   MOVE C-ACC-ELEC-QTY TO CK-ACC-ELEC-QTY.
+		   MOVE C-ACC-SKI-QTY TO CK-ACC-SKI-QTY.
+		   MOVE C-ACC-FISH-QTY TO CK-ACC-FISH-QTY.
+		   MOVE C-PCTR TO CK-PCTR.
+		   PERFORM 9811-SAVE-COMMISSION-ENTRY
+			   VARYING C-CKPT-SUB FROM 1 BY 1
+				   UNTIL C-CKPT-SUB > 25.
+		   OPEN OUTPUT CHECKPOINT-FILE.
+		   WRITE CKPT-REC.
+		   CLOSE CHECKPOINT-FILE.
+
+      * SAVES ONE SLOT OF THE SALESPERSON COMMISSION TABLE INTO THE   *
+      * CHECKPOINT RECORD *
+	   9811-SAVE-COMMISSION-ENTRY.
+		   MOVE SP-CODE(C-CKPT-SUB) TO CK-SP-CODE(C-CKPT-SUB).
+		   MOVE SP-SALES-CTR(C-CKPT-SUB) TO
+			   CK-SP-SALES-CTR(C-CKPT-SUB).
+		   MOVE SP-TOTAL-COST(C-CKPT-SUB) TO
+			   CK-SP-TOTAL-COST(C-CKPT-SUB).
+
+      * CLEARS THE CHECKPOINT FILE BACK TO EMPTY ONCE THE RUN HAS     *
+      * FINISHED CLEAN, SO THE NEXT RUN STARTS FROM THE FIRST RECORD *
+      * INSTEAD OF BEING TREATED AS A RESTART OF THIS COMPLETED RUN *
+	   9900-CLEAR-CHECKPOINT.
+		   OPEN OUTPUT CHECKPOINT-FILE.
+		   CLOSE CHECKPOINT-FILE.
