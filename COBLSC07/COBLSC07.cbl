@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+	   PROGRAM-ID.    COBLSC07.
+	   AUTHOR.        LUCAS CHAPMAN.
+	   DATE-WRITTEN.  2/14/2020.
+	   DATE-COMPILED.
+      ******************************************************************
+      * THIS PROGRAM READS THE GRAND-TOTAL EXTRACTS LEFT BEHIND BY    *
+      * COBLSC02 AND COBLSC03 AND CONFIRMS COBLSC03'S TOTAL IS        *
+      * EXPLAINED BY COBLSC02'S TOTAL PLUS MARKUP AND SALES TAX.      *
+      ******************************************************************
+	   ENVIRONMENT DIVISION.
+	   INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+
+      * THIS RUN'S COBLSC02 GRAND-TOTAL EXTRACT - A MISSING FILE MEANS *
+      * COBLSC02 HASN'T BEEN RUN YET AND RECONCILIATION IS SKIPPED *
+		   SELECT OPTIONAL GT02-EXTRACT
+			   ASSIGN TO 'C:\IHCC\COBOL\COBLSC02\CBLGT02.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS C-GT02-STATUS.
+
+      * THIS RUN'S COBLSC03 GRAND-TOTAL EXTRACT - A MISSING FILE MEANS *
+      * COBLSC03 HASN'T BEEN RUN YET AND RECONCILIATION IS SKIPPED *
+		   SELECT OPTIONAL GT03-EXTRACT
+			   ASSIGN TO 'C:\IHCC\COBOL\COBLSC03\CBLGT03.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS C-GT03-STATUS.
+
+		   SELECT PRTOUT
+			   ASSIGN TO 'C:\IHCC\COBOL\COBLSC07\RECONCIL.PRT'
+			   ORGANIZATION IS RECORD SEQUENTIAL.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	   FD  GT02-EXTRACT
+		   LABEL RECORD IS OMITTED
+		   DATA RECORD IS GT02-REC
+		   RECORD CONTAINS 16 CHARACTERS.
+
+	   01  GT02-REC.
+		   05  G2-SALES-CTR             PIC 9(5).
+		   05  G2-TOTAL-COST            PIC 9(9)V99.
+
+	   FD  GT03-EXTRACT
+		   LABEL RECORD IS OMITTED
+		   DATA RECORD IS GT03-REC
+		   RECORD CONTAINS 60 CHARACTERS.
+
+	   01  GT03-REC.
+		   05  G3-SALES-CTR             PIC 9(6).
+		   05  G3-TOTAL-COST            PIC 9(13)V99.
+		   05  G3-MARKUP-AMT            PIC 9(11)V99.
+		   05  G3-SALES-TAX             PIC 9(11)V99.
+		   05  G3-ACCESS-PACK-COST      PIC 9(11)V99.
+
+	   FD  PRTOUT
+		   LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 132 CHARACTERS
+		   DATA RECORD IS PRTLINE.
+
+	   01  PRTLINE                     PIC X(132).
+
+	   WORKING-STORAGE SECTION.
+	   01  WORK-AREA.
+		   05  C-GT02-STATUS           PIC XX          VALUE '00'.
+		   05  C-GT03-STATUS           PIC XX          VALUE '00'.
+		   05  C-GT02-SW               PIC XXX         VALUE 'NO'.
+		   05  C-GT03-SW               PIC XXX         VALUE 'NO'.
+		   05  C-SALES-CTR-02          PIC 9(5)        VALUE 0.
+		   05  C-TOTAL-COST-02         PIC 9(9)V99     VALUE 0.
+		   05  C-SALES-CTR-03          PIC 9(6)        VALUE 0.
+		   05  C-TOTAL-COST-03         PIC 9(13)V99    VALUE 0.
+		   05  C-MARKUP-AMT-03         PIC 9(11)V99    VALUE 0.
+		   05  C-SALES-TAX-03          PIC 9(11)V99    VALUE 0.
+		   05  C-ACCESS-PACK-COST-03   PIC 9(11)V99    VALUE 0.
+		   05  C-EXPECTED-03           PIC 9(13)V99    VALUE 0.
+		   05  C-VARIANCE              PIC S9(13)V99   VALUE 0.
+
+	   01  CURRENT-DATE-AND-TIME.
+		   05  I-DATE.
+			   10  I-YY                PIC 9(4).
+			   10  I-MM                PIC 99.
+			   10  I-DD                PIC 99.
+		   05  I-TIME                  PIC X(11).
+
+	   01  RECON-TITLE.
+		   05  FILLER                  PIC X(6)    VALUE 'DATE: '.
+		   05  O-MM                    PIC 99.
+		   05  FILLER                  PIC X       VALUE '/'.
+		   05  O-DD                    PIC 99.
+		   05  FILLER                  PIC X       VALUE '/'.
+		   05  O-YY                    PIC 9(4).
+		   05  FILLER                  PIC X(16)   VALUE ' '.
+		   05  FILLER                  PIC X(29)
+			   VALUE 'BOAT SALES RECONCILIATION'.
+		   05  FILLER                  PIC X(71)   VALUE ' '.
+
+	   01  BLANK-LINE.
+		   05  FILLER                  PIC X(132)  VALUE ' '.
+
+	   01  MISSING-EXTRACT-LINE.
+		   05  FILLER                  PIC X(45)
+			   VALUE '*** ONE OR BOTH GRAND-TOTAL EXTRACTS MISSING'.
+		   05  FILLER                  PIC X(22)   VALUE
+                                                 ' - RUN COBLSC02 AND '.
+		   05  FILLER                  PIC X(27)
+			   VALUE 'COBLSC03 FIRST ***'.
+		   05  FILLER                  PIC X(38)   VALUE ' '.
+
+	   01  RECON-DETAIL-LINE.
+		   05  FILLER                  PIC X(4)    VALUE ' '.
+		   05  O-RECON-LABEL           PIC X(45).
+		   05  FILLER                  PIC X(8)    VALUE ' '.
+		   05  O-RECON-AMOUNT          PIC $$,$$$,$$$,$$$,$$$.99.
+		   05  FILLER                  PIC X(54)   VALUE ' '.
+
+	   01  RECON-OK-LINE.
+		   05  FILLER                  PIC X(28)
+			   VALUE '*** TOTALS FOOT - NO '.
+		   05  FILLER                  PIC X(25)
+			   VALUE 'UNEXPLAINED VARIANCE ***'.
+		   05  FILLER                  PIC X(79)   VALUE ' '.
+
+	   01  RECON-VARIANCE-LINE.
+		   05  FILLER                  PIC X(45)
+			   VALUE '*** UNEXPLAINED VARIANCE - SEE RUN LOG ***'.
+		   05  FILLER                  PIC X(87)   VALUE ' '.
+
+	   PROCEDURE DIVISION.
+	   0000-MAIN.
+		   PERFORM 1000-INIT.
+		   PERFORM 2000-RECONCILE.
+		   PERFORM 3000-CLOSING.
+		   STOP RUN.
+
+      * LOADS BOTH OPTIONAL GRAND-TOTAL EXTRACTS - A MISSING FILE ON *
+      * EITHER SIDE LEAVES ITS SWITCH SET TO 'NO' SO 2000-RECONCILE  *
+      * KNOWS TO SKIP THE COMPARISON INSTEAD OF COMPARING AGAINST    *
+      * ZEROES *
+	   1000-INIT.
+		   OPEN OUTPUT PRTOUT.
+
+		   MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+		   MOVE I-MM TO O-MM.
+		   MOVE I-DD TO O-DD.
+		   MOVE I-YY TO O-YY.
+
+		   OPEN INPUT GT02-EXTRACT.
+		   READ GT02-EXTRACT
+			   AT END
+				   MOVE 'NO' TO C-GT02-SW
+			   NOT AT END
+				   MOVE 'YES' TO C-GT02-SW
+				   MOVE G2-SALES-CTR TO C-SALES-CTR-02
+				   MOVE G2-TOTAL-COST TO C-TOTAL-COST-02.
+		   CLOSE GT02-EXTRACT.
+
+		   OPEN INPUT GT03-EXTRACT.
+		   READ GT03-EXTRACT
+			   AT END
+				   MOVE 'NO' TO C-GT03-SW
+			   NOT AT END
+				   MOVE 'YES' TO C-GT03-SW
+				   MOVE G3-SALES-CTR TO C-SALES-CTR-03
+				   MOVE G3-TOTAL-COST TO C-TOTAL-COST-03
+				   MOVE G3-MARKUP-AMT TO C-MARKUP-AMT-03
+				   MOVE G3-SALES-TAX TO C-SALES-TAX-03
+				   MOVE G3-ACCESS-PACK-COST TO C-ACCESS-PACK-COST-03.
+		   CLOSE GT03-EXTRACT.
+
+      * WHEN BOTH EXTRACTS ARE PRESENT, CONFIRMS COBLSC03'S GRAND    *
+      * TOTAL EQUALS COBLSC02'S GRAND TOTAL PLUS THE MARKUP, SALES   *
+      * TAX, AND ACCESSORY-PACKAGE COST COBLSC03 ADDED ON TOP - ANY  *
+      * OTHER DIFFERENCE IS AN UNEXPLAINED VARIANCE RATHER THAN WHAT *
+      * COBLSC03 IS SUPPOSED TO ADD *
+	   2000-RECONCILE.
+		   WRITE PRTLINE FROM RECON-TITLE
+			   AFTER ADVANCING 1 LINE.
+		   WRITE PRTLINE FROM BLANK-LINE
+			   AFTER ADVANCING 1 LINE.
+
+		   IF C-GT02-SW NOT = 'YES' OR C-GT03-SW NOT = 'YES'
+			   WRITE PRTLINE FROM MISSING-EXTRACT-LINE
+				   AFTER ADVANCING 2 LINES
+			   GO TO 2000-EXIT.
+
+		   COMPUTE C-EXPECTED-03 =
+			   C-TOTAL-COST-02 + C-MARKUP-AMT-03 + C-SALES-TAX-03
+				   + C-ACCESS-PACK-COST-03.
+		   COMPUTE C-VARIANCE = C-TOTAL-COST-03 - C-EXPECTED-03.
+
+		   MOVE 'COBLSC02 GRAND TOTAL (BEFORE MARKUP/TAX)'
+			   TO O-RECON-LABEL.
+		   MOVE C-TOTAL-COST-02 TO O-RECON-AMOUNT.
+		   WRITE PRTLINE FROM RECON-DETAIL-LINE
+			   AFTER ADVANCING 2 LINES.
+
+		   MOVE 'PLUS COBLSC03 MARKUP' TO O-RECON-LABEL.
+		   MOVE C-MARKUP-AMT-03 TO O-RECON-AMOUNT.
+		   WRITE PRTLINE FROM RECON-DETAIL-LINE
+			   AFTER ADVANCING 1 LINE.
+
+		   MOVE 'PLUS COBLSC03 SALES TAX' TO O-RECON-LABEL.
+		   MOVE C-SALES-TAX-03 TO O-RECON-AMOUNT.
+		   WRITE PRTLINE FROM RECON-DETAIL-LINE
+			   AFTER ADVANCING 1 LINE.
+
+		   MOVE 'PLUS COBLSC03 ACCESSORY-PACKAGE COST' TO O-RECON-LABEL.
+		   MOVE C-ACCESS-PACK-COST-03 TO O-RECON-AMOUNT.
+		   WRITE PRTLINE FROM RECON-DETAIL-LINE
+			   AFTER ADVANCING 1 LINE.
+
+		   MOVE 'EXPECTED COBLSC03 GRAND TOTAL' TO O-RECON-LABEL.
+		   MOVE C-EXPECTED-03 TO O-RECON-AMOUNT.
+		   WRITE PRTLINE FROM RECON-DETAIL-LINE
+			   AFTER ADVANCING 2 LINES.
+
+		   MOVE 'ACTUAL COBLSC03 GRAND TOTAL' TO O-RECON-LABEL.
+		   MOVE C-TOTAL-COST-03 TO O-RECON-AMOUNT.
+		   WRITE PRTLINE FROM RECON-DETAIL-LINE
+			   AFTER ADVANCING 1 LINE.
+
+		   IF C-VARIANCE NOT = 0
+			   WRITE PRTLINE FROM RECON-VARIANCE-LINE
+				   AFTER ADVANCING 2 LINES
+				   DISPLAY '*** COBLSC07 RECONCILIATION VARIANCE ***'
+				   DISPLAY 'EXPECTED: ' C-EXPECTED-03
+				   DISPLAY 'ACTUAL:   ' C-TOTAL-COST-03
+			   ELSE
+				   WRITE PRTLINE FROM RECON-OK-LINE
+					   AFTER ADVANCING 2 LINES.
+
+	   2000-EXIT.
+		   EXIT.
+
+	   3000-CLOSING.
+		   CLOSE PRTOUT.
