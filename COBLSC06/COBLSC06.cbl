@@ -26,6 +26,32 @@
            SELECT ERROUT
                ASSIGN TO 'C:\IHCC\COBOL\COBLSC06\CBLPOPERB.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
+      *  REJECTED RECORDS, IN THE SAME LAYOUT AS POP-MASTER, SO THEY  *
+      *  CAN BE CORRECTED AND FED BACK IN WITHOUT RE-KEYING THE WHOLE *
+      *  BATCH  *
+           SELECT SUSPENSE-OUT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC06\CBLPOPSUSB.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *  LETS THE CLUB ADD STATE DEPOSIT RATES OR TEAMS EACH SEASON   *
+      *  WITHOUT A RECOMPILE - A MISSING FILE LEAVES THE COMPILED     *
+      *  DEFAULTS BELOW AS THE ONLY STATES/TEAMS KNOWN TO THE RUN     *
+           SELECT OPTIONAL STATE-TEAM-PARM
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC06\CBLSTTM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-ST-PARM-STATUS.
+
+      * GRAND-TOTAL EXTRACT - REWRITTEN AT 3000-CLOSING SO THE        *
+      * CONSOLIDATED REVENUE DASHBOARD AND ACCOUNTING EXTRACT CAN     *
+      * PICK UP THIS RUN'S POP SALES TOTALS *
+           SELECT GT-EXTRACT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC06\CBLGT06.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * SHARED OPERATIONS LOG - EVERY BATCH PROGRAM APPENDS ONE LINE *
+      * HERE EACH RUN SO VOLUME CAN BE TRACKED DAY TO DAY *
+           SELECT RUN-LOG
+               ASSIGN TO 'C:\IHCC\COBOL\CBLRUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,7 +59,7 @@
        FD  POP-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 71 CHARACTERS.
+           RECORD CONTAINS 72 CHARACTERS.
 
        01  I-REC.
            05  I-LNAME         PIC X(15).
@@ -41,16 +67,22 @@
            05  I-ADDRESS       PIC X(15).
            05  I-CITY          PIC X(10).
            05  I-STATE         PIC XX.
-               88  VAL-STATE               VALUE 'IA' 'IL' 'MI' 'MO' 
-                                           'NE' 'WI'.
            05  I-ZIP.
                10  I-5-DIGITS  PIC 9(5).
                10  I-4-DIGITS  PIC 9(4).
            05  I-POP-TYPE      PIC 99.
-               88  VAL-POP-TYPE            VALUE 01 THRU 06. 
-           05  I-NUM-CASES     PIC 99.
+           05  I-NUM-CASES     PIC 9(3).
            05  I-TEAM          PIC X.
-               88  VAL-TEAM                VALUE 'A' THRU 'E'.
+
+      *  A TRAILER RECORD - RECOGNIZED BY ITS RESERVED LAST-NAME        *
+      *  VALUE - CARRIES THE RECORD COUNT AND CASE TOTAL THE FILE IS    *
+      *  EXPECTED TO CONTAIN SO 3000-CLOSING CAN CHECK THAT NOTHING     *
+      *  WAS LOST OR TRUNCATED BEFORE IT REACHED THIS RUN               *
+       01  TRAILER-REC REDEFINES I-REC.
+           05  T-REC-ID        PIC X(15).
+           05  T-EXPECTED-CTR  PIC 9(5).
+           05  T-EXPECTED-CASES PIC 9(7).
+           05  FILLER          PIC X(45).
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -67,16 +99,106 @@
            LINAGE IS 60 WITH FOOTING AT 56.
 
        01  ERRLINE             PIC X(132).
-       
+
+       FD  SUSPENSE-OUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SUS-REC
+           RECORD CONTAINS 72 CHARACTERS.
+
+       01  SUS-REC             PIC X(72).
+
+      * THIS RUN'S GRAND SALES COUNT AND TOTAL REVENUE, FOR THE       *
+      * CONSOLIDATED REVENUE DASHBOARD AND ACCOUNTING EXTRACT TO PICK *
+      * UP *
+       FD  GT-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS GT06-REC
+           RECORD CONTAINS 14 CHARACTERS.
+
+       01  GT06-REC.
+           05  G6-SALES-CTR        PIC 9(5).
+           05  G6-TOTAL            PIC 9(7)V99.
+
+      * ONE COMMA-DELIMITED LINE PER RUN - PROGRAM NAME, RUN DATE/    *
+      * TIME, RECORDS IN, RECORDS OUT, RECORDS REJECTED *
+       FD  RUN-LOG
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS RUNLOG-REC
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01  RUNLOG-REC.
+           05  RL-PROGRAM          PIC X(8).
+           05  FILLER              PIC X       VALUE ','.
+           05  RL-RUN-MM           PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  RL-RUN-DD           PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  RL-RUN-YYYY         PIC 9(4).
+           05  FILLER              PIC X       VALUE ','.
+           05  RL-RUN-HH           PIC 99.
+           05  FILLER              PIC X       VALUE ':'.
+           05  RL-RUN-MI           PIC 99.
+           05  FILLER              PIC X       VALUE ':'.
+           05  RL-RUN-SS           PIC 99.
+           05  FILLER              PIC X       VALUE ','.
+           05  RL-RECS-IN          PIC ZZZZZZ9.
+           05  FILLER              PIC X       VALUE ','.
+           05  RL-RECS-OUT         PIC ZZZZZZ9.
+           05  FILLER              PIC X       VALUE ','.
+           05  RL-RECS-REJ         PIC ZZZZZZ9.
+
+      *  ONE RECORD OF THE STATE/TEAM/POP-TYPE MAINTENANCE FILE - A     *
+      *  RECORD TYPE OF 'S' CARRIES A STATE DEPOSIT RATE, 'T' CARRIES  *
+      *  A TEAM LETTER, 'P' CARRIES A POP TYPE DESCRIPTION; THE UNUSED *
+      *  PORTION OF EACH RECORD IS LEFT BLANK                          *
+       FD  STATE-TEAM-PARM
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS ST-PARM-REC
+           RECORD CONTAINS 26 CHARACTERS.
+
+       01  ST-PARM-REC.
+           05  ST-REC-TYPE     PIC X.
+           05  ST-STATE        PIC XX.
+           05  ST-DEP-RATE     PIC 9V99.
+           05  ST-TEAM         PIC X.
+           05  ST-POP-TYPE     PIC X(16).
+           05  ST-CASE-SIZE    PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05  C-PCTR          PIC 99      VALUE 0.
            05  MORE-RECS       PIC X(3)    VALUE 'YES'.
            05  C-ERR-PCTR      PIC 99      VALUE 0.
            05  ERR-SW          PIC X(3)    VALUE ' '.
-           05  C-TOTAL         PIC 9(4)V99 VALUE 0.
+           05  C-TOTAL         PIC 9(5)V99 VALUE 0.
+           05  C-ST-PARM-STATUS PIC XX     VALUE '00'.
+           05  STATE-TEAM-EOF  PIC XXX     VALUE 'NO'.
+           05  C-STATE-CTR     PIC 99      VALUE 0.
+           05  C-TEAM-CTR      PIC 99      VALUE 0.
+           05  C-POP-TYPE-CTR  PIC 99      VALUE 0.
            05  C-GT-ERR-CTR    PIC 9(4)    VALUE 0.
-           05  SUB-STATE       PIC 9.
+           05  C-GT-REC-CTR    PIC 9(5)    VALUE 0.
+           05  C-GT-CASE-TOTAL PIC 9(7)    VALUE 0.
+           05  C-GT-REVENUE-TOTAL PIC 9(7)V99 VALUE 0.
+           05  C-GT-TOTAL-CTR  PIC 9(5)    VALUE 0.
+           05  TRAILER-SW      PIC XXX     VALUE 'NO'.
+           05  C-EXPECTED-CTR  PIC 9(5)    VALUE 0.
+           05  C-EXPECTED-CASES PIC 9(7)   VALUE 0.
+           05  SUB-STATE       PIC 99.
+           05  SUB-POP-TYPE    PIC 99.
+           05  SUB-POP-LINE    PIC 99.
+           05  SUB-POP-COL     PIC 99.
+           05  SUB-POP-LAST    PIC 99.
+           05  SUB-ZIP         PIC 9.
+           05  C-ZIP-PREFIX    PIC 999.
+           05  C-ERR-CTR       PIC 99      VALUE 0.
+           05  SUB-ERR         PIC 99      VALUE 0.
+
+      *  HOLDS EVERY VALIDATION FAILURE FOUND ON THE CURRENT RECORD   *
+      *  SO 2400-ERR-ROUT CAN PRINT ALL OF THEM INSTEAD OF JUST THE   *
+      *  FIRST ONE                                                   *
+       01  FOUND-ERR-TABLE.
+           05  T-FOUND-ERR     PIC X(60)   OCCURS 12.
            
        01  CURRENT-DATE-AND-TIME.
            05  I-DATE.
@@ -171,11 +293,11 @@
            05  FILLER          PIC XX      VALUE ' '.
            05  O-POP-TYPE      PIC X(16).
            05  FILLER          PIC X(8)    VALUE ' '.
-           05  O-NUM-CASES     PIC Z9.
-           05  FILLER          PIC X(11)   VALUE ' '.
-           05  O-DEPOSIT       PIC $$$$.99.
+           05  O-NUM-CASES     PIC ZZ9.
            05  FILLER          PIC X(9)    VALUE ' '.
-           05  O-TOTAL         PIC $$,$$$.99.
+           05  O-DEPOSIT       PIC $$$,$$$.99.
+           05  FILLER          PIC X(7)    VALUE ' '.
+           05  O-TOTAL         PIC $$$,$$$.99.
            05  FILLER          PIC XXX     VALUE ' '.
 
       *  STORES THE VALID TEAM NAMES  *
@@ -190,18 +312,36 @@
        01  TEAM-TABLE REDEFINES TEAM-INFO.
            05  T-TEAM          PIC X       OCCURS 5.
 
-      *  STORES THE VALID POP TYPES  *
+      *  RUNTIME COPY OF TEAM-TABLE, SEEDED FROM THE COMPILED DEFAULTS *
+      *  ABOVE AT INIT AND THEN EXTENDED FROM STATE-TEAM-PARM SO A     *
+      *  NEWLY-ADDED TRAVEL TEAM DOESN'T NEED A RECOMPILE              *
+       01  TEAM-WORK-TABLE.
+           05  WT-TEAM         PIC X       OCCURS 20.
+
+      *  STORES THE VALID POP TYPES AND THE NUMBER OF UNITS IN A CASE  *
+      *  OF EACH, SINCE NOT EVERY POP TYPE SHIPS 24 TO A CASE          *
        01  POP-TYPE-INFO.
-           05  FILLER          PIC X(16)   VALUE 'COKE'.
-           05  FILLER          PIC X(16)   VALUE 'DIET COKE'.
-           05  FILLER          PIC X(16)   VALUE 'MELLO YELLO'.
-           05  FILLER          PIC X(16)   VALUE 'CHERRY COKE'.
-           05  FILLER          PIC X(16)   VALUE 'DIET CHERRY COKE'.
-           05  FILLER          PIC X(16)   VALUE 'SPRITE'.
-
-      *  TABLE FOR POP TYPES  *
+           05  FILLER          PIC X(19)   VALUE 'COKE            024'.
+           05  FILLER          PIC X(19)   VALUE 'DIET COKE       024'.
+           05  FILLER          PIC X(19)   VALUE 'MELLO YELLO     024'.
+           05  FILLER          PIC X(19)   VALUE 'CHERRY COKE     024'.
+           05  FILLER          PIC X(19)   VALUE 'DIET CHERRY COKE024'.
+           05  FILLER          PIC X(19)   VALUE 'SPRITE          024'.
+
+      *  TABLE FOR POP TYPES AND THEIR CASE SIZES  *
        01  POP-TYPE-TABLE REDEFINES POP-TYPE-INFO.
-           05  T-POP-TYPE      PIC X(16)   OCCURS 6.
+           05  POP-TYPE                   OCCURS 6.
+               10  T-POP-TYPE  PIC X(16).
+               10  T-CASE-SIZE PIC 9(3).
+
+      *  RUNTIME COPY OF POP-TYPE-TABLE, SEEDED FROM THE COMPILED      *
+      *  DEFAULTS ABOVE AT INIT AND THEN EXTENDED FROM STATE-TEAM-PARM *
+      *  SO A NEW SPONSOR'S DRINK DOESN'T NEED A RECOMPILE - A POP     *
+      *  TYPE'S CODE IS ALWAYS ITS POSITION IN THIS TABLE              *
+       01  POP-TYPE-WORK-TABLE.
+           05  POP-TYPE-WORK               OCCURS 20.
+               10  WT-POP-TYPE PIC X(16).
+               10  WT-CASE-SIZE PIC 9(3).
 
       *  STORES THE VALID STATE DEPOSIT RATES AND DEPOSIT AMOUNTS  *
        01  STATE-DEPOSIT-INFO.
@@ -212,15 +352,42 @@
            05  FILLER          PIC X(10)   VALUE 'IL00000000'.
            05  FILLER          PIC X(10)   VALUE 'MO00000000'.
 
-      *  TABLE FOR THE STATE DEPOSIT RATES AND DEPOSIT AMOUNTS   * 
+      *  TABLE FOR THE STATE DEPOSIT RATES AND DEPOSIT AMOUNTS   *
        01  STATE-DEPOSIT-TABLE REDEFINES STATE-DEPOSIT-INFO.
            05  STATE-DEPOSIT               OCCURS 6.
                10  T-STATE     PIC XX.
                10  T-DEP-RATE  PIC 9V99.
                10  C-DEPOSIT   PIC 9(3)V99.
 
+      *  RUNTIME COPY OF STATE-DEPOSIT-TABLE, SEEDED FROM THE COMPILED *
+      *  DEFAULTS ABOVE AT INIT AND THEN EXTENDED/OVERRIDDEN FROM      *
+      *  STATE-TEAM-PARM SO NEW STATES DON'T NEED A RECOMPILE          *
+       01  STATE-DEPOSIT-WORK-TABLE.
+           05  STATE-DEPOSIT-WORK          OCCURS 20.
+               10  WT-STATE    PIC XX.
+               10  WT-DEP-RATE PIC 9V99.
+               10  WT-DEPOSIT  PIC 9(5)V99.
+
+      *  STORES THE VALID ZIP CODE PREFIX RANGE FOR EACH STATE, SO A   *
+      *  ZIP THAT IS NUMERIC BUT DOESN'T BELONG TO THE STATE ON THE    *
+      *  RECORD CAN STILL BE CAUGHT                                   *
+       01  ZIP-STATE-INFO.
+           05  FILLER          PIC X(8)    VALUE 'IA500528'.
+           05  FILLER          PIC X(8)    VALUE 'IL600629'.
+           05  FILLER          PIC X(8)    VALUE 'MI480499'.
+           05  FILLER          PIC X(8)    VALUE 'MO630658'.
+           05  FILLER          PIC X(8)    VALUE 'NE680693'.
+           05  FILLER          PIC X(8)    VALUE 'WI530549'.
+
+      *  TABLE FOR THE ZIP CODE PREFIX RANGES   *
+       01  ZIP-STATE-TABLE REDEFINES ZIP-STATE-INFO.
+           05  ZIP-STATE                   OCCURS 6.
+               10  T-ZS-STATE  PIC XX.
+               10  T-ZS-LOW    PIC 999.
+               10  T-ZS-HIGH   PIC 999.
+
       *  PRINTS THE INVALID RECORDS WITH A MESSAGE EXPLAINING WHY  *
-      *  EACH RECORD IS INVALID                                    *       
+      *  EACH RECORD IS INVALID                                    *
        01  ERR-LINE.
            05  O-ERR-REC       PIC X(71).
            05  FILLER          PIC X       VALUE ' '.
@@ -242,17 +409,19 @@
            05  FILLER          PIC X(60)   VALUE 
                                          'POP TYPES NEED TO BE NUMERIC'.
            05  FILLER          PIC X(60)   VALUE 
-                        'A POP TYPE NEEDS TO BE A NUMBER FROM 01 TO 06'.
+                        'THE POP TYPE CODE IS NOT RECOGNIZED'.
            05  FILLER          PIC X(60)   VALUE 
                                'THE NUMBER OF CASES NEED TO BE NUMERIC'.
            05  FILLER          PIC X(60)   VALUE 
                        'THE NUMBER OF CASES NEEDS TO BE GREATER THAN 0'.
-           05  FILLER          PIC X(60)   VALUE 
-                              'A TEAM NEEDS TO BE A LETTER FROM A TO E'.
+           05  FILLER          PIC X(60)   VALUE
+                             'THE TEAM CODE IS NOT RECOGNIZED'.
+           05  FILLER          PIC X(60)   VALUE
+                       'THE ZIP CODE DOES NOT MATCH THE STATE ENTERED'.
 
       *  TABLE FOR ERROR MESSAGES *
        01  ERR-TABLE REDEFINES ERR-MSG.
-	      05  T-ERR-DESCRIP    PIC X(60)   OCCURS 11.
+	      05  T-ERR-DESCRIP    PIC X(60)   OCCURS 12.
 
        01  GRAND-TOTAL-HEADING-LINE-1.
            05  FILLER          PIC X(13)   VALUE 'GRAND TOTALS:'.
@@ -267,9 +436,11 @@
                10  FILLER      PIC X(6)    VALUE ' '.
            05  FILLER          PIC X(39)   VALUE ' '.
 
-      *  TABLE FOR TOTAL QUANTITY OF POP TYPES SOLD  *
+      *  TABLE FOR TOTAL QUANTITY OF POP TYPES SOLD - SIZED TO MATCH   *
+      *  POP-TYPE-WORK-TABLE SO A POP TYPE ADDED VIA STATE-TEAM-PARM   *
+      *  ALWAYS HAS A GRAND-TOTAL SLOT TO ACCUMULATE INTO              *
        01  GT-SOLD-CTR-TABLE.
-           05  C-GT-SOLD-CTR   PIC 9(6)    OCCURS 6.
+           05  C-GT-SOLD-CTR   PIC 9(6)    OCCURS 20.
        01  SUB-SOLD-CTR        PIC 99.
 
        01  GRAND-TOTAL-HEADING-LINE-2.
@@ -283,16 +454,25 @@
            05  O-GT-TOTAL      PIC $$$$,$$$,$$$.99.
            05  FILLER          PIC X(112)  VALUE ' '.
 
-      *  TABLE FOR TOTAL QUANTITY OF POP TYPES SOLD  *
+      *  TABLE FOR TOTAL QUANTITY OF POP TYPES SOLD - SIZED TO MATCH  *
+      *  TEAM-WORK-TABLE SO A TEAM ADDED VIA STATE-TEAM-PARM ALWAYS   *
+      *  HAS A GRAND-TOTAL SLOT TO ACCUMULATE INTO                    *
        01  GT-TEAM-SALES-TABLE.
-           05  C-GT-TEAM-SALES PIC 9(7)V99 OCCURS 5.
-       01  SUB-TEAM            PIC 9.
+           05  C-GT-TEAM-SALES PIC 9(7)V99 OCCURS 20.
+       01  SUB-TEAM            PIC 99.
 
        01  ERR-GRAND-TOTAL-LINE.
            05  FILLER          PIC X(13)   VALUE 'TOTAL ERRORS '.
            05  O-GT-ERR-CTR    PIC Z,ZZ9.
            05  FILLER          PIC X(114)  VALUE ' '.
 
+      *  PRINTS WHEN THE TRAILER RECORD'S EXPECTED COUNT/CASE TOTAL DO  *
+      *  NOT AGREE WITH WHAT WAS ACTUALLY READ AND ACCUMULATED         *
+       01  MISMATCH-LINE.
+           05  FILLER          PIC X(45)
+               VALUE '*** CONTROL TOTALS MISMATCH - SEE RUN LOG ***'.
+           05  FILLER          PIC X(87)   VALUE ' '.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -305,7 +485,8 @@
            OPEN INPUT POP-MASTER.
            OPEN OUTPUT PRTOUT.
            OPEN OUTPUT ERROUT.
-           
+           OPEN OUTPUT SUSPENSE-OUT.
+
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YY TO O-YY.
            MOVE I-YY TO O-ERR-YY.
@@ -317,14 +498,114 @@
            PERFORM 9000-READ.
            PERFORM 9100-HEADINGS.
            PERFORM 9200-ERR-HEADINGS.
-           PERFORM 
+           PERFORM
                VARYING SUB-SOLD-CTR FROM 1 BY 1
-                   UNTIL SUB-SOLD-CTR > 6
+                   UNTIL SUB-SOLD-CTR > 20
                        MOVE 0 TO C-GT-SOLD-CTR(SUB-SOLD-CTR).
-           PERFORM 
+           PERFORM
                VARYING SUB-TEAM FROM 1 BY 1
-                   UNTIL SUB-TEAM > 5
+                   UNTIL SUB-TEAM > 20
                        MOVE 0 TO C-GT-TEAM-SALES(SUB-TEAM).
+           PERFORM 1300-LOAD-STATE-TEAM-PARM.
+
+      *  SEEDS THE RUNTIME STATE/TEAM WORK TABLES FROM THE COMPILED   *
+      *  DEFAULTS, THEN APPLIES ANY ADDITIONS/OVERRIDES FOUND IN THE  *
+      *  OPTIONAL STATE-TEAM-PARM FILE                                *
+       1300-LOAD-STATE-TEAM-PARM.
+           PERFORM 1301-SEED-STATE-DEFAULT
+               VARYING SUB-STATE FROM 1 BY 1
+                   UNTIL SUB-STATE > 6.
+           MOVE 6 TO C-STATE-CTR.
+
+           PERFORM 1302-SEED-TEAM-DEFAULT
+               VARYING SUB-TEAM FROM 1 BY 1
+                   UNTIL SUB-TEAM > 5.
+           MOVE 5 TO C-TEAM-CTR.
+
+           PERFORM 1303-SEED-POP-TYPE-DEFAULT
+               VARYING SUB-POP-TYPE FROM 1 BY 1
+                   UNTIL SUB-POP-TYPE > 6.
+           MOVE 6 TO C-POP-TYPE-CTR.
+
+           MOVE 'NO' TO STATE-TEAM-EOF.
+           OPEN INPUT STATE-TEAM-PARM.
+           IF C-ST-PARM-STATUS = '00'
+               PERFORM 1310-READ-STATE-TEAM-PARM
+                   UNTIL STATE-TEAM-EOF = 'YES'
+               CLOSE STATE-TEAM-PARM
+           ELSE
+               MOVE 'YES' TO STATE-TEAM-EOF.
+
+       1301-SEED-STATE-DEFAULT.
+           MOVE T-STATE(SUB-STATE) TO WT-STATE(SUB-STATE).
+           MOVE T-DEP-RATE(SUB-STATE) TO WT-DEP-RATE(SUB-STATE).
+           MOVE 0 TO WT-DEPOSIT(SUB-STATE).
+
+       1302-SEED-TEAM-DEFAULT.
+           MOVE T-TEAM(SUB-TEAM) TO WT-TEAM(SUB-TEAM).
+
+       1303-SEED-POP-TYPE-DEFAULT.
+           MOVE T-POP-TYPE(SUB-POP-TYPE) TO WT-POP-TYPE(SUB-POP-TYPE).
+           MOVE T-CASE-SIZE(SUB-POP-TYPE) TO
+               WT-CASE-SIZE(SUB-POP-TYPE).
+
+       1310-READ-STATE-TEAM-PARM.
+           READ STATE-TEAM-PARM
+               AT END
+                   MOVE 'YES' TO STATE-TEAM-EOF
+               NOT AT END
+                   PERFORM 1320-APPLY-STATE-TEAM-PARM.
+
+      *  A RECORD TYPE OF 'S' ADDS/OVERRIDES A STATE DEPOSIT RATE,    *
+      *  'T' ADDS A NEW TEAM LETTER, 'P' ADDS A NEW POP TYPE         *
+       1320-APPLY-STATE-TEAM-PARM.
+           EVALUATE ST-REC-TYPE
+               WHEN 'S'
+                   PERFORM 1321-APPLY-STATE-PARM
+               WHEN 'T'
+                   PERFORM 1322-APPLY-TEAM-PARM
+               WHEN 'P'
+                   PERFORM 1323-APPLY-POP-TYPE-PARM.
+
+       1321-APPLY-STATE-PARM.
+           PERFORM
+               VARYING SUB-STATE FROM 1 BY 1
+                   UNTIL ST-STATE = WT-STATE(SUB-STATE)
+                       OR SUB-STATE > C-STATE-CTR.
+
+           IF SUB-STATE > C-STATE-CTR AND C-STATE-CTR < 20
+               ADD 1 TO C-STATE-CTR
+               MOVE C-STATE-CTR TO SUB-STATE
+               MOVE ST-STATE TO WT-STATE(SUB-STATE)
+               MOVE 0 TO WT-DEPOSIT(SUB-STATE).
+
+           IF SUB-STATE <= 20
+               MOVE ST-DEP-RATE TO WT-DEP-RATE(SUB-STATE).
+
+       1322-APPLY-TEAM-PARM.
+           PERFORM
+               VARYING SUB-TEAM FROM 1 BY 1
+                   UNTIL ST-TEAM = WT-TEAM(SUB-TEAM)
+                       OR SUB-TEAM > C-TEAM-CTR.
+
+           IF SUB-TEAM > C-TEAM-CTR AND C-TEAM-CTR < 20
+               ADD 1 TO C-TEAM-CTR
+               MOVE C-TEAM-CTR TO SUB-TEAM
+               MOVE ST-TEAM TO WT-TEAM(SUB-TEAM).
+
+       1323-APPLY-POP-TYPE-PARM.
+           PERFORM
+               VARYING SUB-POP-TYPE FROM 1 BY 1
+                   UNTIL ST-POP-TYPE = WT-POP-TYPE(SUB-POP-TYPE)
+                       OR SUB-POP-TYPE > C-POP-TYPE-CTR.
+
+           IF SUB-POP-TYPE > C-POP-TYPE-CTR AND C-POP-TYPE-CTR < 20
+               ADD 1 TO C-POP-TYPE-CTR
+               MOVE C-POP-TYPE-CTR TO SUB-POP-TYPE
+               MOVE ST-POP-TYPE TO WT-POP-TYPE(SUB-POP-TYPE).
+
+           IF SUB-POP-TYPE <= 20
+               MOVE ST-CASE-SIZE TO WT-CASE-SIZE(SUB-POP-TYPE).
 
        2000-MAINLINE.
            PERFORM 2100-VALIDATION THRU 2100-X.
@@ -336,70 +617,109 @@
 
            PERFORM 9000-READ.
 
-      *  CHECKS TO SEE IF EACH RECORD IS VALID OR INVALID  *
+      *  CHECKS TO SEE IF EACH RECORD IS VALID OR INVALID - EVERY     *
+      *  FAILING FIELD IS RECORDED IN FOUND-ERR-TABLE INSTEAD OF      *
+      *  EXITING ON THE FIRST ONE SO 2400-ERR-ROUT CAN PRINT THEM ALL *
        2100-VALIDATION.
            MOVE 'YES' TO ERR-SW.
+           MOVE 0 TO C-ERR-CTR.
+
            IF I-LNAME = ' '
-               MOVE T-ERR-DESCRIP(1) TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE T-ERR-DESCRIP(1) TO T-FOUND-ERR(C-ERR-CTR).
            IF I-FNAME = ' '
-               MOVE T-ERR-DESCRIP(2) TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE T-ERR-DESCRIP(2) TO T-FOUND-ERR(C-ERR-CTR).
            IF I-ADDRESS = ' '
-               MOVE T-ERR-DESCRIP(3) TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE T-ERR-DESCRIP(3) TO T-FOUND-ERR(C-ERR-CTR).
            IF I-CITY = ' '
-               MOVE T-ERR-DESCRIP(4) TO O-ERR-DESCRIP
-               GO TO 2100-X.
-           IF NOT VAL-STATE
-               MOVE T-ERR-DESCRIP(5) TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE T-ERR-DESCRIP(4) TO T-FOUND-ERR(C-ERR-CTR).
+      *  STATES ARE VALIDATED AGAINST THE RUNTIME WORK TABLE, NOT A     *
+      *  COMPILED LIST, SO A STATE ADDED VIA STATE-TEAM-PARM PASSES     *
+      *  THIS CHECK WITHOUT A RECOMPILE - SAME IDIOM AS THE I-TEAM      *
+      *  LOOKUP BELOW                                                   *
+           PERFORM
+               VARYING SUB-STATE FROM 1 BY 1
+                   UNTIL I-STATE = WT-STATE(SUB-STATE)
+                       OR SUB-STATE > C-STATE-CTR.
+           IF SUB-STATE > C-STATE-CTR
+               ADD 1 TO C-ERR-CTR
+               MOVE T-ERR-DESCRIP(5) TO T-FOUND-ERR(C-ERR-CTR).
            IF I-5-DIGITS NOT NUMERIC
-               MOVE T-ERR-DESCRIP(6) TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE T-ERR-DESCRIP(6) TO T-FOUND-ERR(C-ERR-CTR).
            IF I-4-DIGITS NOT NUMERIC
-               MOVE T-ERR-DESCRIP(6) TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE T-ERR-DESCRIP(6) TO T-FOUND-ERR(C-ERR-CTR).
            IF I-POP-TYPE NOT NUMERIC
-               MOVE T-ERR-DESCRIP(7) TO O-ERR-DESCRIP
-               GO TO 2100-X.
-           IF NOT VAL-POP-TYPE
-               MOVE T-ERR-DESCRIP(8) TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE T-ERR-DESCRIP(7) TO T-FOUND-ERR(C-ERR-CTR)
+           ELSE
+               IF I-POP-TYPE = 0 OR I-POP-TYPE > C-POP-TYPE-CTR
+                   ADD 1 TO C-ERR-CTR
+                   MOVE T-ERR-DESCRIP(8) TO T-FOUND-ERR(C-ERR-CTR).
            IF I-NUM-CASES NOT NUMERIC
-               MOVE T-ERR-DESCRIP(9) TO O-ERR-DESCRIP
-               GO TO 2100-X.
-           IF I-NUM-CASES <= 0
-               MOVE T-ERR-DESCRIP(10) TO O-ERR-DESCRIP
-               GO TO 2100-X.
-           IF NOT VAL-TEAM
-               MOVE T-ERR-DESCRIP(11) TO O-ERR-DESCRIP
-               GO TO 2100-X.
-           MOVE 'NO' TO ERR-SW.
+               ADD 1 TO C-ERR-CTR
+               MOVE T-ERR-DESCRIP(9) TO T-FOUND-ERR(C-ERR-CTR)
+           ELSE
+               IF I-NUM-CASES <= 0
+                   ADD 1 TO C-ERR-CTR
+                   MOVE T-ERR-DESCRIP(10) TO T-FOUND-ERR(C-ERR-CTR).
+
+           PERFORM
+               VARYING SUB-TEAM FROM 1 BY 1
+                   UNTIL I-TEAM = WT-TEAM(SUB-TEAM)
+                       OR SUB-TEAM > C-TEAM-CTR.
+           IF SUB-TEAM > C-TEAM-CTR
+               ADD 1 TO C-ERR-CTR
+               MOVE T-ERR-DESCRIP(11) TO T-FOUND-ERR(C-ERR-CTR).
+
+           IF SUB-STATE <= C-STATE-CTR AND I-5-DIGITS NUMERIC
+               MOVE I-5-DIGITS(1:3) TO C-ZIP-PREFIX
+               PERFORM
+                   VARYING SUB-ZIP FROM 1 BY 1
+                       UNTIL I-STATE = T-ZS-STATE(SUB-ZIP)
+                           OR SUB-ZIP > 6
+               IF SUB-ZIP <= 6
+                   AND (C-ZIP-PREFIX < T-ZS-LOW(SUB-ZIP)
+                       OR C-ZIP-PREFIX > T-ZS-HIGH(SUB-ZIP))
+                       ADD 1 TO C-ERR-CTR
+                       MOVE T-ERR-DESCRIP(12)
+                           TO T-FOUND-ERR(C-ERR-CTR).
+
+           IF C-ERR-CTR = 0
+               MOVE 'NO' TO ERR-SW.
 
        2100-X.
            EXIT.
 
        2200-CALCS.
-           PERFORM 
+           PERFORM
                VARYING SUB-STATE FROM 1 BY 1
-                   UNTIL I-STATE = T-STATE(SUB-STATE).
+                   UNTIL I-STATE = WT-STATE(SUB-STATE)
+                       OR SUB-STATE > C-STATE-CTR.
 
-           COMPUTE C-DEPOSIT(SUB-STATE) = 24 * I-NUM-CASES *
-               T-DEP-RATE(SUB-STATE).
-           COMPUTE C-TOTAL = 18.71 * I-NUM-CASES + C-DEPOSIT(SUB-STATE).
+           COMPUTE WT-DEPOSIT(SUB-STATE) = WT-CASE-SIZE(I-POP-TYPE) *
+               I-NUM-CASES * WT-DEP-RATE(SUB-STATE).
+           COMPUTE C-TOTAL = 18.71 * I-NUM-CASES + WT-DEPOSIT(SUB-STATE).
 
            ADD I-NUM-CASES TO C-GT-SOLD-CTR(I-POP-TYPE).
+           ADD I-NUM-CASES TO C-GT-CASE-TOTAL.
+           ADD 1 TO C-GT-REC-CTR.
 
            PERFORM
                VARYING SUB-TEAM FROM 1 BY 1
-                   UNTIL I-TEAM = T-TEAM(SUB-TEAM).
+                   UNTIL I-TEAM = WT-TEAM(SUB-TEAM)
+                       OR SUB-TEAM > C-TEAM-CTR.
 
            ADD C-TOTAL TO C-GT-TEAM-SALES(SUB-TEAM).
+           ADD C-TOTAL TO C-GT-REVENUE-TOTAL.
 
        2300-OUTPUT.
-           MOVE C-DEPOSIT(SUB-STATE) TO O-DEPOSIT.
-           MOVE T-POP-TYPE(I-POP-TYPE) TO O-POP-TYPE.
+           MOVE WT-DEPOSIT(SUB-STATE) TO O-DEPOSIT.
+           MOVE WT-POP-TYPE(I-POP-TYPE) TO O-POP-TYPE.
 
            MOVE I-LNAME TO O-LNAME.
            MOVE I-FNAME TO O-FNAME.
@@ -416,16 +736,39 @@
                        PERFORM 9100-HEADINGS.
 
       *  MOVES ALL INVALID RECORDS TO O-ERR-REC TO PRINT ON CBLPOPER  *
+      *  - THE RECORD PRINTS ONCE FOLLOWED BY ONE LINE PER FAILING   *
+      *  FIELD SO A RENTER CORRECTING A BAD FORM SEES EVERY PROBLEM  *
+      *  AT ONCE INSTEAD OF RESUBMITTING OVER AND OVER               *
        2400-ERR-ROUT.
            MOVE I-REC TO O-ERR-REC.
+           MOVE T-FOUND-ERR(1) TO O-ERR-DESCRIP.
 
            WRITE ERRLINE FROM ERR-LINE
                AFTER ADVANCING 2 LINES
                    AT EOP
                        PERFORM 9200-ERR-HEADINGS.
 
+           MOVE I-REC TO SUS-REC.
+           WRITE SUS-REC.
+
+           PERFORM 2410-PRINT-EXTRA-ERRORS
+               VARYING SUB-ERR FROM 2 BY 1
+                   UNTIL SUB-ERR > C-ERR-CTR.
+
            ADD 1 TO C-GT-ERR-CTR.
 
+      *  PRINTS EACH ADDITIONAL FAILING FIELD BEYOND THE FIRST ON ITS *
+      *  OWN LINE, WITH THE RECORD ITSELF LEFT BLANK SINCE IT WAS     *
+      *  ALREADY PRINTED ABOVE                                       *
+       2410-PRINT-EXTRA-ERRORS.
+           MOVE ' ' TO O-ERR-REC.
+           MOVE T-FOUND-ERR(SUB-ERR) TO O-ERR-DESCRIP.
+
+           WRITE ERRLINE FROM ERR-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9200-ERR-HEADINGS.
+
        3000-CLOSING.
            PERFORM 9100-HEADINGS.
 
@@ -439,30 +782,43 @@
 
            WRITE ERRLINE FROM ERR-GRAND-TOTAL-LINE
                AFTER ADVANCING 3 LINES.
-   
-      *  PRINTS ALL THE LINES OF POP GRAND TOTALS  *
+
+           PERFORM 9300-CONTROL-CHECK.
+           PERFORM 9400-SAVE-GT-EXTRACT.
+           PERFORM 9500-WRITE-RUN-LOG.
+
+      *  PRINTS ALL THE LINES OF POP GRAND TOTALS, THREE POP TYPES TO  *
+      *  A LINE - THE NUMBER OF LINES NEEDED NOW DEPENDS ON HOW MANY   *
+      *  POP TYPES ARE ON FILE INSTEAD OF A FIXED COUNT OF SIX         *
        3100-GT-POP.
-           PERFORM 3110-GT-POP
-               VARYING I-POP-TYPE FROM 1 BY 1
-                   UNTIL I-POP-TYPE > 3.
+           PERFORM 3110-GT-POP-LINE
+               VARYING SUB-POP-LINE FROM 1 BY 3
+                   UNTIL SUB-POP-LINE > C-POP-TYPE-CTR.
 
-           WRITE PRTLINE FROM GRAND-TOTAL-LINE-1
-               AFTER ADVANCING 2 LINES.
+       3110-GT-POP-LINE.
+           PERFORM 3111-CLEAR-GT-POP-COLUMN
+               VARYING SUB-POP-COL FROM 1 BY 1
+                   UNTIL SUB-POP-COL > 3.
 
-           PERFORM 3120-GT-POP
-               VARYING I-POP-TYPE FROM 4 BY 1
-                   UNTIL I-POP-TYPE > 6.
+           COMPUTE SUB-POP-LAST = C-POP-TYPE-CTR - SUB-POP-LINE + 1.
+           PERFORM 3112-FILL-GT-POP-COLUMN
+               VARYING SUB-POP-COL FROM 1 BY 1
+                   UNTIL SUB-POP-COL > 3
+                       OR SUB-POP-COL > SUB-POP-LAST.
 
            WRITE PRTLINE FROM GRAND-TOTAL-LINE-1
                AFTER ADVANCING 2 LINES.
 
-       3110-GT-POP.
-           MOVE T-POP-TYPE(I-POP-TYPE) TO O-GT-POP(I-POP-TYPE).
-           MOVE C-GT-SOLD-CTR(I-POP-TYPE) TO O-GT-CTR(I-POP-TYPE).
+      *  BLANKS A COLUMN BEFORE IT IS FILLED SO A PARTIAL LAST LINE    *
+      *  DOESN'T SHOW A PRIOR LINE'S LEFTOVER POP TYPE/COUNT           *
+       3111-CLEAR-GT-POP-COLUMN.
+           MOVE ' ' TO O-GT-POP(SUB-POP-COL).
+           MOVE 0 TO O-GT-CTR(SUB-POP-COL).
 
-       3120-GT-POP.
-           MOVE T-POP-TYPE(I-POP-TYPE) TO O-GT-POP(I-POP-TYPE - 3).
-           MOVE C-GT-SOLD-CTR(I-POP-TYPE) TO O-GT-CTR(I-POP-TYPE - 3).
+       3112-FILL-GT-POP-COLUMN.
+           COMPUTE SUB-POP-TYPE = SUB-POP-LINE + SUB-POP-COL - 1.
+           MOVE WT-POP-TYPE(SUB-POP-TYPE) TO O-GT-POP(SUB-POP-COL).
+           MOVE C-GT-SOLD-CTR(SUB-POP-TYPE) TO O-GT-CTR(SUB-POP-COL).
 
       *  PRINTS ALL LINES OF TEAM GRAND TOTALS  *
        3200-GT-TEAM.
@@ -471,7 +827,7 @@
 
            PERFORM 3210-GT-TEAM
                VARYING SUB-TEAM FROM 1 BY 1
-                   UNTIL SUB-TEAM > 5.
+                   UNTIL SUB-TEAM > C-TEAM-CTR.
 
        3210-GT-TEAM.
            MOVE T-TEAM(SUB-TEAM) TO O-GT-TEAM.
@@ -485,6 +841,59 @@
                AT END
                    MOVE 'NO' TO MORE-RECS.
 
+           IF T-REC-ID = '*** TRAILER ***'
+               MOVE T-EXPECTED-CTR TO C-EXPECTED-CTR
+               MOVE T-EXPECTED-CASES TO C-EXPECTED-CASES
+               MOVE 'YES' TO TRAILER-SW
+               MOVE 'NO' TO MORE-RECS.
+
+      *  CHECKS THE ACCUMULATED RECORD COUNT/CASE TOTAL AGAINST THE     *
+      *  TRAILER RECORD'S EXPECTED VALUES - ONLY RUNS WHEN A TRAILER    *
+      *  WAS ACTUALLY PRESENT ON THE FILE - THE ACTUAL RECORD COUNT IS  *
+      *  THE VALID COUNT PLUS C-GT-ERR-CTR SO A REJECTED RECORD STILL   *
+      *  COUNTS AGAINST THE EXPECTED TOTAL INSTEAD OF LOOKING LIKE A    *
+      *  MISSING ONE                                                   *
+       9300-CONTROL-CHECK.
+           IF TRAILER-SW = 'YES'
+               COMPUTE C-GT-TOTAL-CTR = C-GT-REC-CTR + C-GT-ERR-CTR
+               IF C-GT-TOTAL-CTR NOT = C-EXPECTED-CTR
+                   OR C-GT-CASE-TOTAL NOT = C-EXPECTED-CASES
+                       WRITE PRTLINE FROM MISMATCH-LINE
+                           AFTER ADVANCING 2 LINES
+                       DISPLAY '*** COBLSC06 CONTROL TOTAL MISMATCH ***'
+                       DISPLAY 'EXPECTED COUNT: ' C-EXPECTED-CTR
+                       DISPLAY 'ACTUAL COUNT:   ' C-GT-TOTAL-CTR
+                       DISPLAY 'EXPECTED CASES: ' C-EXPECTED-CASES
+                       DISPLAY 'ACTUAL CASES:   ' C-GT-CASE-TOTAL.
+
+      * WRITES THIS RUN'S GRAND SALES COUNT AND TOTAL REVENUE TO THE  *
+      * EXTRACT FILE FOR THE CONSOLIDATED REVENUE DASHBOARD AND       *
+      * ACCOUNTING EXTRACT TO PICK UP *
+       9400-SAVE-GT-EXTRACT.
+           MOVE C-GT-REC-CTR TO G6-SALES-CTR.
+           MOVE C-GT-REVENUE-TOTAL TO G6-TOTAL.
+           OPEN OUTPUT GT-EXTRACT.
+           WRITE GT06-REC.
+           CLOSE GT-EXTRACT.
+
+      * APPENDS THIS RUN'S VOLUME TO THE SHARED OPERATIONS LOG -      *
+      * RECORDS IN IS THE VALID COUNT PLUS THE REJECTED COUNT, AND    *
+      * RECORDS OUT IS JUST THE VALID COUNT THAT MADE IT TO PRINT     *
+       9500-WRITE-RUN-LOG.
+           MOVE 'COBLSC06' TO RL-PROGRAM.
+           MOVE I-MM TO RL-RUN-MM.
+           MOVE I-DD TO RL-RUN-DD.
+           MOVE I-YY TO RL-RUN-YYYY.
+           MOVE I-TIME(1:2) TO RL-RUN-HH.
+           MOVE I-TIME(3:2) TO RL-RUN-MI.
+           MOVE I-TIME(5:2) TO RL-RUN-SS.
+           COMPUTE RL-RECS-IN = C-GT-REC-CTR + C-GT-ERR-CTR.
+           MOVE C-GT-REC-CTR TO RL-RECS-OUT.
+           MOVE C-GT-ERR-CTR TO RL-RECS-REJ.
+           OPEN EXTEND RUN-LOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUN-LOG.
+
        9100-HEADINGS.
            ADD 1 TO C-PCTR.
            MOVE C-PCTR TO O-PCTR.
