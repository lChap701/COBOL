@@ -0,0 +1,365 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBLSC08.
+       AUTHOR.        LUCAS CHAPMAN.
+       DATE-WRITTEN.  2/28/2020.
+       DATE-COMPILED.
+      ******************************************************************
+      * THIS PROGRAM READS THE GRAND-TOTAL EXTRACTS LEFT BEHIND BY    *
+      * COBLSC02/COBLSC03 (BOAT SALES), COBLSC04 (CONDO RENTALS), AND *
+      * COBLSC05/COBLSC06 (POP SALES) AND SHOWS THIS RUN'S REVENUE    *
+      * AND TRANSACTION COUNT FOR EACH BUSINESS LINE SIDE BY SIDE,    *
+      * WITH A COMBINED GRAND TOTAL, PLUS AN ACCOUNTING EXTRACT WITH  *
+      * ONE POSTING LINE PER BUSINESS LINE FOR THE GENERAL LEDGER     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * BOAT SALES BEFORE MARKUP/TAX - A MISSING FILE MEANS COBLSC02 *
+      * HASN'T BEEN RUN YET *
+           SELECT OPTIONAL GT02-EXTRACT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC02\CBLGT02.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-GT02-STATUS.
+
+      * BOAT SALES AFTER MARKUP/TAX - THIS IS THE FINAL DOLLAR AMOUNT *
+      * CUSTOMERS ACTUALLY PAID, SO IT IS PREFERRED OVER COBLSC02'S   *
+      * EXTRACT WHEN BOTH ARE PRESENT *
+           SELECT OPTIONAL GT03-EXTRACT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC03\CBLGT03.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-GT03-STATUS.
+
+      * CONDO RENTALS - A MISSING FILE MEANS COBLSC04 HASN'T BEEN RUN *
+           SELECT OPTIONAL GT04-EXTRACT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC04\CBLGT04.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-GT04-STATUS.
+
+      * POP SALES, ORIGINAL VERSION - USED ONLY WHEN COBLSC06'S       *
+      * EXTRACT IS NOT PRESENT, SINCE COBLSC06 IS THE CURRENT VERSION *
+      * OF THE SAME REPORT AND BOTH SHOULD NOT BE COUNTED TOGETHER    *
+           SELECT OPTIONAL GT05-EXTRACT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC05\CBLGT05.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-GT05-STATUS.
+
+      * POP SALES, CURRENT VERSION - PREFERRED OVER COBLSC05'S        *
+      * EXTRACT WHEN BOTH ARE PRESENT *
+           SELECT OPTIONAL GT06-EXTRACT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC06\CBLGT06.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-GT06-STATUS.
+
+           SELECT PRTOUT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC08\DASHBRD.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+      * ONE POSTING LINE PER BUSINESS LINE, FOR ACCOUNTING TO LOAD    *
+      * INTO THE GENERAL LEDGER INSTEAD OF RETYPING TOTALS BY HAND    *
+           SELECT ACCT-EXTRACT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC08\CBLACCT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  GT02-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS GT02-REC
+           RECORD CONTAINS 16 CHARACTERS.
+
+       01  GT02-REC.
+           05  G2-SALES-CTR             PIC 9(5).
+           05  G2-TOTAL-COST            PIC 9(9)V99.
+
+       FD  GT03-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS GT03-REC
+           RECORD CONTAINS 60 CHARACTERS.
+
+       01  GT03-REC.
+           05  G3-SALES-CTR             PIC 9(6).
+           05  G3-TOTAL-COST            PIC 9(13)V99.
+           05  G3-MARKUP-AMT            PIC 9(11)V99.
+           05  G3-SALES-TAX             PIC 9(11)V99.
+           05  G3-ACCESS-PACK-COST      PIC 9(11)V99.
+
+       FD  GT04-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS GT04-REC
+           RECORD CONTAINS 15 CHARACTERS.
+
+       01  GT04-REC.
+           05  G4-RENTAL-CTR            PIC 9(5).
+      * SIGNED TO MATCH COBLSC04'S GT04-REC - A RUN WHOSE             *
+      * CANCELLATIONS/REFUNDS DRIVE THE NET TOTAL NEGATIVE MUST NOT   *
+      * HAVE ITS SIGN SILENTLY DROPPED ON THE WAY INTO THIS DASHBOARD *
+           05  G4-TOTAL                 PIC S9(8)V99.
+
+       FD  GT05-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS GT05-REC
+           RECORD CONTAINS 14 CHARACTERS.
+
+       01  GT05-REC.
+           05  G5-SALES-CTR             PIC 9(5).
+           05  G5-TOTAL                 PIC 9(7)V99.
+
+       FD  GT06-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS GT06-REC
+           RECORD CONTAINS 14 CHARACTERS.
+
+       01  GT06-REC.
+           05  G6-SALES-CTR             PIC 9(5).
+           05  G6-TOTAL                 PIC 9(7)V99.
+
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE.
+
+       01  PRTLINE                     PIC X(132).
+
+      * ONE POSTING LINE PER BUSINESS LINE - BUSINESS CODE, THIS      *
+      * RUN'S TRANSACTION COUNT, TOTAL REVENUE, AND THE RUN DATE      *
+       FD  ACCT-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS ACCT-REC
+           RECORD CONTAINS 32 CHARACTERS.
+
+       01  ACCT-REC.
+           05  A-BUSINESS-LINE          PIC X(10).
+           05  A-TXN-CTR                PIC 9(7).
+      * SIGNED SO THE CONDO LINE'S SIGN (SEE G4-TOTAL ABOVE) CARRIES  *
+      * THROUGH TO THE ACCOUNTING EXTRACT RATHER THAN BEING DROPPED   *
+           05  A-TOTAL                  PIC S9(13)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-GT02-STATUS           PIC XX          VALUE '00'.
+           05  C-GT03-STATUS           PIC XX          VALUE '00'.
+           05  C-GT04-STATUS           PIC XX          VALUE '00'.
+           05  C-GT05-STATUS           PIC XX          VALUE '00'.
+           05  C-GT06-STATUS           PIC XX          VALUE '00'.
+           05  C-BOAT-SW               PIC XXX         VALUE 'NO'.
+           05  C-CONDO-SW              PIC XXX         VALUE 'NO'.
+           05  C-POP-SW                PIC XXX         VALUE 'NO'.
+           05  C-BOAT-CTR              PIC 9(6)        VALUE 0.
+           05  C-BOAT-TOTAL            PIC 9(13)V99    VALUE 0.
+           05  C-CONDO-CTR             PIC 9(6)        VALUE 0.
+      * SIGNED TO CARRY A NEGATIVE G4-TOTAL (COBLSC04 CANCELLATION/   *
+      * REFUND RUN) THROUGH WITHOUT LOSING ITS SIGN                   *
+           05  C-CONDO-TOTAL           PIC S9(9)V99    VALUE 0.
+           05  C-POP-CTR               PIC 9(6)        VALUE 0.
+           05  C-POP-TOTAL             PIC 9(9)V99     VALUE 0.
+           05  C-COMBINED-CTR          PIC 9(7)        VALUE 0.
+      * SIGNED SINCE IT ACCUMULATES C-CONDO-TOTAL, WHICH IS NOW       *
+      * SIGNED - SEE C-CONDO-TOTAL ABOVE                              *
+           05  C-COMBINED-TOTAL        PIC S9(13)V99   VALUE 0.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  I-DATE.
+               10  I-YY                PIC 9(4).
+               10  I-MM                PIC 99.
+               10  I-DD                PIC 99.
+           05  I-TIME                  PIC X(11).
+
+       01  DASH-TITLE.
+           05  FILLER                  PIC X(6)    VALUE 'DATE: '.
+           05  O-MM                    PIC 99.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  O-DD                    PIC 99.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  O-YY                    PIC 9(4).
+           05  FILLER                  PIC X(16)   VALUE ' '.
+           05  FILLER                  PIC X(30)
+               VALUE 'CONSOLIDATED REVENUE DASHBOARD'.
+           05  FILLER                  PIC X(70)   VALUE ' '.
+
+       01  BLANK-LINE.
+           05  FILLER                  PIC X(132)  VALUE ' '.
+
+       01  DASH-COLUMN-HEADINGS.
+           05  FILLER                  PIC X(16)  VALUE 'BUSINESS LINE'.
+           05  FILLER                  PIC X(14)   VALUE 'TRANSACTIONS'.
+           05  FILLER                  PIC X(18)   VALUE 'REVENUE'.
+           05  FILLER                  PIC X(84)   VALUE ' '.
+
+      * PRINTS ONE LINE PER BUSINESS LINE - "NOT RUN" SHOWS INSTEAD   *
+      * OF A MISLEADING ZERO WHEN THAT PROGRAM'S EXTRACT IS MISSING   *
+       01  DASH-DETAIL-LINE.
+           05  O-DASH-LABEL            PIC X(16).
+           05  O-DASH-CTR              PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(5)    VALUE ' '.
+           05  O-DASH-TOTAL            PIC $,$$$,$$$,$$$,$$$.99+.
+           05  FILLER                  PIC X(10)   VALUE ' '.
+           05  O-DASH-NOT-RUN          PIC X(7).
+           05  FILLER                  PIC X(59)   VALUE ' '.
+
+       01  DASH-COMBINED-LINE.
+           05  FILLER                 PIC X(16)  VALUE 'COMBINED TOTAL'.
+           05  O-COMBINED-CTR          PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(5)    VALUE ' '.
+           05  O-COMBINED-TOTAL        PIC $,$$$,$$$,$$$,$$$.99+.
+           05  FILLER                  PIC X(76)   VALUE ' '.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-DASHBOARD.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+      * LOADS WHICHEVER OPTIONAL EXTRACTS ARE PRESENT - A MISSING     *
+      * FILE LEAVES ITS BUSINESS LINE'S SWITCH SET TO 'NO' SO          *
+      * 2000-DASHBOARD KNOWS TO PRINT "NOT RUN" INSTEAD OF A TOTAL     *
+       1000-INIT.
+           OPEN OUTPUT PRTOUT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-MM TO O-MM.
+           MOVE I-DD TO O-DD.
+           MOVE I-YY TO O-YY.
+
+           PERFORM 1100-LOAD-BOAT.
+           PERFORM 1200-LOAD-CONDO.
+           PERFORM 1300-LOAD-POP.
+
+      * PREFERS COBLSC03'S FINAL TOTAL (AFTER MARKUP/TAX) OVER         *
+      * COBLSC02'S PRE-MARKUP TOTAL WHEN BOTH ARE PRESENT              *
+       1100-LOAD-BOAT.
+           OPEN INPUT GT03-EXTRACT.
+           READ GT03-EXTRACT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 'YES' TO C-BOAT-SW
+                   MOVE G3-SALES-CTR TO C-BOAT-CTR
+                   MOVE G3-TOTAL-COST TO C-BOAT-TOTAL.
+           CLOSE GT03-EXTRACT.
+
+           IF C-BOAT-SW NOT = 'YES'
+               OPEN INPUT GT02-EXTRACT
+               READ GT02-EXTRACT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'YES' TO C-BOAT-SW
+                       MOVE G2-SALES-CTR TO C-BOAT-CTR
+                       MOVE G2-TOTAL-COST TO C-BOAT-TOTAL.
+               CLOSE GT02-EXTRACT.
+
+       1200-LOAD-CONDO.
+           OPEN INPUT GT04-EXTRACT.
+           READ GT04-EXTRACT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 'YES' TO C-CONDO-SW
+                   MOVE G4-RENTAL-CTR TO C-CONDO-CTR
+                   MOVE G4-TOTAL TO C-CONDO-TOTAL.
+           CLOSE GT04-EXTRACT.
+
+      * PREFERS COBLSC06'S EXTRACT (THE CURRENT VERSION OF THE POP     *
+      * SALES REPORT) OVER COBLSC05'S SO A RUN OF BOTH DOESN'T DOUBLE  *
+      * COUNT THE SAME FUNDRAISER                                     *
+       1300-LOAD-POP.
+           OPEN INPUT GT06-EXTRACT.
+           READ GT06-EXTRACT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 'YES' TO C-POP-SW
+                   MOVE G6-SALES-CTR TO C-POP-CTR
+                   MOVE G6-TOTAL TO C-POP-TOTAL.
+           CLOSE GT06-EXTRACT.
+
+           IF C-POP-SW NOT = 'YES'
+               OPEN INPUT GT05-EXTRACT
+               READ GT05-EXTRACT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'YES' TO C-POP-SW
+                       MOVE G5-SALES-CTR TO C-POP-CTR
+                       MOVE G5-TOTAL TO C-POP-TOTAL.
+               CLOSE GT05-EXTRACT.
+
+      * PRINTS THE DASHBOARD AND WRITES THE ACCOUNTING EXTRACT - ONLY  *
+      * A BUSINESS LINE THAT ACTUALLY RAN THIS PERIOD ADDS TO THE      *
+      * COMBINED TOTAL OR GETS A POSTING LINE                          *
+       2000-DASHBOARD.
+           WRITE PRTLINE FROM DASH-TITLE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM DASH-COLUMN-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+           OPEN OUTPUT ACCT-EXTRACT.
+
+           MOVE 'BOAT SALES' TO O-DASH-LABEL.
+           IF C-BOAT-SW = 'YES'
+               MOVE C-BOAT-CTR TO O-DASH-CTR
+               MOVE C-BOAT-TOTAL TO O-DASH-TOTAL
+               MOVE ' ' TO O-DASH-NOT-RUN
+               ADD C-BOAT-CTR TO C-COMBINED-CTR
+               ADD C-BOAT-TOTAL TO C-COMBINED-TOTAL
+               MOVE 'BOAT' TO A-BUSINESS-LINE
+               MOVE C-BOAT-CTR TO A-TXN-CTR
+               MOVE C-BOAT-TOTAL TO A-TOTAL
+               WRITE ACCT-REC
+           ELSE
+               MOVE ZERO TO O-DASH-CTR
+               MOVE ZERO TO O-DASH-TOTAL
+               MOVE 'NOT RUN' TO O-DASH-NOT-RUN.
+           WRITE PRTLINE FROM DASH-DETAIL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'CONDO RENTALS' TO O-DASH-LABEL.
+           IF C-CONDO-SW = 'YES'
+               MOVE C-CONDO-CTR TO O-DASH-CTR
+               MOVE C-CONDO-TOTAL TO O-DASH-TOTAL
+               MOVE ' ' TO O-DASH-NOT-RUN
+               ADD C-CONDO-CTR TO C-COMBINED-CTR
+               ADD C-CONDO-TOTAL TO C-COMBINED-TOTAL
+               MOVE 'CONDO' TO A-BUSINESS-LINE
+               MOVE C-CONDO-CTR TO A-TXN-CTR
+               MOVE C-CONDO-TOTAL TO A-TOTAL
+               WRITE ACCT-REC
+           ELSE
+               MOVE ZERO TO O-DASH-CTR
+               MOVE ZERO TO O-DASH-TOTAL
+               MOVE 'NOT RUN' TO O-DASH-NOT-RUN.
+           WRITE PRTLINE FROM DASH-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'POP SALES' TO O-DASH-LABEL.
+           IF C-POP-SW = 'YES'
+               MOVE C-POP-CTR TO O-DASH-CTR
+               MOVE C-POP-TOTAL TO O-DASH-TOTAL
+               MOVE ' ' TO O-DASH-NOT-RUN
+               ADD C-POP-CTR TO C-COMBINED-CTR
+               ADD C-POP-TOTAL TO C-COMBINED-TOTAL
+               MOVE 'POP' TO A-BUSINESS-LINE
+               MOVE C-POP-CTR TO A-TXN-CTR
+               MOVE C-POP-TOTAL TO A-TOTAL
+               WRITE ACCT-REC
+           ELSE
+               MOVE ZERO TO O-DASH-CTR
+               MOVE ZERO TO O-DASH-TOTAL
+               MOVE 'NOT RUN' TO O-DASH-NOT-RUN.
+           WRITE PRTLINE FROM DASH-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           CLOSE ACCT-EXTRACT.
+
+           MOVE C-COMBINED-CTR TO O-COMBINED-CTR.
+           MOVE C-COMBINED-TOTAL TO O-COMBINED-TOTAL.
+           WRITE PRTLINE FROM DASH-COMBINED-LINE
+               AFTER ADVANCING 3 LINES.
+
+       3000-CLOSING.
+           CLOSE PRTOUT.
