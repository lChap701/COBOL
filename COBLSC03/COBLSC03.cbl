@@ -19,13 +19,33 @@
                ASSIGN TO 'C:\IHCC\COBOL\COBLSC03\BOATPRT.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+      * OPTIONAL EFFECTIVE-DATED MARKUP/ACCESSORY RATE FILE - WHEN A *
+      * ROW'S EFFECTIVE DATE IS NOT LATER THAN TODAY IT REPLACES THE *
+      * COMPILED DEFAULT FOR ITS BOAT TYPE OR ACCESSORY PACKAGE *
+           SELECT OPTIONAL RATE-PARM
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC03\CBLRATE1.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-RATE-PARM-STATUS.
+
+      * GRAND-TOTAL EXTRACT - REWRITTEN AT 3000-CLOSING SO COBLSC07 *
+      * CAN RECONCILE THIS RUN'S TOTALS AGAINST COBLSC02'S *
+           SELECT GT-EXTRACT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC03\CBLGT03.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * SHARED OPERATIONS LOG - EVERY BATCH PROGRAM APPENDS ONE LINE *
+      * HERE EACH RUN SO VOLUME CAN BE TRACKED DAY TO DAY *
+           SELECT RUN-LOG
+               ASSIGN TO 'C:\IHCC\COBOL\CBLRUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  BOAT-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 42 CHARACTERS.
+           RECORD CONTAINS 46 CHARACTERS.
 
        01  I-REC.
            05  I-LAST-NAME              PIC X(15).
@@ -38,6 +58,7 @@
 		   05  I-BOAT-TYPE              PIC X.
 		   05  I-ACCESSORY-PACKAGE      PIC 9.
 		   05  I-PREP-COST              PIC 9(5)V99.
+		   05  I-SALESPERSON            PIC X(4).
 
        FD  PRTOUT
 		   LABEL RECORD IS OMITTED
@@ -47,6 +68,61 @@
 
        01  PRTLINE                     PIC X(132).
 
+      * EFFECTIVE-DATED MARKUP/ACCESSORY RATE RECORD - R-REC-TYPE IS  *
+      * 'M' FOR A BOAT-TYPE MARKUP RATE OR 'A' FOR AN ACCESSORY PRICE *
+       FD  RATE-PARM
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS R-REC.
+
+       01  R-REC.
+           05  R-REC-TYPE               PIC X.
+           05  R-CODE                   PIC X.
+           05  R-VALUE                  PIC 9(4)V999.
+           05  R-EFF-DATE               PIC 9(8).
+
+      * THIS RUN'S GRAND SALES COUNT, TOTAL COST, MARKUP, TAX, AND     *
+      * ACCESSORY-PACKAGE COST, FOR COBLSC07 TO PICK UP AND RECONCILE *
+      * AGAINST COBLSC02'S *
+       FD  GT-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS GT03-REC
+           RECORD CONTAINS 60 CHARACTERS.
+
+       01  GT03-REC.
+           05  G3-SALES-CTR             PIC 9(6).
+           05  G3-TOTAL-COST            PIC 9(13)V99.
+           05  G3-MARKUP-AMT            PIC 9(11)V99.
+           05  G3-SALES-TAX             PIC 9(11)V99.
+           05  G3-ACCESS-PACK-COST      PIC 9(11)V99.
+
+      * ONE COMMA-DELIMITED LINE PER RUN - PROGRAM NAME, RUN DATE/    *
+      * TIME, RECORDS IN, RECORDS OUT, RECORDS REJECTED *
+       FD  RUN-LOG
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS RUNLOG-REC
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01  RUNLOG-REC.
+           05  RL-PROGRAM               PIC X(8).
+           05  FILLER                   PIC X       VALUE ','.
+           05  RL-RUN-MM                PIC 99.
+           05  FILLER                   PIC X       VALUE '/'.
+           05  RL-RUN-DD                PIC 99.
+           05  FILLER                   PIC X       VALUE '/'.
+           05  RL-RUN-YYYY              PIC 9(4).
+           05  FILLER                   PIC X       VALUE ','.
+           05  RL-RUN-HH                PIC 99.
+           05  FILLER                   PIC X       VALUE ':'.
+           05  RL-RUN-MI                PIC 99.
+           05  FILLER                   PIC X       VALUE ':'.
+           05  RL-RUN-SS                PIC 99.
+           05  FILLER                   PIC X       VALUE ','.
+           05  RL-RECS-IN               PIC ZZZZZZ9.
+           05  FILLER                   PIC X       VALUE ','.
+           05  RL-RECS-OUT              PIC ZZZZZZ9.
+           05  FILLER                   PIC X       VALUE ','.
+           05  RL-RECS-REJ              PIC ZZZZZZ9.
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05  C-PCTR                  PIC 99        VALUE 0.
@@ -65,6 +141,26 @@
 		   05  C-MJ-TOTAL-COST         PIC 9(11)V99  VALUE 0.
 		   05  C-GT-SALES-CTR          PIC 9(6)      VALUE 0.
 		   05  C-GT-TOTAL-COST         PIC 9(13)V99  VALUE 0.
+		   05  C-GT-MARKUP-AMT         PIC 9(11)V99  VALUE 0.
+		   05  C-GT-SALES-TAX          PIC 9(11)V99  VALUE 0.
+		   05  C-GT-ACCESS-PACK-COST   PIC 9(11)V99  VALUE 0.
+		   05  SUB-TAX-STATE           PIC 9         VALUE 0.
+		   05  SUB-RATE                PIC 9         VALUE 0.
+		   05  SUB-ACC-RATE            PIC 9         VALUE 0.
+           05  C-RATE-PARM-STATUS      PIC XX        VALUE '00'.
+           05  RATE-PARM-EOF           PIC XXX       VALUE 'NO'.
+           05  C-TODAY-DATE            PIC 9(8)      VALUE 0.
+		   05  C-COMM-SUB              PIC 99        VALUE 0.
+		   05  C-COMMISSION-RATE       PIC V99       VALUE .05.
+
+      * ACCUMULATES SALES COUNT AND TOTAL COST PER SALESPERSON AS    *
+      * RECORDS ARE READ, REGARDLESS OF SORT ORDER - SEARCHED/FILLED *
+      * LEFT TO RIGHT, A BLANK CODE MARKS THE NEXT OPEN SLOT          *
+       01  SALESPERSON-TOTALS.
+           05  SALESPERSON-ENTRY       OCCURS 25 TIMES.
+               10  SP-CODE             PIC X(4)      VALUE SPACES.
+               10  SP-SALES-CTR        PIC 9(5)      VALUE 0.
+               10  SP-TOTAL-COST       PIC 9(9)V99   VALUE 0.
 
        01  CURRENT-DATE-AND-TIME.
 		   05  I-DATE.
@@ -73,6 +169,62 @@
 			   10  I-DD                PIC 99.
 		   05  I-TIME                  PIC X(11).
 
+
+      ******************************************************************
+      * STORES THE STATE SALES TAX RATES - LAST ENTRY (BLANK STATE)  *
+      * IS THE DEFAULT RATE USED WHEN I-STATE IS NOT IN THE TABLE    *
+      ******************************************************************
+       01  STATE-TAX-INFO.
+           05  FILLER              PIC X(6)      VALUE 'IA0060'.
+           05  FILLER              PIC X(6)      VALUE 'NE0055'.
+           05  FILLER              PIC X(6)      VALUE 'WI0050'.
+           05  FILLER              PIC X(6)      VALUE 'MI0060'.
+           05  FILLER              PIC X(6)      VALUE 'IL0063'.
+           05  FILLER              PIC X(6)      VALUE 'MO0042'.
+           05  FILLER              PIC X(6)      VALUE '  0060'.
+
+      * TABLE FOR THE STATE SALES TAX RATES *
+       01  STATE-TAX-TABLE REDEFINES STATE-TAX-INFO.
+           05  STATE-TAX                   OCCURS 7.
+               10  T-TAX-STATE     PIC XX.
+               10  T-TAX-RATE      PIC 9V999.
+
+      ******************************************************************
+      * COMPILED DEFAULT MARKUP RATES BY BOAT TYPE - A MATCHING ROW   *
+      * FROM RATE-PARM WITH AN EFFECTIVE DATE NOT LATER THAN TODAY    *
+      * OVERWRITES THE RATE AND EFFECTIVE DATE BELOW AT 1300-LOAD-RATES*
+      ******************************************************************
+       01  MARKUP-RATE-INFO.
+           05  FILLER              PIC X(13)     VALUE 'B033000000000'.
+           05  FILLER              PIC X(13)     VALUE 'P025000000000'.
+           05  FILLER              PIC X(13)     VALUE 'S042500000000'.
+           05  FILLER              PIC X(13)     VALUE 'J033000000000'.
+           05  FILLER              PIC X(13)     VALUE 'C020000000000'.
+           05  FILLER              PIC X(13)     VALUE 'R030000000000'.
+
+      * TABLE FOR THE BOAT-TYPE MARKUP RATES *
+       01  MARKUP-RATE-TABLE REDEFINES MARKUP-RATE-INFO.
+           05  MARKUP-RATE                 OCCURS 6.
+               10  RT-BOAT-TYPE    PIC X.
+               10  RT-MARKUP-RATE  PIC 9V999.
+               10  RT-EFF-DATE     PIC 9(8).
+
+      ******************************************************************
+      * COMPILED DEFAULT ACCESSORY PACKAGE PRICES - SAME EFFECTIVE-   *
+      * DATE OVERRIDE RULE AS MARKUP-RATE-TABLE ABOVE *
+      ******************************************************************
+       01  ACCESSORY-PRICE-INFO.
+           05  FILLER          PIC X(15)     VALUE '154153000000000'.
+           05  FILLER          PIC X(15)     VALUE '239800000000000'.
+           05  FILLER          PIC X(15)     VALUE '303454500000000'.
+
+      * TABLE FOR THE ACCESSORY PACKAGE PRICES *
+       01  ACCESSORY-PRICE-TABLE REDEFINES ACCESSORY-PRICE-INFO.
+           05  ACCESSORY-PRICE             OCCURS 3.
+               10  RT-ACC-CODE     PIC X.
+               10  RT-ACC-PRICE    PIC 9(4)V99.
+               10  RT-ACC-EFF-DATE PIC 9(8).
+
        01  COMPANY-TITLE.
 		   05  FILLER                  PIC X(6)      VALUE 'DATE: '.
 		   05  O-MM                    PIC 99.
@@ -191,6 +343,36 @@
 		   05  FILLER                  PIC X(31)     VALUE ' '.
 		   05  O-GT-TOTAL-COST         PIC $$,$$$,$$$,$$$,$$$.99.
 
+      * COMMISSION REPORT TITLE LINE - PRINTED ONCE, AFTER GRAND     *
+      * TOTALS, SO PAYROLL DOES NOT HAVE TO RECONSTRUCT THIS BY HAND *
+	   01  COMMISSION-TITLE.
+		   05  FILLER                  PIC X(23)     VALUE ' '.
+		   05  FILLER                  PIC X(18)     VALUE
+                                                    'COMMISSION REPORT'.
+		   05  FILLER                  PIC X(91)     VALUE ' '.
+
+	   01  COMMISSION-COLUMN-HEADINGS.
+		   05  FILLER                  PIC X(23)   VALUE ' '.
+		   05  FILLER                  PIC X(11)   VALUE 'SALESPERSON'.
+		   05  FILLER                  PIC X(10)   VALUE ' '.
+		   05  FILLER                  PIC X(11)   VALUE 'NUMBER SOLD'.
+		   05  FILLER                  PIC X(9)    VALUE ' '.
+		   05  FILLER                  PIC X(10)   VALUE 'TOTAL COST'.
+		   05  FILLER                  PIC X(8)    VALUE ' '.
+		   05  FILLER                  PIC X(10)   VALUE 'COMMISSION'.
+		   05  FILLER                  PIC X(40)   VALUE ' '.
+
+	   01  COMMISSION-DETAIL-LINE.
+		   05  FILLER                  PIC X(23)     VALUE ' '.
+		   05  O-SP-CODE               PIC X(11).
+		   05  FILLER                  PIC X(10)     VALUE ' '.
+		   05  O-SP-SALES-CTR          PIC Z,ZZ9.
+		   05  FILLER                  PIC X(14)     VALUE ' '.
+		   05  O-SP-TOTAL-COST         PIC $$$,$$$,$$9.99.
+		   05  FILLER                  PIC X(7)      VALUE ' '.
+		   05  O-SP-COMMISSION         PIC $$$,$$9.99.
+		   05  FILLER                  PIC X(38)     VALUE ' '.
+
 	   PROCEDURE DIVISION.
 	   0000-MAIN.
 		   PERFORM 1000-INIT.
@@ -207,6 +389,11 @@
 		   MOVE I-YY TO O-YY.
 		   MOVE I-DD TO O-DD.
 		   MOVE I-MM TO O-MM.
+		   COMPUTE C-TODAY-DATE = I-YY * 10000 + I-MM * 100 + I-DD.
+
+      * LOADS ANY EFFECTIVE-DATED MARKUP/ACCESSORY RATES ON FILE OVER *
+      * THE COMPILED DEFAULTS ABOVE BEFORE ANY RECORD IS CALCULATED *
+		   PERFORM 1300-LOAD-RATES.
 
       * READ IS CALLED BEFORE HEADINGS TO PRINT PAGE-COLUMN-HEADINGS-3 *
 		   PERFORM 9200-READ.
@@ -216,6 +403,53 @@
 	       MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
 		   MOVE O-PAGE-BOAT-TYPE TO O-MN-BOAT-TYPE.
 
+      * OPENS THE OPTIONAL RATE FILE AND APPLIES EVERY ROW ON IT - A  *
+      * MISSING FILE LEAVES THE COMPILED DEFAULT RATES IN EFFECT *
+       1300-LOAD-RATES.
+           MOVE 'NO' TO RATE-PARM-EOF.
+           OPEN INPUT RATE-PARM.
+           IF C-RATE-PARM-STATUS = '00'
+               PERFORM 1310-READ-RATE-PARM
+                   UNTIL RATE-PARM-EOF = 'YES'
+               CLOSE RATE-PARM
+           ELSE
+               MOVE 'YES' TO RATE-PARM-EOF.
+
+       1310-READ-RATE-PARM.
+           READ RATE-PARM
+               AT END
+                   MOVE 'YES' TO RATE-PARM-EOF
+               NOT AT END
+                   PERFORM 1320-APPLY-RATE.
+
+      * A RATE ROW ONLY REPLACES THE TABLE ENTRY IT MATCHES WHEN ITS  *
+      * EFFECTIVE DATE IS NOT LATER THAN TODAY AND IS THE NEWEST ONE  *
+      * SEEN SO FAR FOR THAT BOAT TYPE OR ACCESSORY PACKAGE *
+       1320-APPLY-RATE.
+           IF R-EFF-DATE NOT > C-TODAY-DATE
+             EVALUATE R-REC-TYPE
+               WHEN 'M'
+                 PERFORM
+                     VARYING SUB-RATE FROM 1 BY 1
+                         UNTIL R-CODE = RT-BOAT-TYPE(SUB-RATE)
+                             OR SUB-RATE = 6
+                 IF R-CODE = RT-BOAT-TYPE(SUB-RATE)
+                   AND R-EFF-DATE > RT-EFF-DATE(SUB-RATE)
+                     MOVE R-VALUE TO RT-MARKUP-RATE(SUB-RATE)
+                     MOVE R-EFF-DATE TO RT-EFF-DATE(SUB-RATE)
+                 END-IF
+               WHEN 'A'
+                 PERFORM
+                     VARYING SUB-ACC-RATE FROM 1 BY 1
+                         UNTIL R-CODE = RT-ACC-CODE(SUB-ACC-RATE)
+                             OR SUB-ACC-RATE = 3
+                 IF R-CODE = RT-ACC-CODE(SUB-ACC-RATE)
+                   AND R-EFF-DATE > RT-ACC-EFF-DATE(SUB-ACC-RATE)
+                     MOVE R-VALUE TO RT-ACC-PRICE(SUB-ACC-RATE)
+                     MOVE R-EFF-DATE TO RT-ACC-EFF-DATE(SUB-ACC-RATE)
+                 END-IF
+             END-EVALUATE.
+
 	   2000-MAINLINE.
 		   IF I-BOAT-TYPE NOT = H-BOAT-TYPE
 			   PERFORM 9000-MINORSUBTOTALS
@@ -225,6 +459,7 @@
 		       IF I-STATE NOT = H-STATE
 			       PERFORM 9000-MINORSUBTOTALS.
 		   PERFORM 2200-CALCS.
+           PERFORM 2400-COMMISSION-ACCUM.
            PERFORM 2300-OUTPUT.
            PERFORM 9200-READ.
 
@@ -234,25 +469,19 @@
 			EVALUATE I-BOAT-TYPE
 			   WHEN 'B'
 				   MOVE 'BASS BOAT' TO O-BOAT-TYPE 
-				   MOVE 0.33 TO C-MARKUP-PERCENT
 			   WHEN 'P'
 				   MOVE 'PONTOON' TO O-BOAT-TYPE
-				   MOVE 0.25 TO C-MARKUP-PERCENT
 			   WHEN 'S'
 				   MOVE 'SKI BOAT' TO O-BOAT-TYPE
-				   MOVE 0.425 TO C-MARKUP-PERCENT
 			   WHEN 'J'
 				   MOVE 'JOHN BOAT' TO O-BOAT-TYPE
-				   MOVE 0.33 TO C-MARKUP-PERCENT
 			   WHEN 'C'
 				   MOVE 'CANOE' TO O-BOAT-TYPE
-				   MOVE 0.20 TO C-MARKUP-PERCENT
 			   WHEN 'R'
                    MOVE 'CABIN CRUSIER' TO O-BOAT-TYPE
-				   MOVE 0.30 TO C-MARKUP-PERCENT
                WHEN OTHER
-                   MOVE 'ERROR' TO O-BOAT-TYPE
-                   MOVE 0 TO C-MARKUP-PERCENT.
+                   MOVE 'ERROR' TO O-BOAT-TYPE.
+		   PERFORM 2150-GET-MARKUP-RATE.
 
 		    MOVE O-BOAT-TYPE TO O-MN-BOAT-TYPE.
 
@@ -261,6 +490,20 @@
 			WRITE PRTLINE FROM BLANK-LINE
 			   AFTER ADVANCING 1 LINE.
 
+      * LOOKS UP THE MARKUP RATE FOR I-BOAT-TYPE IN MARKUP-RATE-TABLE *
+      * - CALLED FROM 2100-COLUMN-HEADINGS-3 AND 9300-HEADINGS SO THE *
+      * RATE-PARM OVERRIDES ONLY HAVE TO BE APPLIED IN ONE PLACE *
+       2150-GET-MARKUP-RATE.
+           PERFORM
+               VARYING SUB-RATE FROM 1 BY 1
+                   UNTIL I-BOAT-TYPE = RT-BOAT-TYPE(SUB-RATE)
+                       OR SUB-RATE = 6.
+
+           IF I-BOAT-TYPE = RT-BOAT-TYPE(SUB-RATE)
+               MOVE RT-MARKUP-RATE(SUB-RATE) TO C-MARKUP-PERCENT
+           ELSE
+               MOVE 0 TO C-MARKUP-PERCENT.
+
       * CALCULATES ONLY C-TOTAL-COST, C-SUBTOTAL, C-SALES-TAX,     *
       * ACCESS-PACK-COST, C-MARKUP-PERCENT, C-MARKUP-AMT, AND THE  *
       * MINORSUBTOTAL VARIABLES *
@@ -268,28 +511,48 @@
            EVALUATE I-ACCESSORY-PACKAGE
                WHEN '1'
 			       MOVE 'ELECTRONICS' TO O-ACCESSORY-PACKAGE
-				   MOVE 5415.30 TO C-ACCESS-PACK-COST
 			   WHEN '2'
 				   MOVE 'SKI PACKAGE' TO O-ACCESSORY-PACKAGE
-				    MOVE 3980.00 TO C-ACCESS-PACK-COST
 			   WHEN '3'
 				   MOVE 'FISHING PACKAGE' TO O-ACCESSORY-PACKAGE
-				   MOVE 345.45 TO C-ACCESS-PACK-COST
 			   WHEN OTHER
-				   MOVE 'ERROR' TO O-ACCESSORY-PACKAGE
-                   MOVE 0 TO C-ACCESS-PACK-COST.
+				   MOVE 'ERROR' TO O-ACCESSORY-PACKAGE.
+		   PERFORM 2250-GET-ACCESSORY-PRICE.
 
 		   MULTIPLY C-MARKUP-PERCENT BY I-BOAT-COST GIVING C-MARKUP-AMT
                ROUNDED.
 		   COMPUTE C-SUBTOTAL = I-BOAT-COST + C-MARKUP-AMT + 
                I-PREP-COST + C-ACCESS-PACK-COST.
-		   MULTIPLY C-SUBTOTAL BY 0.06 GIVING C-SALES-TAX ROUNDED. 
+		   PERFORM
+			   VARYING SUB-TAX-STATE FROM 1 BY 1
+				   UNTIL I-STATE = T-TAX-STATE(SUB-TAX-STATE)
+					   OR SUB-TAX-STATE = 7.
+
+		   MULTIPLY C-SUBTOTAL BY T-TAX-RATE(SUB-TAX-STATE)
+			   GIVING C-SALES-TAX ROUNDED.
 		   ADD C-SALES-TAX TO C-SUBTOTAL GIVING C-TOTAL-COST.
 
 		   ADD 1 TO C-MN-SALES-CTR.
 		   ADD C-TOTAL-COST TO C-MN-TOTAL-COST.
 
-      * CONVERTS ONLY THE DETAIL/MAINLINE VARIABLES TO ALPANUMERIC *  
+		   ADD C-MARKUP-AMT TO C-GT-MARKUP-AMT.
+		   ADD C-SALES-TAX TO C-GT-SALES-TAX.
+		   ADD C-ACCESS-PACK-COST TO C-GT-ACCESS-PACK-COST.
+
+      * LOOKS UP THE PRICE FOR I-ACCESSORY-PACKAGE IN                 *
+      * ACCESSORY-PRICE-TABLE - CALLED FROM 2200-CALCS ONLY *
+       2250-GET-ACCESSORY-PRICE.
+           PERFORM
+               VARYING SUB-ACC-RATE FROM 1 BY 1
+                   UNTIL I-ACCESSORY-PACKAGE = RT-ACC-CODE(SUB-ACC-RATE)
+                       OR SUB-ACC-RATE = 3.
+
+           IF I-ACCESSORY-PACKAGE = RT-ACC-CODE(SUB-ACC-RATE)
+               MOVE RT-ACC-PRICE(SUB-ACC-RATE) TO C-ACCESS-PACK-COST
+           ELSE
+               MOVE 0 TO C-ACCESS-PACK-COST.
+
+      * CONVERTS ONLY THE DETAIL/MAINLINE VARIABLES TO ALPANUMERIC *
 	   2300-OUTPUT.
 		   MOVE I-LAST-NAME TO O-LAST-NAME.
 		   MOVE I-STATE TO O-STATE.
@@ -305,6 +568,21 @@
 				   AT EOP
 					   PERFORM 9300-HEADINGS.
 
+      * SEARCHES SALESPERSON-TOTALS FOR THIS SALE'S SALESPERSON CODE -  *
+      * STOPS ON A MATCH, A BLANK (UNUSED) SLOT, OR THE END OF THE      *
+      * TABLE, WHICHEVER COMES FIRST, THEN ACCUMULATES INTO THAT SLOT   *
+	   2400-COMMISSION-ACCUM.
+		   PERFORM VARYING C-COMM-SUB FROM 1 BY 1
+			   UNTIL SP-CODE(C-COMM-SUB) = I-SALESPERSON
+				   OR SP-CODE(C-COMM-SUB) = SPACES
+				   OR C-COMM-SUB = 25.
+
+		   IF SP-CODE(C-COMM-SUB) = SPACES
+			   MOVE I-SALESPERSON TO SP-CODE(C-COMM-SUB).
+
+		   ADD 1 TO SP-SALES-CTR(C-COMM-SUB).
+		   ADD C-TOTAL-COST TO SP-TOTAL-COST(C-COMM-SUB).
+
       * CONVERTS ONLY GRAND TOTAL VARIABLES TO ALPHANUMERIC AND CALLS *
       * MAJORSUBTOTALS AND MINORSUBTOTALS TO FINISH CALCULATIONS *
 	   3000-CLOSING.
@@ -317,6 +595,10 @@
 		   WRITE PRTLINE FROM GRAND-TOTALS
 			   AFTER ADVANCING 3 LINES.
 
+		   PERFORM 9500-COMMISSION-REPORT.
+		   PERFORM 9600-SAVE-GT-EXTRACT.
+		   PERFORM 9700-WRITE-RUN-LOG.
+
 		   CLOSE BOAT-MASTER.
 		   CLOSE PRTOUT.
 
@@ -374,25 +656,19 @@
 			EVALUATE I-BOAT-TYPE
 			   WHEN 'B'
 				   MOVE 'BASS BOAT' TO O-PAGE-BOAT-TYPE 
-				   MOVE 0.33 TO C-MARKUP-PERCENT
 			   WHEN 'P'
 				   MOVE 'PONTOON' TO O-PAGE-BOAT-TYPE
-				   MOVE 0.25 TO C-MARKUP-PERCENT
 			   WHEN 'S'
 				   MOVE 'SKI BOAT' TO O-PAGE-BOAT-TYPE
-				   MOVE 0.425 TO C-MARKUP-PERCENT
 			   WHEN 'J'
 				   MOVE 'JOHN BOAT' TO O-PAGE-BOAT-TYPE
-				   MOVE 0.33 TO C-MARKUP-PERCENT
 			   WHEN 'C'
 				   MOVE 'CANOE' TO O-PAGE-BOAT-TYPE
-				   MOVE 0.20 TO C-MARKUP-PERCENT
 			   WHEN 'R'
 				   MOVE 'CABIN CRUSIER' TO O-PAGE-BOAT-TYPE
-				   MOVE 0.30 TO C-MARKUP-PERCENT
 			   WHEN OTHER
-				   MOVE 'ERROR' TO O-PAGE-BOAT-TYPE
-                   MOVE 0 TO C-MARKUP-PERCENT.
+				   MOVE 'ERROR' TO O-PAGE-BOAT-TYPE.
+		   PERFORM 2150-GET-MARKUP-RATE.
 
 		   WRITE PRTLINE FROM COMPANY-TITLE
 			   AFTER ADVANCING PAGE
@@ -406,3 +682,62 @@
 			   AFTER ADVANCING 2 LINES
 		   WRITE PRTLINE FROM BLANK-LINE
 			   AFTER ADVANCING 1 LINE.
+
+      * PRINTS ONE LINE PER SALESPERSON WHO SOLD AT LEAST ONE BOAT *
+      * THIS RUN, SUBTOTALING C-TOTAL-COST BY SALESPERSON SO        *
+      * PAYROLL CAN CALCULATE COMMISSIONS WITHOUT PAPER TICKETS *
+	   9500-COMMISSION-REPORT.
+		   MOVE 1 TO C-COMM-SUB.
+
+		   WRITE PRTLINE FROM COMMISSION-TITLE
+			   AFTER ADVANCING 3 LINES.
+		   WRITE PRTLINE FROM COMMISSION-COLUMN-HEADINGS
+			   AFTER ADVANCING 2 LINES.
+
+		   PERFORM 9510-COMMISSION-LINE
+			   UNTIL C-COMM-SUB > 25
+				   OR SP-CODE(C-COMM-SUB) = SPACES.
+
+      * PRINTS ONE SALESPERSON'S SUBTOTAL LINE AND ADVANCES THE SUBSCRIPT *
+	   9510-COMMISSION-LINE.
+		   MOVE SP-CODE(C-COMM-SUB) TO O-SP-CODE.
+		   MOVE SP-SALES-CTR(C-COMM-SUB) TO O-SP-SALES-CTR.
+		   MOVE SP-TOTAL-COST(C-COMM-SUB) TO O-SP-TOTAL-COST.
+		   COMPUTE O-SP-COMMISSION =
+			   SP-TOTAL-COST(C-COMM-SUB) * C-COMMISSION-RATE.
+
+		   WRITE PRTLINE FROM COMMISSION-DETAIL-LINE
+			   AFTER ADVANCING 1 LINE.
+
+		   ADD 1 TO C-COMM-SUB.
+
+      * WRITES THIS RUN'S GRAND SALES COUNT, TOTAL COST, MARKUP, TAX,  *
+      * AND ACCESSORY-PACKAGE COST TO THE EXTRACT FILE FOR COBLSC07 TO *
+      * PICK UP AND RECONCILE *
+	   9600-SAVE-GT-EXTRACT.
+		   MOVE C-GT-SALES-CTR TO G3-SALES-CTR.
+		   MOVE C-GT-TOTAL-COST TO G3-TOTAL-COST.
+		   MOVE C-GT-MARKUP-AMT TO G3-MARKUP-AMT.
+		   MOVE C-GT-SALES-TAX TO G3-SALES-TAX.
+		   MOVE C-GT-ACCESS-PACK-COST TO G3-ACCESS-PACK-COST.
+		   OPEN OUTPUT GT-EXTRACT.
+		   WRITE GT03-REC.
+		   CLOSE GT-EXTRACT.
+
+      * APPENDS THIS RUN'S VOLUME TO THE SHARED OPERATIONS LOG - ONE  *
+      * DETAIL LINE IS PRINTED FOR EVERY RECORD READ, AND NOTHING IN  *
+      * THIS PROGRAM IS REJECTED, SO RECORDS IN EQUALS RECORDS OUT    *
+	   9700-WRITE-RUN-LOG.
+		   MOVE 'COBLSC03' TO RL-PROGRAM.
+		   MOVE I-MM TO RL-RUN-MM.
+		   MOVE I-DD TO RL-RUN-DD.
+		   MOVE I-YY TO RL-RUN-YYYY.
+		   MOVE I-TIME(1:2) TO RL-RUN-HH.
+		   MOVE I-TIME(3:2) TO RL-RUN-MI.
+		   MOVE I-TIME(5:2) TO RL-RUN-SS.
+		   MOVE C-GT-SALES-CTR TO RL-RECS-IN.
+		   MOVE C-GT-SALES-CTR TO RL-RECS-OUT.
+		   MOVE 0 TO RL-RECS-REJ.
+		   OPEN EXTEND RUN-LOG.
+		   WRITE RUNLOG-REC.
+		   CLOSE RUN-LOG.
