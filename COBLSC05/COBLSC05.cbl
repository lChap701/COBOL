@@ -23,6 +23,25 @@
            SELECT ERROUT
                ASSIGN TO 'C:\IHCC\COBOL\COBLSC05\CBLPOPER.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
+      *  REJECTED RECORDS, IN THE SAME LAYOUT AS POP-MASTER, SO THEY  *
+      *  CAN BE CORRECTED AND FED BACK IN WITHOUT RE-KEYING THE WHOLE *
+      *  BATCH  *
+           SELECT SUSPENSE-OUT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC05\CBLPOPSUS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * GRAND-TOTAL EXTRACT - REWRITTEN AT 3000-CLOSING SO THE        *
+      * CONSOLIDATED REVENUE DASHBOARD AND ACCOUNTING EXTRACT CAN     *
+      * PICK UP THIS RUN'S POP SALES TOTALS *
+           SELECT GT-EXTRACT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC05\CBLGT05.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * SHARED OPERATIONS LOG - EVERY BATCH PROGRAM APPENDS ONE LINE *
+      * HERE EACH RUN SO VOLUME CAN BE TRACKED DAY TO DAY *
+           SELECT RUN-LOG
+               ASSIGN TO 'C:\IHCC\COBOL\CBLRUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,7 +49,7 @@
        FD  POP-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 71 CHARACTERS.
+           RECORD CONTAINS 72 CHARACTERS.
 
        01  I-REC.
            05  I-LNAME         PIC X(15).
@@ -44,10 +63,18 @@
                10  I-5-DIGITS  PIC 9(5).
                10  I-4-DIGITS  PIC 9(4).
            05  I-POP-TYPE      PIC 99.
-               88  VAL-POP-TYPE        VALUE 01 THRU 06. 
-           05  I-NUM-CASES     PIC 99.
+           05  I-NUM-CASES     PIC 9(3).
            05  I-TEAM          PIC X.
-               88  VAL-TEAM            VALUE 'A' THRU 'E'.
+
+      *  A TRAILER RECORD - RECOGNIZED BY ITS RESERVED LAST-NAME        *
+      *  VALUE - CARRIES THE RECORD COUNT AND CASE TOTAL THE FILE IS    *
+      *  EXPECTED TO CONTAIN SO 3000-CLOSING CAN CHECK THAT NOTHING     *
+      *  WAS LOST OR TRUNCATED BEFORE IT REACHED THIS RUN               *
+       01  TRAILER-REC REDEFINES I-REC.
+           05  T-REC-ID        PIC X(15).
+           05  T-EXPECTED-CTR  PIC 9(5).
+           05  T-EXPECTED-CASES PIC 9(7).
+           05  FILLER          PIC X(45).
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -64,27 +91,145 @@
            LINAGE IS 60 WITH FOOTING AT 56.
 
        01  ERRLINE             PIC X(132).
-       
+
+       FD  SUSPENSE-OUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SUS-REC
+           RECORD CONTAINS 72 CHARACTERS.
+
+       01  SUS-REC             PIC X(72).
+
+      * THIS RUN'S GRAND SALES COUNT AND TOTAL REVENUE, FOR THE       *
+      * CONSOLIDATED REVENUE DASHBOARD AND ACCOUNTING EXTRACT TO PICK *
+      * UP *
+       FD  GT-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS GT05-REC
+           RECORD CONTAINS 14 CHARACTERS.
+
+       01  GT05-REC.
+           05  G5-SALES-CTR        PIC 9(5).
+           05  G5-TOTAL            PIC 9(7)V99.
+
+      * ONE COMMA-DELIMITED LINE PER RUN - PROGRAM NAME, RUN DATE/    *
+      * TIME, RECORDS IN, RECORDS OUT, RECORDS REJECTED *
+       FD  RUN-LOG
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS RUNLOG-REC
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01  RUNLOG-REC.
+           05  RL-PROGRAM          PIC X(8).
+           05  FILLER              PIC X       VALUE ','.
+           05  RL-RUN-MM           PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  RL-RUN-DD           PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  RL-RUN-YYYY         PIC 9(4).
+           05  FILLER              PIC X       VALUE ','.
+           05  RL-RUN-HH           PIC 99.
+           05  FILLER              PIC X       VALUE ':'.
+           05  RL-RUN-MI           PIC 99.
+           05  FILLER              PIC X       VALUE ':'.
+           05  RL-RUN-SS           PIC 99.
+           05  FILLER              PIC X       VALUE ','.
+           05  RL-RECS-IN          PIC ZZZZZZ9.
+           05  FILLER              PIC X       VALUE ','.
+           05  RL-RECS-OUT         PIC ZZZZZZ9.
+           05  FILLER              PIC X       VALUE ','.
+           05  RL-RECS-REJ         PIC ZZZZZZ9.
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05  C-PCTR          PIC 99      VALUE 0.
            05  MORE-RECS       PIC X(3)    VALUE 'YES'.
            05  C-ERR-PCTR      PIC 99      VALUE 0.
            05  ERR-SW          PIC X(3)    VALUE ' '.
-           05  C-DEPOSIT       PIC 9(3)V99 VALUE 0.
-           05  C-TOTAL         PIC 9(4)V99 VALUE 0.
-           05  C-GT-TOTAL-A    PIC 9(7)V99 VALUE 0.
-           05  C-GT-TOTAL-B    PIC 9(7)V99 VALUE 0.
-           05  C-GT-TOTAL-C    PIC 9(7)V99 VALUE 0.
-           05  C-GT-TOTAL-D    PIC 9(7)V99 VALUE 0.
-           05  C-GT-TOTAL-E    PIC 9(7)V99 VALUE 0.
-           05  C-GT-SOLD-1-CTR PIC 9(6)    VALUE 0.
-           05  C-GT-SOLD-2-CTR PIC 9(6)    VALUE 0.
-           05  C-GT-SOLD-3-CTR PIC 9(6)    VALUE 0.
-           05  C-GT-SOLD-4-CTR PIC 9(6)    VALUE 0.
-           05  C-GT-SOLD-5-CTR PIC 9(6)    VALUE 0.
-           05  C-GT-SOLD-6-CTR PIC 9(6)    VALUE 0.
+           05  C-DEPOSIT       PIC 9(5)V99 VALUE 0.
+           05  C-TOTAL         PIC 9(5)V99 VALUE 0.
            05  C-GT-ERR-CTR    PIC 9(4)    VALUE 0.
+           05  C-GT-REVENUE-TOTAL PIC 9(7)V99 VALUE 0.
+           05  C-GT-REC-CTR    PIC 9(5)    VALUE 0.
+           05  C-GT-CASE-TOTAL PIC 9(7)    VALUE 0.
+           05  C-GT-TOTAL-CTR  PIC 9(5)    VALUE 0.
+           05  TRAILER-SW      PIC XXX     VALUE 'NO'.
+           05  C-EXPECTED-CTR  PIC 9(5)    VALUE 0.
+           05  C-EXPECTED-CASES PIC 9(7)   VALUE 0.
+           05  C-ERR-CTR       PIC 99      VALUE 0.
+           05  SUB-ERR         PIC 99      VALUE 0.
+           05  C-TEAM-CTR      PIC 99      VALUE 0.
+           05  C-POP-TYPE-CTR  PIC 99      VALUE 0.
+           05  SUB-TEAM        PIC 99.
+           05  SUB-POP-TYPE    PIC 99.
+           05  SUB-POP-LINE    PIC 99.
+           05  SUB-POP-COL     PIC 99.
+           05  SUB-POP-LAST    PIC 99.
+           05  SUB-ZIP         PIC 9.
+           05  C-ZIP-PREFIX    PIC 999.
+
+      *  HOLDS EVERY VALIDATION FAILURE FOUND ON THE CURRENT RECORD   *
+      *  SO 2400-ERR-ROUT CAN PRINT ALL OF THEM INSTEAD OF JUST THE   *
+      *  FIRST ONE                                                   *
+       01  FOUND-ERR-TABLE.
+           05  T-FOUND-ERR     PIC X(60)   OCCURS 12.
+
+      *  STORES THE VALID TEAM NAMES - ADDING A TEAM IS ONE CHANGE     *
+      *  HERE PLUS BUMPING C-TEAM-CTR IN 1000-INIT, RATHER THAN A      *
+      *  SEPARATE ACCUMULATOR FIELD AND A SEPARATE GRAND-TOTAL         *
+      *  PARAGRAPH PER TEAM                                            *
+       01  TEAM-INFO.
+           05  FILLER          PIC X       VALUE 'A'.
+           05  FILLER          PIC X       VALUE 'B'.
+           05  FILLER          PIC X       VALUE 'C'.
+           05  FILLER          PIC X       VALUE 'D'.
+           05  FILLER          PIC X       VALUE 'E'.
+
+      *  TABLE FOR TEAM NAMES  *
+       01  TEAM-TABLE REDEFINES TEAM-INFO.
+           05  T-TEAM          PIC X       OCCURS 5.
+
+      *  STORES THE VALID POP TYPES AND THE NUMBER OF UNITS IN A CASE  *
+      *  OF EACH, SINCE NOT EVERY POP TYPE SHIPS 24 TO A CASE          *
+       01  POP-TYPE-INFO.
+           05  FILLER          PIC X(19)   VALUE 'COKE            024'.
+           05  FILLER          PIC X(19)   VALUE 'DIET COKE       024'.
+           05  FILLER          PIC X(19)   VALUE 'MELLO YELLO     024'.
+           05  FILLER          PIC X(19)   VALUE 'CHERRY COKE     024'.
+           05  FILLER          PIC X(19)   VALUE 'DIET CHERRY COKE024'.
+           05  FILLER          PIC X(19)   VALUE 'SPRITE          024'.
+
+      *  TABLE FOR POP TYPES AND THEIR CASE SIZES  *
+       01  POP-TYPE-TABLE REDEFINES POP-TYPE-INFO.
+           05  POP-TYPE                   OCCURS 6.
+               10  T-POP-TYPE  PIC X(16).
+               10  T-CASE-SIZE PIC 9(3).
+
+      *  TOTAL SALES BY TEAM - SIZED WITH HEADROOM PAST THE COMPILED   *
+      *  5 TEAMS SO A FUTURE TEAM ADDED ABOVE ALWAYS HAS A SLOT        *
+       01  GT-TEAM-SALES-TABLE.
+           05  C-GT-TEAM-SALES PIC 9(7)V99 OCCURS 20.
+
+      *  TOTAL QUANTITY SOLD BY POP TYPE - SAME HEADROOM AS ABOVE      *
+       01  GT-SOLD-CTR-TABLE.
+           05  C-GT-SOLD-CTR   PIC 9(6)    OCCURS 20.
+
+      *  STORES THE VALID ZIP CODE PREFIX RANGE FOR EACH STATE, SO A   *
+      *  ZIP THAT IS NUMERIC BUT DOESN'T BELONG TO THE STATE ON THE    *
+      *  RECORD CAN STILL BE CAUGHT                                   *
+       01  ZIP-STATE-INFO.
+           05  FILLER          PIC X(8)    VALUE 'IA500528'.
+           05  FILLER          PIC X(8)    VALUE 'IL600629'.
+           05  FILLER          PIC X(8)    VALUE 'MI480499'.
+           05  FILLER          PIC X(8)    VALUE 'MO630658'.
+           05  FILLER          PIC X(8)    VALUE 'NE680693'.
+           05  FILLER          PIC X(8)    VALUE 'WI530549'.
+
+      *  TABLE FOR THE ZIP CODE PREFIX RANGES   *
+       01  ZIP-STATE-TABLE REDEFINES ZIP-STATE-INFO.
+           05  ZIP-STATE                   OCCURS 6.
+               10  T-ZS-STATE  PIC XX.
+               10  T-ZS-LOW    PIC 999.
+               10  T-ZS-HIGH   PIC 999.
 
        01  CURRENT-DATE-AND-TIME.
            05  I-DATE.
@@ -178,11 +323,11 @@
            05  FILLER          PIC XX      VALUE ' '.
            05  O-POP-TYPE      PIC X(16).
            05  FILLER          PIC X(8)    VALUE ' '.
-           05  O-NUM-CASES     PIC Z9.
-           05  FILLER          PIC X(11)   VALUE ' '.
-           05  O-DEPOSIT       PIC $$$$.99.
+           05  O-NUM-CASES     PIC ZZ9.
            05  FILLER          PIC X(9)    VALUE ' '.
-           05  O-TOTAL         PIC $$,$$$.99.
+           05  O-DEPOSIT       PIC $$$,$$$.99.
+           05  FILLER          PIC X(7)    VALUE ' '.
+           05  O-TOTAL         PIC $$$,$$$.99.
            05  FILLER          PIC XXX     VALUE ' '.
       *  PRINTS THE INVALID RECORDS WITH A MESSAGE EXPLAINING WHY  *
       *  EACH RECORD IS INVALID                                    *
@@ -197,18 +342,12 @@
 
        01  GRAND-TOTAL-LINE-1.
            05  FILLER          PIC XXX     VALUE ' '.
-           05  O-GT-POP-TYPE-1 PIC X(16).
-           05  FILLER          PIC X       VALUE ' '.
-           05  O-GT-SOLD-1-CTR PIC ZZZ,ZZ9.
-           05  FILLER          PIC X(6)    VALUE ' '.
-           05  O-GT-POP-TYPE-2 PIC X(16).
-           05  FILLER          PIC X       VALUE ' '.
-           05  O-GT-SOLD-2-CTR PIC ZZZ,ZZ9.
-           05  FILLER          PIC X(6)    VALUE ' '.
-           05  O-GT-POP-TYPE-3 PIC X(16).
-           05  FILLER          PIC X       VALUE ' '.
-           05  O-GT-SOLD-3-CTR PIC ZZZ,ZZ9.
-           05  FILLER          PIC X(45)   VALUE ' '.
+           05  O-GT-POP-TYPE               OCCURS 3.
+               10  O-GT-POP    PIC X(16).
+               10  FILLER      PIC X       VALUE ' '.
+               10  O-GT-CTR    PIC ZZZ,ZZ9.
+               10  FILLER      PIC X(6)    VALUE ' '.
+           05  FILLER          PIC X(39)   VALUE ' '.
 
        01  GRAND-TOTAL-HEADING-LINE-2.
            05  FILLER          PIC X(12)   VALUE 'TEAM TOTALS:'.
@@ -226,6 +365,13 @@
            05  O-GT-ERR-CTR    PIC Z,ZZ9.
            05  FILLER          PIC X(114)  VALUE ' '.
 
+      *  PRINTS WHEN THE TRAILER RECORD'S EXPECTED COUNT/CASE TOTAL DO  *
+      *  NOT AGREE WITH WHAT WAS ACTUALLY READ AND ACCUMULATED         *
+       01  MISMATCH-LINE.
+           05  FILLER          PIC X(45)
+               VALUE '*** CONTROL TOTALS MISMATCH - SEE RUN LOG ***'.
+           05  FILLER          PIC X(87)   VALUE ' '.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -238,7 +384,8 @@
            OPEN INPUT POP-MASTER.
            OPEN OUTPUT PRTOUT.
            OPEN OUTPUT ERROUT.
-           
+           OPEN OUTPUT SUSPENSE-OUT.
+
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YY TO O-YY.
            MOVE I-YY TO O-ERR-YY.
@@ -251,6 +398,18 @@
            PERFORM 9100-HEADINGS.
            PERFORM 9200-ERR-HEADINGS.
 
+           PERFORM 1100-ZERO-GT-TABLES
+               VARYING SUB-TEAM FROM 1 BY 1
+                   UNTIL SUB-TEAM > 20.
+           MOVE 5 TO C-TEAM-CTR.
+           MOVE 6 TO C-POP-TYPE-CTR.
+
+      *  ZEROES BOTH GRAND-TOTAL ACCUMULATOR TABLES TOGETHER SINCE     *
+      *  THEY SHARE THE SAME OCCURS SIZE AND LOOP BOUND                *
+       1100-ZERO-GT-TABLES.
+           MOVE 0 TO C-GT-TEAM-SALES(SUB-TEAM).
+           MOVE 0 TO C-GT-SOLD-CTR(SUB-TEAM).
+
        2000-MAINLINE.
            PERFORM 2100-VALIDATION THRU 2100-X.
            IF ERR-SW = 'NO'
@@ -260,106 +419,112 @@
                PERFORM 2400-ERR-ROUT.
 
            PERFORM 9000-READ.
-      *  CHECKS TO SEE IF EACH RECORD IS VALID OR INVALID  *
+      *  CHECKS TO SEE IF EACH RECORD IS VALID OR INVALID - EVERY     *
+      *  FAILING FIELD IS RECORDED IN FOUND-ERR-TABLE INSTEAD OF      *
+      *  EXITING ON THE FIRST ONE SO 2400-ERR-ROUT CAN PRINT THEM ALL *
        2100-VALIDATION.
            MOVE 'YES' TO ERR-SW.
+           MOVE 0 TO C-ERR-CTR.
+
            IF I-LNAME = ' '
-               MOVE 'A LAST NAME IS REQUIRED' TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE 'A LAST NAME IS REQUIRED' TO T-FOUND-ERR(C-ERR-CTR).
            IF I-FNAME = ' '
-               MOVE 'A FIRST NAME IS REQUIRED' TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE 'A FIRST NAME IS REQUIRED' TO
+                   T-FOUND-ERR(C-ERR-CTR).
            IF I-ADDRESS = ' '
-               MOVE 'AN ADDRESS IS REQUIRED' TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE 'AN ADDRESS IS REQUIRED' TO T-FOUND-ERR(C-ERR-CTR).
            IF I-CITY = ' '
-               MOVE 'A CITY IS REQUIRED' TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE 'A CITY IS REQUIRED' TO T-FOUND-ERR(C-ERR-CTR).
            IF NOT VAL-STATE
+               ADD 1 TO C-ERR-CTR
                MOVE 'A STATE MUST BE EITHER IA, IL, MI, MO, NE, OR WI'
-                   TO O-ERR-DESCRIP
-               GO TO 2100-X.
+                   TO T-FOUND-ERR(C-ERR-CTR).
            IF I-5-DIGITS NOT NUMERIC
-               MOVE 'A ZIP CODE NEEDS TO BE NUMERIC' TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE 'A ZIP CODE NEEDS TO BE NUMERIC' TO
+                   T-FOUND-ERR(C-ERR-CTR).
            IF I-4-DIGITS NOT NUMERIC
-               MOVE 'A ZIP CODE NEEDS TO BE NUMERIC' TO O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE 'A ZIP CODE NEEDS TO BE NUMERIC' TO
+                   T-FOUND-ERR(C-ERR-CTR).
            IF I-POP-TYPE NOT NUMERIC
-               MOVE 'POP TYPES NEED TO BE NUMERIC' TO O-ERR-DESCRIP
-               GO TO 2100-X.
-           IF NOT VAL-POP-TYPE
-               MOVE 'A POP TYPE NEEDS TO BE A NUMBER FROM 01 TO 06' TO
-                   O-ERR-DESCRIP
-               GO TO 2100-X.
+               ADD 1 TO C-ERR-CTR
+               MOVE 'POP TYPES NEED TO BE NUMERIC' TO
+                   T-FOUND-ERR(C-ERR-CTR)
+           ELSE
+               IF I-POP-TYPE = 0 OR I-POP-TYPE > C-POP-TYPE-CTR
+                   ADD 1 TO C-ERR-CTR
+                   MOVE 'THE POP TYPE CODE IS NOT RECOGNIZED'
+                       TO T-FOUND-ERR(C-ERR-CTR).
            IF I-NUM-CASES NOT NUMERIC
-               MOVE 'THE NUMBER OF CASES NEED TO BE NUMERIC' TO 
-                   O-ERR-DESCRIP
-               GO TO 2100-X.
-           IF I-NUM-CASES <= 0
-               MOVE 'THE NUMBER OF CASES NEEDS TO BE GREATER THAN 0' TO
-                   O-ERR-DESCRIP
-               GO TO 2100-X.
-           IF NOT VAL-TEAM
-               MOVE 'A TEAM NEEDS TO BE A LETTER FROM A TO E' TO 
-                   O-ERR-DESCRIP
-               GO TO 2100-X.
-           MOVE 'NO' TO ERR-SW.
+               ADD 1 TO C-ERR-CTR
+               MOVE 'THE NUMBER OF CASES NEED TO BE NUMERIC' TO
+                   T-FOUND-ERR(C-ERR-CTR)
+           ELSE
+               IF I-NUM-CASES <= 0
+                   ADD 1 TO C-ERR-CTR
+                   MOVE 'THE NUMBER OF CASES NEEDS TO BE GREATER THAN 0'
+                       TO T-FOUND-ERR(C-ERR-CTR).
+
+           PERFORM
+               VARYING SUB-TEAM FROM 1 BY 1
+                   UNTIL I-TEAM = T-TEAM(SUB-TEAM)
+                       OR SUB-TEAM > C-TEAM-CTR.
+           IF SUB-TEAM > C-TEAM-CTR
+               ADD 1 TO C-ERR-CTR
+               MOVE 'THE TEAM CODE IS NOT RECOGNIZED' TO
+                   T-FOUND-ERR(C-ERR-CTR).
+
+           IF VAL-STATE AND I-5-DIGITS NUMERIC
+               MOVE I-5-DIGITS(1:3) TO C-ZIP-PREFIX
+               PERFORM
+                   VARYING SUB-ZIP FROM 1 BY 1
+                       UNTIL I-STATE = T-ZS-STATE(SUB-ZIP)
+                           OR SUB-ZIP > 6
+               IF SUB-ZIP <= 6
+                   AND (C-ZIP-PREFIX < T-ZS-LOW(SUB-ZIP)
+                       OR C-ZIP-PREFIX > T-ZS-HIGH(SUB-ZIP))
+                       ADD 1 TO C-ERR-CTR
+                       MOVE
+                       'THE ZIP CODE DOES NOT MATCH THE STATE ENTERED'
+                           TO T-FOUND-ERR(C-ERR-CTR).
+
+           IF C-ERR-CTR = 0
+               MOVE 'NO' TO ERR-SW.
 
        2100-X.
            EXIT.
 
        2200-CALCS.
            IF I-STATE = 'IA' OR 'NE' OR 'WI'
-               COMPUTE C-DEPOSIT = 24 * I-NUM-CASES * 0.05
+               COMPUTE C-DEPOSIT = T-CASE-SIZE(I-POP-TYPE) *
+                   I-NUM-CASES * 0.05
            ELSE
                IF I-STATE = 'MI'
-                   COMPUTE C-DEPOSIT = 24 * I-NUM-CASES * 0.10
+                   COMPUTE C-DEPOSIT = T-CASE-SIZE(I-POP-TYPE) *
+                       I-NUM-CASES * 0.10
                ELSE
                    MOVE 0 TO C-DEPOSIT.
 
            COMPUTE C-TOTAL = 18.71 * I-NUM-CASES + C-DEPOSIT.
 
-           EVALUATE I-TEAM
-               WHEN 'A'
-                   ADD C-TOTAL TO C-GT-TOTAL-A
-               WHEN 'B'
-                   ADD C-TOTAL TO C-GT-TOTAL-B
-               WHEN 'C'
-                   ADD C-TOTAL TO C-GT-TOTAL-C
-               WHEN 'D'
-                   ADD C-TOTAL TO C-GT-TOTAL-D
-               WHEN 'E'
-                   ADD C-TOTAL TO C-GT-TOTAL-E.
-
-           EVALUATE I-POP-TYPE
-               WHEN 01
-                   ADD I-NUM-CASES TO C-GT-SOLD-1-CTR
-               WHEN 02
-                   ADD I-NUM-CASES TO C-GT-SOLD-2-CTR
-               WHEN 03
-                   ADD I-NUM-CASES TO C-GT-SOLD-3-CTR
-               WHEN 04
-                   ADD I-NUM-CASES TO C-GT-SOLD-4-CTR
-               WHEN 05
-                   ADD I-NUM-CASES TO C-GT-SOLD-5-CTR
-               WHEN 06
-                   ADD I-NUM-CASES TO C-GT-SOLD-6-CTR.
+           PERFORM
+               VARYING SUB-TEAM FROM 1 BY 1
+                   UNTIL I-TEAM = T-TEAM(SUB-TEAM)
+                       OR SUB-TEAM > C-TEAM-CTR.
+
+           ADD C-TOTAL TO C-GT-TEAM-SALES(SUB-TEAM).
+           ADD C-TOTAL TO C-GT-REVENUE-TOTAL.
+           ADD I-NUM-CASES TO C-GT-SOLD-CTR(I-POP-TYPE).
+           ADD I-NUM-CASES TO C-GT-CASE-TOTAL.
+           ADD 1 TO C-GT-REC-CTR.
 
        2300-OUTPUT.
-           EVALUATE I-POP-TYPE
-               WHEN 01
-                   MOVE 'COKE' TO O-POP-TYPE
-               WHEN 02
-                   MOVE 'DIET COKE' TO O-POP-TYPE
-               WHEN 03
-                   MOVE 'MELLO YELLO' TO O-POP-TYPE
-               WHEN 04
-                   MOVE 'CHERRY COKE' TO O-POP-TYPE
-               WHEN 05
-                   MOVE 'DIET CHERRY COKE' TO O-POP-TYPE
-               WHEN 06
-                   MOVE 'SPRITE' TO O-POP-TYPE.
+           MOVE T-POP-TYPE(I-POP-TYPE) TO O-POP-TYPE.
 
            MOVE I-LNAME TO O-LNAME.
            MOVE I-FNAME TO O-FNAME.
@@ -377,91 +542,102 @@
                        PERFORM 9100-HEADINGS.
 
       *  MOVES ALL INVALID RECORDS TO O-ERR-REC TO PRINT ON CBLPOPER  *
+      *  - THE RECORD PRINTS ONCE FOLLOWED BY ONE LINE PER FAILING   *
+      *  FIELD SO A RENTER CORRECTING A BAD FORM SEES EVERY PROBLEM  *
+      *  AT ONCE INSTEAD OF RESUBMITTING OVER AND OVER               *
        2400-ERR-ROUT.
            MOVE I-REC TO O-ERR-REC.
+           MOVE T-FOUND-ERR(1) TO O-ERR-DESCRIP.
 
            WRITE ERRLINE FROM ERR-LINE
                AFTER ADVANCING 2 LINES
                    AT EOP
                        PERFORM 9200-ERR-HEADINGS.
 
+           MOVE I-REC TO SUS-REC.
+           WRITE SUS-REC.
+
+           PERFORM 2410-PRINT-EXTRA-ERRORS
+               VARYING SUB-ERR FROM 2 BY 1
+                   UNTIL SUB-ERR > C-ERR-CTR.
+
            ADD 1 TO C-GT-ERR-CTR.
 
+      *  PRINTS EACH ADDITIONAL FAILING FIELD BEYOND THE FIRST ON ITS *
+      *  OWN LINE, WITH THE RECORD ITSELF LEFT BLANK SINCE IT WAS     *
+      *  ALREADY PRINTED ABOVE                                       *
+       2410-PRINT-EXTRA-ERRORS.
+           MOVE ' ' TO O-ERR-REC.
+           MOVE T-FOUND-ERR(SUB-ERR) TO O-ERR-DESCRIP.
+
+           WRITE ERRLINE FROM ERR-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9200-ERR-HEADINGS.
+
        3000-CLOSING.
            PERFORM 9100-HEADINGS.
-           PERFORM 3100-GT-POP.
-
-      *  PRINTS THE SECOND LINE OF POP GRAND TOTALS  *
-           MOVE 'CHERRY COKE' TO O-GT-POP-TYPE-1.
-           MOVE 'DIET CHERRY COKE' TO O-GT-POP-TYPE-2.
-           MOVE 'SPRITE' TO O-GT-POP-TYPE-3.
-           MOVE C-GT-SOLD-4-CTR TO O-GT-SOLD-1-CTR.
-           MOVE C-GT-SOLD-5-CTR TO O-GT-SOLD-2-CTR.
-           MOVE C-GT-SOLD-6-CTR TO O-GT-SOLD-3-CTR.
 
-           WRITE PRTLINE FROM GRAND-TOTAL-LINE-1
-               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM GRAND-TOTAL-HEADING-LINE-1
+               AFTER ADVANCING 3 LINES.
 
+           PERFORM 3100-GT-POP.
            PERFORM 3200-GT-TEAM.
 
-      *  PRINTS THE LAST LINE OF TEAM GRAND TOTALS  *
-           MOVE 'E' TO O-GT-TEAM.
-           MOVE C-GT-TOTAL-E TO O-GT-TOTAL.
-
-           WRITE PRTLINE FROM GRAND-TOTAL-LINE-2
-               AFTER ADVANCING 2 LINES.
-
            MOVE C-GT-ERR-CTR TO O-GT-ERR-CTR.
 
            WRITE ERRLINE FROM ERR-GRAND-TOTAL-LINE
                AFTER ADVANCING 3 LINES.
-      *  PRINTS THE FIRST LINE OF POP GRAND TOTALS  *
+
+           PERFORM 9300-CONTROL-CHECK.
+           PERFORM 9400-SAVE-GT-EXTRACT.
+           PERFORM 9500-WRITE-RUN-LOG.
+
+      *  PRINTS ALL THE LINES OF POP GRAND TOTALS, THREE POP TYPES TO  *
+      *  A LINE - THE NUMBER OF LINES NEEDED NOW DEPENDS ON HOW MANY   *
+      *  POP TYPES ARE COMPILED IN INSTEAD OF A FIXED COUNT OF SIX     *
        3100-GT-POP.
-           MOVE 'COKE' TO O-GT-POP-TYPE-1.
-           MOVE 'DIET COKE' TO O-GT-POP-TYPE-2.
-           MOVE 'MELLO YELLO' TO O-GT-POP-TYPE-3.
-           
-           MOVE C-GT-SOLD-1-CTR TO O-GT-SOLD-1-CTR.
-           MOVE C-GT-SOLD-2-CTR TO O-GT-SOLD-2-CTR.
-           MOVE C-GT-SOLD-3-CTR TO O-GT-SOLD-3-CTR.
-           
-           WRITE PRTLINE FROM GRAND-TOTAL-HEADING-LINE-1
-               AFTER ADVANCING 3 LINES.
-           WRITE PRTLINE FROM GRAND-TOTAL-LINE-1
-               AFTER ADVANCING 2 LINES.
-      *  PRINTS THE FIRST LINE OF TEAM GRAND TOTALS  *
-       3200-GT-TEAM.
-           MOVE 'A' TO O-GT-TEAM.
-           MOVE C-GT-TOTAL-A TO O-GT-TOTAL.
+           PERFORM 3110-GT-POP-LINE
+               VARYING SUB-POP-LINE FROM 1 BY 3
+                   UNTIL SUB-POP-LINE > C-POP-TYPE-CTR.
 
-           WRITE PRTLINE FROM GRAND-TOTAL-HEADING-LINE-2
-               AFTER ADVANCING 3 LINES.
-           WRITE PRTLINE FROM GRAND-TOTAL-LINE-2
-               AFTER ADVANCING 2 LINES.
+       3110-GT-POP-LINE.
+           PERFORM 3111-CLEAR-GT-POP-COLUMN
+               VARYING SUB-POP-COL FROM 1 BY 1
+                   UNTIL SUB-POP-COL > 3.
 
-           PERFORM 3210-GT-TEAM.
-           PERFORM 3220-GT-TEAM.
-           PERFORM 3230-GT-TEAM.
-      *  PRINTS THE SECOND LINE OF TEAM GRAND TOTALS  *
-       3210-GT-TEAM.
-           MOVE 'B' TO O-GT-TEAM.
-           MOVE C-GT-TOTAL-B TO O-GT-TOTAL.
+           COMPUTE SUB-POP-LAST = C-POP-TYPE-CTR - SUB-POP-LINE + 1.
+           PERFORM 3112-FILL-GT-POP-COLUMN
+               VARYING SUB-POP-COL FROM 1 BY 1
+                   UNTIL SUB-POP-COL > 3
+                       OR SUB-POP-COL > SUB-POP-LAST.
 
-           WRITE PRTLINE FROM GRAND-TOTAL-LINE-2
+           WRITE PRTLINE FROM GRAND-TOTAL-LINE-1
                AFTER ADVANCING 2 LINES.
 
-      *  PRINTS THE THIRD LINE OF POP GRAND TOTALS  *
-       3220-GT-TEAM.
-           MOVE 'C' TO O-GT-TEAM.
-           MOVE C-GT-TOTAL-C TO O-GT-TOTAL.
+      *  BLANKS A COLUMN BEFORE IT IS FILLED SO A PARTIAL LAST LINE    *
+      *  DOESN'T SHOW A PRIOR LINE'S LEFTOVER POP TYPE/COUNT           *
+       3111-CLEAR-GT-POP-COLUMN.
+           MOVE ' ' TO O-GT-POP(SUB-POP-COL).
+           MOVE 0 TO O-GT-CTR(SUB-POP-COL).
 
-           WRITE PRTLINE FROM GRAND-TOTAL-LINE-2
-               AFTER ADVANCING 2 LINES.
+       3112-FILL-GT-POP-COLUMN.
+           COMPUTE SUB-POP-TYPE = SUB-POP-LINE + SUB-POP-COL - 1.
+           MOVE T-POP-TYPE(SUB-POP-TYPE) TO O-GT-POP(SUB-POP-COL).
+           MOVE C-GT-SOLD-CTR(SUB-POP-TYPE) TO O-GT-CTR(SUB-POP-COL).
+
+      *  PRINTS ALL LINES OF TEAM GRAND TOTALS  *
+       3200-GT-TEAM.
+           WRITE PRTLINE FROM GRAND-TOTAL-HEADING-LINE-2
+               AFTER ADVANCING 3 LINES.
+
+           PERFORM 3210-GT-TEAM
+               VARYING SUB-TEAM FROM 1 BY 1
+                   UNTIL SUB-TEAM > C-TEAM-CTR.
 
-      *  PRINTS THE FOURTH LINE OF POP GRAND TOTALS  *
-       3230-GT-TEAM.
-           MOVE 'D' TO O-GT-TEAM.
-           MOVE C-GT-TOTAL-D TO O-GT-TOTAL.
+       3210-GT-TEAM.
+           MOVE T-TEAM(SUB-TEAM) TO O-GT-TEAM.
+           MOVE C-GT-TEAM-SALES(SUB-TEAM) TO O-GT-TOTAL.
 
            WRITE PRTLINE FROM GRAND-TOTAL-LINE-2
                AFTER ADVANCING 2 LINES.
@@ -471,6 +647,59 @@
                AT END
                    MOVE 'NO' TO MORE-RECS.
 
+           IF T-REC-ID = '*** TRAILER ***'
+               MOVE T-EXPECTED-CTR TO C-EXPECTED-CTR
+               MOVE T-EXPECTED-CASES TO C-EXPECTED-CASES
+               MOVE 'YES' TO TRAILER-SW
+               MOVE 'NO' TO MORE-RECS.
+
+      *  CHECKS THE ACCUMULATED RECORD COUNT/CASE TOTAL AGAINST THE     *
+      *  TRAILER RECORD'S EXPECTED VALUES - ONLY RUNS WHEN A TRAILER    *
+      *  WAS ACTUALLY PRESENT ON THE FILE - THE ACTUAL RECORD COUNT IS  *
+      *  THE VALID COUNT PLUS C-GT-ERR-CTR SO A REJECTED RECORD STILL   *
+      *  COUNTS AGAINST THE EXPECTED TOTAL INSTEAD OF LOOKING LIKE A    *
+      *  MISSING ONE                                                   *
+       9300-CONTROL-CHECK.
+           IF TRAILER-SW = 'YES'
+               COMPUTE C-GT-TOTAL-CTR = C-GT-REC-CTR + C-GT-ERR-CTR
+               IF C-GT-TOTAL-CTR NOT = C-EXPECTED-CTR
+                   OR C-GT-CASE-TOTAL NOT = C-EXPECTED-CASES
+                       WRITE PRTLINE FROM MISMATCH-LINE
+                           AFTER ADVANCING 2 LINES
+                       DISPLAY '*** COBLSC05 CONTROL TOTAL MISMATCH ***'
+                       DISPLAY 'EXPECTED COUNT: ' C-EXPECTED-CTR
+                       DISPLAY 'ACTUAL COUNT:   ' C-GT-TOTAL-CTR
+                       DISPLAY 'EXPECTED CASES: ' C-EXPECTED-CASES
+                       DISPLAY 'ACTUAL CASES:   ' C-GT-CASE-TOTAL.
+
+      * WRITES THIS RUN'S GRAND SALES COUNT AND TOTAL REVENUE TO THE  *
+      * EXTRACT FILE FOR THE CONSOLIDATED REVENUE DASHBOARD AND       *
+      * ACCOUNTING EXTRACT TO PICK UP *
+       9400-SAVE-GT-EXTRACT.
+           MOVE C-GT-REC-CTR TO G5-SALES-CTR.
+           MOVE C-GT-REVENUE-TOTAL TO G5-TOTAL.
+           OPEN OUTPUT GT-EXTRACT.
+           WRITE GT05-REC.
+           CLOSE GT-EXTRACT.
+
+      * APPENDS THIS RUN'S VOLUME TO THE SHARED OPERATIONS LOG -      *
+      * RECORDS IN IS THE VALID COUNT PLUS THE REJECTED COUNT, AND    *
+      * RECORDS OUT IS JUST THE VALID COUNT THAT MADE IT TO PRINT     *
+       9500-WRITE-RUN-LOG.
+           MOVE 'COBLSC05' TO RL-PROGRAM.
+           MOVE I-MM TO RL-RUN-MM.
+           MOVE I-DD TO RL-RUN-DD.
+           MOVE I-YY TO RL-RUN-YYYY.
+           MOVE I-TIME(1:2) TO RL-RUN-HH.
+           MOVE I-TIME(3:2) TO RL-RUN-MI.
+           MOVE I-TIME(5:2) TO RL-RUN-SS.
+           COMPUTE RL-RECS-IN = C-GT-REC-CTR + C-GT-ERR-CTR.
+           MOVE C-GT-REC-CTR TO RL-RECS-OUT.
+           MOVE C-GT-ERR-CTR TO RL-RECS-REJ.
+           OPEN EXTEND RUN-LOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUN-LOG.
+
        9100-HEADINGS.
            ADD 1 TO C-PCTR.
            MOVE C-PCTR TO O-PCTR.
