@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID     COBLSC04.
+       PROGRAM-ID.    COBLSC04.
        AUTHOR.        LUCAS CHAPMAN.
        DATE-WRITTEN.  1/12/2020.
       ******************************************************************
@@ -22,22 +22,82 @@
                ASSIGN TO 'C:\IHCC\COBOL\COBLSC04\VACATION.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+      * ONE-PAGE-PER-GUEST INVOICE, WRITTEN ALONGSIDE THE COMBINED    *
+      * VACATION.PRT REPORT SO A RENTER'S BILL CAN BE PULLED WITHOUT  *
+      * HUNTING THROUGH EVERY OTHER GUEST'S DETAIL LINE               *
+           SELECT INVOICE-OUT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC04\INVOICE.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+      * OPTIONAL EFFECTIVE-DATED CONDO RATE FILE - WHEN A ROW'S      *
+      * EFFECTIVE DATE IS NOT LATER THAN TODAY IT REPLACES THE       *
+      * COMPILED DEFAULT PER-BEDROOM RATE FOR ITS CONDO CODE         *
+           SELECT OPTIONAL CONDO-RATE-PARM
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC04\CBLCRATE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-RATE-PARM-STATUS.
+
+      * OPTIONAL GUEST STAY HISTORY FILE - CARRIES EACH GUEST'S      *
+      * LIFETIME STAY COUNT, NIGHTS, AND DOLLARS FORWARD FROM RUN TO *
+      * RUN SO REPEAT RENTERS CAN BE REWARDED AND SPOTTED OVER TIME  *
+           SELECT OPTIONAL GUEST-HISTORY
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC04\CBLGHIST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-GUEST-HIST-STATUS.
+
+      * GRAND-TOTAL EXTRACT - REWRITTEN AT 3000-CLOSING SO THE        *
+      * CONSOLIDATED REVENUE DASHBOARD AND ACCOUNTING EXTRACT CAN     *
+      * PICK UP THIS RUN'S CONDO TOTALS *
+           SELECT GT-EXTRACT
+               ASSIGN TO 'C:\IHCC\COBOL\COBLSC04\CBLGT04.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * SHARED OPERATIONS LOG - EVERY BATCH PROGRAM APPENDS ONE LINE *
+      * HERE EACH RUN SO VOLUME CAN BE TRACKED DAY TO DAY *
+           SELECT RUN-LOG
+               ASSIGN TO 'C:\IHCC\COBOL\CBLRUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  OZARK-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 31 CHARACTERS.
+           RECORD CONTAINS 61 CHARACTERS.
 
        01  I-REC.
            05  I-GUEST                 PIC X(20).
            05  I-CONDO                 PIC XX.
            05  I-BEDROOMS              PIC 9.
            05  I-NIGHTS                PIC 99.
+      * 'L' MARKS A LONG-TERM/SEASONAL RENTAL WHOSE NIGHT COUNT IS     *
+      * CARRIED IN I-LONG-NIGHTS BELOW INSTEAD OF I-NIGHTS, WHICH IS   *
+      * TOO NARROW TO HOLD STAYS PAST 99 NIGHTS *
+           05  I-RENTAL-TYPE           PIC X.
+               88  LONG-TERM-RENTAL    VALUE 'L'.
+           05  I-LONG-NIGHTS           PIC 9(4).
            05  I-PETS                  PIC X.
            05  I-HOTTUB                PIC X.
            05  I-DOCKSLIP              PIC 99V99.
+           05  I-CHECKIN-DATE.
+               10  I-CHECKIN-YY        PIC 9(4).
+               10  I-CHECKIN-MM        PIC 99.
+               10  I-CHECKIN-DD        PIC 99.
+           05  I-CHECKOUT-DATE.
+               10  I-CHECKOUT-YY       PIC 9(4).
+               10  I-CHECKOUT-MM       PIC 99.
+               10  I-CHECKOUT-DD       PIC 99.
+      * 'C' MARKS A CANCELLATION, WHICH REVERSES THE WHOLE COMPUTED    *
+      * CHARGE FOR THIS STAY, AND 'R' MARKS A PARTIAL REFUND, WHICH    *
+      * SUBTRACTS I-ADJ-AMOUNT INSTEAD - SPACES OR 'N' IS A NORMAL     *
+      * COMPLETED STAY BILLED IN FULL                                 *
+           05  I-TRANS-TYPE            PIC X.
+               88  TRANS-NORMAL        VALUE SPACE 'N'.
+               88  TRANS-CANCEL        VALUE 'C'.
+               88  TRANS-REFUND        VALUE 'R'.
+      * DOLLAR AMOUNT TO REFUND - ONLY MEANINGFUL WHEN TRANS-REFUND    *
+           05  I-ADJ-AMOUNT            PIC 9(6)V99.
 
        FD  PRTOUT
 		   LABEL RECORD IS OMITTED
@@ -47,6 +107,80 @@
 
        01  PRTLINE                     PIC X(132).
 
+       FD  INVOICE-OUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS INVLINE.
+
+       01  INVLINE                     PIC X(132).
+
+      * EFFECTIVE-DATED PER-BEDROOM CONDO RATE RECORD *
+       FD  CONDO-RATE-PARM
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CR-REC.
+
+       01  CR-REC.
+           05  CR-CONDO                 PIC XX.
+           05  CR-RATE                  PIC 9(3)V99.
+           05  CR-EFF-DATE              PIC 9(8).
+
+      * ONE LIFETIME-TO-DATE STAY RECORD PER GUEST, CARRIED FORWARD   *
+      * FROM THE PRIOR RUN AND REWRITTEN IN FULL AT 9600-SAVE-HISTORY *
+       FD  GUEST-HISTORY
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS GH-REC.
+
+       01  GH-REC.
+           05  GH-GUEST                 PIC X(20).
+           05  GH-STAYS                 PIC 9(3).
+           05  GH-NIGHTS                PIC 9(5).
+      * SIGNED SO A GUEST'S REFUND/CANCELLATION DOLLARS CARRY FORWARD  *
+      * CORRECTLY INTO THEIR LIFETIME TOTAL                           *
+           05  GH-DOLLARS               PIC S9(9)V99.
+
+      * THIS RUN'S GRAND RENTAL COUNT AND TOTAL REVENUE, FOR THE      *
+      * CONSOLIDATED REVENUE DASHBOARD AND ACCOUNTING EXTRACT TO PICK *
+      * UP *
+       FD  GT-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS GT04-REC
+           RECORD CONTAINS 15 CHARACTERS.
+
+       01  GT04-REC.
+           05  G4-RENTAL-CTR            PIC 9(5).
+      * SIGNED SO A RUN WHOSE CANCELLATIONS/REFUNDS DRIVE THE NET     *
+      * TOTAL NEGATIVE CARRIES ITS SIGN THROUGH TO THE DASHBOARD      *
+      * AND ACCOUNTING EXTRACT INSTEAD OF REPORTING A FALSE POSITIVE  *
+           05  G4-TOTAL                 PIC S9(8)V99.
+
+      * ONE COMMA-DELIMITED LINE PER RUN - PROGRAM NAME, RUN DATE/    *
+      * TIME, RECORDS IN, RECORDS OUT, RECORDS REJECTED *
+       FD  RUN-LOG
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS RUNLOG-REC
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01  RUNLOG-REC.
+           05  RL-PROGRAM               PIC X(8).
+           05  FILLER                   PIC X       VALUE ','.
+           05  RL-RUN-MM                PIC 99.
+           05  FILLER                   PIC X       VALUE '/'.
+           05  RL-RUN-DD                PIC 99.
+           05  FILLER                   PIC X       VALUE '/'.
+           05  RL-RUN-YYYY              PIC 9(4).
+           05  FILLER                   PIC X       VALUE ','.
+           05  RL-RUN-HH                PIC 99.
+           05  FILLER                   PIC X       VALUE ':'.
+           05  RL-RUN-MI                PIC 99.
+           05  FILLER                   PIC X       VALUE ':'.
+           05  RL-RUN-SS                PIC 99.
+           05  FILLER                   PIC X       VALUE ','.
+           05  RL-RECS-IN               PIC ZZZZZZ9.
+           05  FILLER                   PIC X       VALUE ','.
+           05  RL-RECS-OUT              PIC ZZZZZZ9.
+           05  FILLER                   PIC X       VALUE ','.
+           05  RL-RECS-REJ              PIC ZZZZZZ9.
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05  C-PCTR                  PIC 99          VALUE 0.
@@ -62,15 +196,85 @@
            05  C-FREE-NIGHT-CTR        PIC 99V9        VALUE 0.
            05  C-FREE-CLEAN-CTR        PIC 99          VALUE 0.
            05  C-ACC-DEALS             PIC S9(5)V99    VALUE 0.
-           05  C-TOTAL                 PIC 9(6)V99     VALUE 0.
+      * SIGNED SO A CANCELLATION OR REFUND CAN DRIVE A STAY'S TOTAL    *
+      * NEGATIVE INSTEAD OF DROPPING ITS SIGN                         *
+           05  C-TOTAL                 PIC S9(6)V99    VALUE 0.
            05  C-GT-SUBTOTAL           PIC 9(8)V99     VALUE 0.
            05  C-GT-ACC-DEALS          PIC S9(7)V99    VALUE 0.
-           05  C-GT-TOTAL              PIC 9(8)V99     VALUE 0.
+           05  C-GT-TOTAL              PIC S9(8)V99    VALUE 0.
            05  C-GT-RENTAL-CTR         PIC 999         VALUE 0.
            05  C-GT-FREE-NIGHT-CTR     PIC 99V9        VALUE 0.
            05  C-GT-FREE-CLEAN-CTR     PIC 99          VALUE 0.
            05  C-GT-PET-FEE            PIC 9(5)V99     VALUE 0.
            05  C-GT-HOTTUB-FEE         PIC 9(5)V99     VALUE 0.
+           05  C-RATE-PARM-STATUS      PIC XX          VALUE '00'.
+           05  RATE-PARM-EOF           PIC XXX         VALUE 'NO'.
+           05  C-TODAY-DATE            PIC 9(8)        VALUE 0.
+           05  SUB-CONDO-RATE          PIC 9           VALUE 0.
+           05  RESV-EOF                PIC XXX         VALUE 'NO'.
+           05  C-RES-CTR               PIC 999         VALUE 0.
+           05  SUB-RES-1               PIC 999         VALUE 0.
+           05  SUB-RES-2               PIC 999         VALUE 0.
+           05  C-DB-FOUND              PIC XXX         VALUE 'NO'.
+           05  C-GUEST-HIST-STATUS     PIC XX          VALUE '00'.
+           05  GUEST-HIST-EOF          PIC XXX         VALUE 'NO'.
+           05  C-GH-CTR                PIC 999         VALUE 0.
+           05  SUB-GH                  PIC 999         VALUE 0.
+           05  C-PRIOR-STAYS           PIC 9(3)        VALUE 0.
+           05  C-LOYALTY-THRESHOLD     PIC 9(3)        VALUE 5.
+           05  C-GT-LOYALTY-CTR        PIC 999         VALUE 0.
+           05  C-EFF-NIGHTS            PIC 9(4)        VALUE 0.
+
+      * HOLDS EVERY RESERVATION ON OZARK-MASTER SO EACH CONDO'S STAYS *
+      * CAN BE CHECKED AGAINST EACH OTHER FOR OVERLAPPING NIGHTS      *
+      * BEFORE THE NORMAL BILLING PASS BEGINS - CAPPED AT 200 STAYS   *
+      * PER RUN                                                      *
+       01  RESERVATION-TABLE.
+           05  RESERVATION-ENTRY       OCCURS 200 TIMES.
+               10  RS-CONDO            PIC XX.
+               10  RS-GUEST            PIC X(20).
+               10  RS-CHECKIN-DATE.
+                   15  RS-CHECKIN-YY   PIC 9(4).
+                   15  RS-CHECKIN-MM   PIC 99.
+                   15  RS-CHECKIN-DD   PIC 99.
+               10  RS-CHECKOUT-DATE.
+                   15  RS-CHECKOUT-YY  PIC 9(4).
+                   15  RS-CHECKOUT-MM  PIC 99.
+                   15  RS-CHECKOUT-DD  PIC 99.
+
+      * ONE ENTRY PER DISTINCT GUEST SEEN ON GUEST-HISTORY OR IN      *
+      * THIS RUN'S OZARK-MASTER - LOADED AT 1500-LOAD-GUEST-HISTORY,  *
+      * UPDATED BY EACH RECORD'S 2100-CALCS, AND REWRITTEN IN FULL TO *
+      * GUEST-HISTORY AT 9600-SAVE-HISTORY - CAPPED AT 200 GUESTS     *
+       01  GUEST-HISTORY-TABLE.
+           05  GUEST-HISTORY-ENTRY     OCCURS 200 TIMES.
+               10  GT-GUEST            PIC X(20).
+               10  GT-STAYS            PIC 9(3).
+               10  GT-NIGHTS           PIC 9(5).
+               10  GT-DOLLARS          PIC S9(9)V99.
+
+      ******************************************************************
+      * COMPILED DEFAULT PER-BEDROOM RATES BY CONDO CODE - A MATCHING *
+      * ROW FROM CONDO-RATE-PARM WITH AN EFFECTIVE DATE NOT LATER     *
+      * THAN TODAY OVERWRITES THE RATE AND EFFECTIVE DATE BELOW AT    *
+      * 1300-LOAD-CONDO-RATES                                         *
+      ******************************************************************
+       01  CONDO-RATE-INFO.
+           05  FILLER          PIC X(15)     VALUE 'HB0995000000000'.
+           05  FILLER          PIC X(15)     VALUE 'OB1880000000000'.
+           05  FILLER          PIC X(15)     VALUE 'PP0500000000000'.
+           05  FILLER          PIC X(15)     VALUE 'RB0621000000000'.
+           05  FILLER          PIC X(15)     VALUE 'SB1000000000000'.
+           05  FILLER          PIC X(15)     VALUE 'L 0763500000000'.
+           05  FILLER          PIC X(15)     VALUE 'HT0500000000000'.
+           05  FILLER          PIC X(15)     VALUE 'CP1250000000000'.
+
+      * TABLE FOR THE PER-BEDROOM CONDO RATES *
+       01  CONDO-RATE-TABLE REDEFINES CONDO-RATE-INFO.
+           05  CONDO-RATE                  OCCURS 8.
+               10  RC-CONDO        PIC XX.
+               10  RC-RATE         PIC 9(3)V99.
+               10  RC-EFF-DATE     PIC 9(8).
 
        01  CURRENT-DATE-AND-TIME.
 		   05  I-DATE.
@@ -142,13 +346,36 @@
        01  BLANK-LINE.
            05  FILLER                  PIC X(132)    VALUE ' '.
 
+      * PRINTED ONCE, BEFORE THE FIRST DOUBLE-BOOKING LINE, ONLY WHEN *
+      * AT LEAST ONE OVERLAPPING RESERVATION WAS FOUND *
+       01  DOUBLE-BOOKING-TITLE.
+           05  FILLER                  PIC X(40)     VALUE ' '.
+           05  FILLER                  PIC X(23)
+               VALUE 'DOUBLE-BOOKING WARNINGS'.
+           05  FILLER                  PIC X(69)     VALUE ' '.
+
+      * ONE LINE PER PAIR OF OVERLAPPING RESERVATIONS FOR THE SAME    *
+      * CONDO CODE, FOUND BY 1400-CHECK-DOUBLE-BOOKINGS BEFORE THE    *
+      * NORMAL BILLING PASS BEGINS *
+       01  DOUBLE-BOOKING-LINE.
+           05  FILLER                  PIC X(4)      VALUE ' '.
+           05  FILLER                  PIC X(21)     VALUE
+                                                 '*** DOUBLE BOOKING: '.
+           05  O-DB-CONDO               PIC XX.
+           05  FILLER                  PIC X(3)      VALUE ' - '.
+           05  O-DB-GUEST-1             PIC X(20).
+           05  FILLER                  PIC X(5)      VALUE ' VS. '.
+           05  O-DB-GUEST-2             PIC X(20).
+           05  FILLER                  PIC X(6)      VALUE ' *** '.
+           05  FILLER                  PIC X(51)     VALUE ' '.
+
        01  DETAIL-LINE.
            05  O-CONDO                 PIC X(15).
            05  FILLER                  PIC XX        VALUE ' '.
            05  O-GUEST                 PIC X(20).
            05  FILLER                  PIC XX        VALUE ' '.
-           05  O-NIGHTS                PIC Z9.
-           05  FILLER                  PIC XXX       VALUE ' '.
+           05  O-NIGHTS                PIC ZZZ9.
+           05  FILLER                  PIC X         VALUE ' '.
            05  O-NIGHT-FEE             PIC $$,$$$.99.
            05  FILLER                  PIC X         VALUE ' '.
            05  O-CONDO-FEE             PIC $$$$,$$$.99.
@@ -161,7 +388,9 @@
            05  FILLER                  PIC X(4)      VALUE ' '.
            05  O-ACC-DEALS             PIC $$$,$$$.99+.
            05  FILLER                  PIC X(4)      VALUE ' '.
-           05  O-TOTAL                 PIC $$$$,$$$.99.
+      * FLOATING SIGN SO A CANCELLATION/REFUND'S NEGATIVE TOTAL PRINTS *
+      * CORRECTLY INSTEAD OF AS AN UNSIGNED AMOUNT                     *
+           05  O-TOTAL                 PIC $$$,$$$.99+.
            05  O-ASTERISKS             PIC X(4).
       *  GRAND TOTAL LINE THAT PRINTS THE SUBTOTAL, DEALS, AND THE  *
       *  TOTAL AMOUNT FOR ALL CONDOS IN THE DAT FILE  *
@@ -173,7 +402,7 @@
            05  FILLER                  PIC X         VALUE ' '.
            05  O-GT-ACC-DEALS          PIC $$,$$$,$$$.99+.
            05  FILLER                  PIC X         VALUE ' '.
-           05  O-GT-TOTAL              PIC $$$,$$$,$$$.99.
+           05  O-GT-TOTAL              PIC $$,$$$,$$$.99+.
            05  FILLER                  PIC X(4)      VALUE ' '.
       *  PRINTS A CTR FOR NUMBER OF CONDOS READ IN (CALLED RENTALS),  *
       *  A CTR FOR THE NUMBER OF GUESTS WHO RECIEVED A FREE NIGHTS OR *
@@ -203,6 +432,62 @@
                                                     'HOT TUB FEES: '.
            05  O-GT-HOTTUB-FEE         PIC $$$,$$$.99.
            05  FILLER                  PIC X(55)     VALUE ' '.
+      *  PRINTS A CTR FOR HOW MANY STAYS THIS RUN HAD THEIR CLEANING  *
+      *  FEE WAIVED AS A LOYALTY REWARD FOR REPEAT RENTERS  *
+       01  GRAND-TOTALS-LINE-4.
+           05  FILLER                  PIC X(14)     VALUE ' '.
+           05  FILLER                  PIC X(20)     VALUE
+                                               'LOYALTY DISCOUNTS: '.
+           05  O-GT-LOYALTY-CTR        PIC Z9.
+           05  FILLER                  PIC X(96)     VALUE ' '.
+
+      * ONE PAGE PER GUEST, WRITTEN TO INVOICE.PRT BY 2250-PRINT-     *
+      * INVOICE RIGHT AFTER THAT GUEST'S FEES ARE COMPUTED            *
+       01  INVOICE-TITLE-LINE.
+           05  FILLER                  PIC X(6)      VALUE 'DATE: '.
+           05  O-INV-MM                PIC 99.
+           05  FILLER                  PIC X         VALUE '/'.
+           05  O-INV-DD                PIC 99.
+           05  FILLER                  PIC X         VALUE '/'.
+           05  O-INV-YY                PIC 9(4).
+           05  FILLER                  PIC X(20)     VALUE ' '.
+      * MOVED TO 'GUEST INVOICE', 'CANCELLATION', OR 'REFUND NOTICE'  *
+      * BY 2250-PRINT-INVOICE DEPENDING ON I-TRANS-TYPE               *
+           05  O-INV-TITLE             PIC X(14)     VALUE
+                                                    'GUEST INVOICE'.
+           05  FILLER                  PIC X(82)     VALUE ' '.
+
+       01  INVOICE-GUEST-LINE.
+           05  FILLER                  PIC X(4)      VALUE ' '.
+           05  FILLER                  PIC X(7)      VALUE 'GUEST: '.
+           05  O-INV-GUEST             PIC X(20).
+           05  FILLER                  PIC X(4)      VALUE ' '.
+           05  FILLER                  PIC X(7)      VALUE 'CONDO: '.
+           05  O-INV-CONDO             PIC X(15).
+           05  FILLER                  PIC X(75)     VALUE ' '.
+
+       01  INVOICE-NIGHTS-LINE.
+           05  FILLER                  PIC X(4)      VALUE ' '.
+           05  FILLER                  PIC X(20)     VALUE
+                                                    'NIGHTS STAYED:'.
+           05  FILLER                  PIC X(10)     VALUE ' '.
+           05  O-INV-NIGHTS            PIC ZZZ9.
+           05  FILLER                  PIC X(94)     VALUE ' '.
+
+       01  INVOICE-DETAIL-LINE.
+           05  FILLER                  PIC X(4)      VALUE ' '.
+           05  O-INV-LABEL             PIC X(20).
+           05  FILLER                  PIC X(10)     VALUE ' '.
+           05  O-INV-AMOUNT            PIC $$$,$$$.99+.
+           05  FILLER                  PIC X(87)     VALUE ' '.
+
+       01  INVOICE-TOTAL-LINE.
+           05  FILLER                  PIC X(4)      VALUE ' '.
+           05  FILLER                  PIC X(20)     VALUE
+                                                    'TOTAL DUE:'.
+           05  FILLER                  PIC X(10)     VALUE ' '.
+           05  O-INV-TOTAL             PIC $$$,$$$.99+.
+           05  FILLER                  PIC X(87)     VALUE ' '.
 
        PROCEDURE DIVISION.
 	   0000-MAIN.
@@ -215,11 +500,22 @@
        1000-INIT.
            OPEN INPUT OZARK-MASTER.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT INVOICE-OUT.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
 		   MOVE I-YY TO O-YY.
 		   MOVE I-DD TO O-DD.
 	       MOVE I-MM TO O-MM.
+           COMPUTE C-TODAY-DATE = I-YY * 10000 + I-MM * 100 + I-DD.
+
+      * LOADS ANY EFFECTIVE-DATED CONDO RATES ON FILE OVER THE        *
+      * COMPILED DEFAULTS ABOVE BEFORE ANY RECORD IS CALCULATED       *
+           PERFORM 1300-LOAD-CONDO-RATES.
+
+      * LOADS EVERY GUEST'S CARRIED-FORWARD STAY HISTORY BEFORE ANY   *
+      * RECORD IS CALCULATED SO THE LOYALTY DISCOUNT CAN SEE EACH     *
+      * GUEST'S LIFETIME STAY COUNT AS OF THE START OF THIS RUN       *
+           PERFORM 1500-LOAD-GUEST-HISTORY.
       *  EVALUATE STATEMENT THAT CONVERTS THE CURRENT MONTH FROM  *
       *  NUMERIC TO ALPHANUMERIC  *
            EVALUATE I-MM
@@ -250,27 +546,239 @@
                WHEN OTHER
                    MOVE 'ERROR' TO O-HEADING-MM.
 
+      * FLAGS ANY OVERLAPPING RESERVATIONS FOR THE SAME CONDO CODE    *
+      * BEFORE VACATION.PRT GETS PRODUCED *
+           PERFORM 1400-CHECK-DOUBLE-BOOKINGS.
+
+      * 1400-CHECK-DOUBLE-BOOKINGS CLOSED OZARK-MASTER AFTER ITS OWN  *
+      * READ-THROUGH PASS - REOPEN IT HERE FOR THE NORMAL BILLING     *
+      * PASS THAT FOLLOWS                                             *
+           OPEN INPUT OZARK-MASTER.
+
            PERFORM 9000-HEADINGS.
            PERFORM 9100-READ.
 
+      * OPENS THE OPTIONAL RATE FILE AND APPLIES EVERY ROW ON IT - A  *
+      * MISSING FILE LEAVES THE COMPILED DEFAULT RATES IN EFFECT      *
+       1300-LOAD-CONDO-RATES.
+           MOVE 'NO' TO RATE-PARM-EOF.
+           OPEN INPUT CONDO-RATE-PARM.
+           IF C-RATE-PARM-STATUS = '00'
+               PERFORM 1310-READ-CONDO-RATE-PARM
+                   UNTIL RATE-PARM-EOF = 'YES'
+               CLOSE CONDO-RATE-PARM
+           ELSE
+               MOVE 'YES' TO RATE-PARM-EOF.
+
+       1310-READ-CONDO-RATE-PARM.
+           READ CONDO-RATE-PARM
+               AT END
+                   MOVE 'YES' TO RATE-PARM-EOF
+               NOT AT END
+                   PERFORM 1320-APPLY-CONDO-RATE.
+
+      * A RATE ROW ONLY REPLACES THE TABLE ENTRY IT MATCHES WHEN ITS  *
+      * EFFECTIVE DATE IS NOT LATER THAN TODAY AND IS THE NEWEST ONE  *
+      * SEEN SO FAR FOR THAT CONDO CODE                               *
+       1320-APPLY-CONDO-RATE.
+           IF CR-EFF-DATE NOT > C-TODAY-DATE
+               PERFORM
+                   VARYING SUB-CONDO-RATE FROM 1 BY 1
+                       UNTIL CR-CONDO = RC-CONDO(SUB-CONDO-RATE)
+                           OR SUB-CONDO-RATE = 8
+               IF CR-CONDO = RC-CONDO(SUB-CONDO-RATE)
+                 AND CR-EFF-DATE > RC-EFF-DATE(SUB-CONDO-RATE)
+                   MOVE CR-RATE TO RC-RATE(SUB-CONDO-RATE)
+                   MOVE CR-EFF-DATE TO RC-EFF-DATE(SUB-CONDO-RATE)
+               END-IF.
+
+      * LOADS EVERY RESERVATION ON OZARK-MASTER INTO A TABLE AND THEN *
+      * CHECKS EACH CONDO'S STAYS AGAINST EACH OTHER FOR OVERLAPPING  *
+      * NIGHTS - THE FILE IS RE-OPENED FOR THE NORMAL BILLING PASS    *
+      * RIGHT AFTER THIS PARAGRAPH RETURNS *
+       1400-CHECK-DOUBLE-BOOKINGS.
+           MOVE 'NO' TO RESV-EOF.
+           MOVE 0 TO C-RES-CTR.
+      * OZARK-MASTER IS ALREADY OPEN FROM 1000-INIT - CLOSE IT BEFORE *
+      * RE-OPENING IT FOR THIS PASS, THEN THE NORMAL BILLING PASS     *
+      * REOPENS IT AGAIN IN 1000-INIT RIGHT AFTER THIS RETURNS        *
+           CLOSE OZARK-MASTER.
+           OPEN INPUT OZARK-MASTER.
+           PERFORM 1410-LOAD-RESERVATION
+               UNTIL RESV-EOF = 'YES'.
+           CLOSE OZARK-MASTER.
+
+           MOVE 1 TO SUB-RES-1.
+           PERFORM 1420-CHECK-AGAINST-LATER-STAYS
+               UNTIL SUB-RES-1 >= C-RES-CTR.
+
+      * READS ONE RESERVATION INTO THE NEXT OPEN TABLE SLOT - A        *
+      * CANCELLED STAY NEVER HAPPENED SO IT'S LEFT OUT OF THE          *
+      * OVERLAP CHECK, FREEING THAT CONDO BACK UP FOR THOSE NIGHTS     *
+       1410-LOAD-RESERVATION.
+           READ OZARK-MASTER
+               AT END
+                   MOVE 'YES' TO RESV-EOF
+               NOT AT END
+                   IF NOT TRANS-CANCEL AND C-RES-CTR < 200
+                       ADD 1 TO C-RES-CTR
+                       MOVE I-CONDO TO RS-CONDO(C-RES-CTR)
+                       MOVE I-GUEST TO RS-GUEST(C-RES-CTR)
+                       MOVE I-CHECKIN-DATE TO
+                           RS-CHECKIN-DATE(C-RES-CTR)
+                       MOVE I-CHECKOUT-DATE TO
+                           RS-CHECKOUT-DATE(C-RES-CTR)
+                   END-IF.
+
+      * COMPARES ONE RESERVATION AGAINST EVERY LATER RESERVATION IN   *
+      * THE TABLE SO EACH PAIR IS ONLY CHECKED ONCE *
+       1420-CHECK-AGAINST-LATER-STAYS.
+           COMPUTE SUB-RES-2 = SUB-RES-1 + 1.
+           PERFORM 1430-CHECK-RESERVATION-PAIR
+               UNTIL SUB-RES-2 > C-RES-CTR.
+           ADD 1 TO SUB-RES-1.
+
+      * TWO STAYS AT THE SAME CONDO OVERLAP WHEN EACH ONE CHECKS IN   *
+      * BEFORE THE OTHER CHECKS OUT *
+       1430-CHECK-RESERVATION-PAIR.
+           IF RS-CONDO(SUB-RES-1) = RS-CONDO(SUB-RES-2)
+             AND RS-CHECKIN-DATE(SUB-RES-1) <
+                 RS-CHECKOUT-DATE(SUB-RES-2)
+             AND RS-CHECKIN-DATE(SUB-RES-2) <
+                 RS-CHECKOUT-DATE(SUB-RES-1)
+               PERFORM 1440-PRINT-DOUBLE-BOOKING.
+           ADD 1 TO SUB-RES-2.
+
+      * PRINTS THE WARNING BANNER THE FIRST TIME A CONFLICT IS FOUND, *
+      * THEN THE DETAIL LINE FOR EVERY CONFLICTING PAIR *
+       1440-PRINT-DOUBLE-BOOKING.
+           IF C-DB-FOUND NOT = 'YES'
+               MOVE 'YES' TO C-DB-FOUND
+               WRITE PRTLINE FROM DOUBLE-BOOKING-TITLE
+                   AFTER ADVANCING 2 LINES.
+
+           MOVE RS-CONDO(SUB-RES-1) TO O-DB-CONDO.
+           MOVE RS-GUEST(SUB-RES-1) TO O-DB-GUEST-1.
+           MOVE RS-GUEST(SUB-RES-2) TO O-DB-GUEST-2.
+           WRITE PRTLINE FROM DOUBLE-BOOKING-LINE
+               AFTER ADVANCING 1 LINE.
+           DISPLAY '*** COBLSC04 DOUBLE BOOKING: ' RS-CONDO(SUB-RES-1)
+               ' - ' RS-GUEST(SUB-RES-1) ' VS. ' RS-GUEST(SUB-RES-2).
+
+      * OPENS THE OPTIONAL GUEST HISTORY FILE AND LOADS EVERY         *
+      * CARRIED-FORWARD RECORD INTO THE TABLE - A MISSING FILE MEANS  *
+      * EVERY GUEST STARTS THIS RUN WITH NO PRIOR STAYS ON RECORD     *
+       1500-LOAD-GUEST-HISTORY.
+           MOVE 'NO' TO GUEST-HIST-EOF.
+           OPEN INPUT GUEST-HISTORY.
+           IF C-GUEST-HIST-STATUS = '00'
+               PERFORM 1510-READ-GUEST-HISTORY
+                   UNTIL GUEST-HIST-EOF = 'YES'
+               CLOSE GUEST-HISTORY
+           ELSE
+               MOVE 'YES' TO GUEST-HIST-EOF.
+
+      * LOADS ONE CARRIED-FORWARD GUEST HISTORY RECORD INTO THE NEXT  *
+      * OPEN TABLE SLOT *
+       1510-READ-GUEST-HISTORY.
+           READ GUEST-HISTORY
+               AT END
+                   MOVE 'YES' TO GUEST-HIST-EOF
+               NOT AT END
+                   IF C-GH-CTR < 200
+                       ADD 1 TO C-GH-CTR
+                       MOVE GH-GUEST TO GT-GUEST(C-GH-CTR)
+                       MOVE GH-STAYS TO GT-STAYS(C-GH-CTR)
+                       MOVE GH-NIGHTS TO GT-NIGHTS(C-GH-CTR)
+                       MOVE GH-DOLLARS TO GT-DOLLARS(C-GH-CTR)
+                   END-IF.
+
        2000-MAINLINE.
            PERFORM 2100-CALCS.
            PERFORM 2200-OUTPUT.
            PERFORM 9100-READ.
 
+      * LOOKS UP THE PER-BEDROOM RATE FOR I-CONDO IN CONDO-RATE-TABLE *
+      * - CALLED FROM EVERY WHEN BRANCH OF 2100-CALCS SO THE          *
+      * CONDO-RATE-PARM OVERRIDES ONLY HAVE TO BE APPLIED ONE PLACE   *
+       2150-GET-CONDO-RATE.
+           PERFORM
+               VARYING SUB-CONDO-RATE FROM 1 BY 1
+                   UNTIL I-CONDO = RC-CONDO(SUB-CONDO-RATE)
+                       OR SUB-CONDO-RATE = 8.
+
+           IF I-CONDO = RC-CONDO(SUB-CONDO-RATE)
+               MOVE RC-RATE(SUB-CONDO-RATE) TO C-BEDROOM-CHARGE
+           ELSE
+               MOVE 0 TO C-BEDROOM-CHARGE.
+
+      * FINDS THIS GUEST'S HISTORY ENTRY, ADDING A NEW ZERO ENTRY IF  *
+      * THIS IS THE FIRST STAY SEEN FOR THEM EITHER ON FILE OR THIS   *
+      * RUN - C-PRIOR-STAYS HOLDS THEIR LIFETIME STAY COUNT AS OF     *
+      * BEFORE TODAY'S VISIT SO 2170-APPLY-LOYALTY-DISCOUNT CAN TEST  *
+      * IT                                                            *
+       2160-GET-GUEST-HISTORY.
+           PERFORM
+               VARYING SUB-GH FROM 1 BY 1
+                   UNTIL I-GUEST = GT-GUEST(SUB-GH)
+                       OR SUB-GH > C-GH-CTR.
+
+           IF SUB-GH > C-GH-CTR AND C-GH-CTR < 200
+               ADD 1 TO C-GH-CTR
+               MOVE C-GH-CTR TO SUB-GH
+               MOVE I-GUEST TO GT-GUEST(SUB-GH)
+               MOVE 0 TO GT-STAYS(SUB-GH)
+               MOVE 0 TO GT-NIGHTS(SUB-GH)
+               MOVE 0 TO GT-DOLLARS(SUB-GH).
+
+           IF SUB-GH <= 200
+               MOVE GT-STAYS(SUB-GH) TO C-PRIOR-STAYS
+           ELSE
+               MOVE 0 TO C-PRIOR-STAYS.
+
+      * WAIVES THIS GUEST'S CLEANING FEE AS A LOYALTY REWARD ONCE     *
+      * THEIR LIFETIME STAY COUNT REACHES C-LOYALTY-THRESHOLD         *
+       2170-APPLY-LOYALTY-DISCOUNT.
+           IF C-PRIOR-STAYS >= C-LOYALTY-THRESHOLD
+               COMPUTE C-ACC-DEALS = C-ACC-DEALS - C-CLEAN-FEE
+               ADD 1 TO C-GT-LOYALTY-CTR.
+
+      * NEGATES THE JUST-COMPUTED TOTAL FOR A CANCELLATION SO IT NETS *
+      * AGAINST THE ORIGINAL BOOKING, OR SUBTRACTS THE KEYED REFUND   *
+      * AMOUNT FOR A PARTIAL REFUND - A NORMAL BOOKING PASSES THROUGH *
+      * UNCHANGED                                                     *
+       2180-APPLY-TRANS-ADJUSTMENT.
+           EVALUATE TRUE
+               WHEN TRANS-CANCEL
+                   COMPUTE C-TOTAL = 0 - C-TOTAL
+               WHEN TRANS-REFUND
+                   COMPUTE C-TOTAL = C-TOTAL - I-ADJ-AMOUNT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
        2100-CALCS.
       *  FINDS THE NAME OF CONDO AND CALCULATES FEES/CHARGES, FREE  *
       *  NIGHTS/CLEANING   *
+      * A LONG-TERM/SEASONAL RENTAL CARRIES ITS NIGHT COUNT IN       *
+      * I-LONG-NIGHTS INSTEAD OF I-NIGHTS SO STAYS PAST 99 NIGHTS    *
+      * AREN'T TRUNCATED - EVERY FEE CALCULATION BELOW USES           *
+      * C-EFF-NIGHTS SO IT WORKS EITHER WAY                          *
+           IF LONG-TERM-RENTAL
+               MOVE I-LONG-NIGHTS TO C-EFF-NIGHTS
+           ELSE
+               MOVE I-NIGHTS TO C-EFF-NIGHTS.
+
            EVALUATE I-CONDO
                WHEN 'HB'
-                   MOVE 99.50 TO C-BEDROOM-CHARGE
+                   PERFORM 2150-GET-CONDO-RATE
                    MOVE 100 TO C-CLEAN-FEE
                    MOVE 'HORSESHOE BEND' TO O-CONDO
                    MOVE 0 TO C-ACC-DEALS
 
                    MULTIPLY C-BEDROOM-CHARGE BY I-BEDROOMS GIVING 
                        C-NIGHT-FEE ROUNDED
-                   MULTIPLY C-NIGHT-FEE BY I-NIGHTS GIVING 
+                   MULTIPLY C-NIGHT-FEE BY C-EFF-NIGHTS GIVING 
                        C-CONDO-FEE ROUNDED
      
                    IF I-PETS = 'Y' AND I-HOTTUB = 'Y'
@@ -299,7 +807,7 @@
       *  NO FEES FOR USING THE HOTTUB, BUT FEES FOR BRING PETS AND THE *
       *  SEVENTH NIGHT IS FREE  *
                WHEN 'OB'
-                   MOVE 188 TO C-BEDROOM-CHARGE
+                   PERFORM 2150-GET-CONDO-RATE
                    MOVE 150 TO C-CLEAN-FEE
                    MOVE 'OSAGE BEACH' TO O-CONDO
       *  CLEARS ANY DEALS FROM THIS CONDO AND THE PREVIOUS CONDO  *
@@ -311,14 +819,15 @@
       
                    MULTIPLY C-BEDROOM-CHARGE BY I-BEDROOMS GIVING 
                        C-NIGHT-FEE ROUNDED
-                   MULTIPLY C-NIGHT-FEE BY I-NIGHTS GIVING 
+                   MULTIPLY C-NIGHT-FEE BY C-EFF-NIGHTS GIVING 
                        C-CONDO-FEE ROUNDED
-      *  DEAL FOR ANY GUESTS THAT STAYS FOR SEVEN OR MORE NIGHTS  *     
-                   IF I-NIGHTS >= 7
-                       COMPUTE C-ACC-DEALS = (0  - C-NIGHT-FEE) + 
+      *  DEAL FOR ANY GUESTS THAT STAYS FOR SEVEN OR MORE NIGHTS  *
+                   IF C-EFF-NIGHTS >= 7
+                       COMPUTE C-ACC-DEALS = (0  - C-NIGHT-FEE) +
                            C-ACC-DEALS
                        ADD 1 TO C-FREE-NIGHT-CTR
-                                                                 
+                   END-IF
+
                    IF I-PETS = 'Y' AND I-HOTTUB = 'Y'
                        MULTIPLY C-CONDO-FEE BY 0.10 GIVING C-PET-FEE
                            ROUNDED
@@ -334,49 +843,53 @@
                        MOVE 0 TO C-PET-FEE
       *  NO DEALS OR ADDITIONAL FEES FOR THIS CONDO  *
                WHEN 'PP'
-                   MOVE 50 TO C-BEDROOM-CHARGE
+                   PERFORM 2150-GET-CONDO-RATE
                    MOVE 75 TO C-CLEAN-FEE
                    MOVE 'PISTOL POINT' TO O-CONDO
       *  CLEARS ANY DEALS FROM THIS CONDO AND PREVIOUS CONDO  *
                    MOVE 0 TO C-ACC-DEALS
                    MOVE 0 TO C-PET-FEE
+                   MOVE 0 TO C-HOTTUB-FEE
 
-                   MULTIPLY C-BEDROOM-CHARGE BY I-BEDROOMS GIVING 
+                   MULTIPLY C-BEDROOM-CHARGE BY I-BEDROOMS GIVING
                        C-NIGHT-FEE ROUNDED
-                   MULTIPLY C-NIGHT-FEE BY I-NIGHTS GIVING 
+                   MULTIPLY C-NIGHT-FEE BY C-EFF-NIGHTS GIVING
                        C-CONDO-FEE ROUNDED
       *  ONLY DEAL IS FOR FREE CLEANING  *
                WHEN 'RB'
-                   MOVE 62.10 TO C-BEDROOM-CHARGE
+                   PERFORM 2150-GET-CONDO-RATE
                    MOVE 75 TO C-CLEAN-FEE
                    MOVE 'REGATTA BAY' TO O-CONDO
-      *  CLEARS DATA PUT IN CTR FROM PREVIOUS CONDO  * 
+      *  CLEARS DATA PUT IN CTR FROM PREVIOUS CONDO  *
                    MOVE 0 TO C-FREE-CLEAN-CTR
       *  CLEARS ANY DEALS FROM THIS CONDO AND PREVIOUS CONDO  *
                    MOVE 0 TO C-ACC-DEALS
+                   MOVE 0 TO C-PET-FEE
+                   MOVE 0 TO C-HOTTUB-FEE
 
-                   MULTIPLY C-BEDROOM-CHARGE BY I-BEDROOMS GIVING 
+                   MULTIPLY C-BEDROOM-CHARGE BY I-BEDROOMS GIVING
                        C-NIGHT-FEE ROUNDED
-                   MULTIPLY C-NIGHT-FEE BY I-NIGHTS GIVING 
+                   MULTIPLY C-NIGHT-FEE BY C-EFF-NIGHTS GIVING
                        C-CONDO-FEE ROUNDED
       *  DEAL FOR ANY GUEST THAT STAYS OVER FIVE NIGHTS  *
-                   IF I-NIGHTS > 5
+                   IF C-EFF-NIGHTS > 5
                        ADD 1 TO C-FREE-CLEAN-CTR
-                       COMPUTE C-ACC-DEALS = (0  - C-CLEAN-FEE) + 
+                       COMPUTE C-ACC-DEALS = (0  - C-CLEAN-FEE) +
                            C-ACC-DEALS
       * ONLY DEAL IS ADDITIONAL FEES FOR BRING PETS  *
                WHEN 'SB'
-                   MOVE 100 TO C-BEDROOM-CHARGE
+                   PERFORM 2150-GET-CONDO-RATE
                    MOVE 150 TO C-CLEAN-FEE
                    MOVE 'SHAWNEE BEND' TO O-CONDO
       *  CLEARS ANY DEALS FROM THIS CONDO AND PREVIOUS CONDO  *
                    MOVE 0 TO C-ACC-DEALS
+                   MOVE 0 TO C-HOTTUB-FEE
       *  CLEARS THE CTR TO AVOID ADDING EXTRA NUMBERS TO GRAND TOTALS  *
                    MOVE 0  TO C-FREE-CLEAN-CTR
 
                    MULTIPLY C-BEDROOM-CHARGE BY I-BEDROOMS GIVING 
                        C-NIGHT-FEE ROUNDED
-                   MULTIPLY C-NIGHT-FEE BY I-NIGHTS GIVING 
+                   MULTIPLY C-NIGHT-FEE BY C-EFF-NIGHTS GIVING 
                        C-CONDO-FEE ROUNDED
 
                    IF I-PETS = 'Y'
@@ -387,7 +900,7 @@
                        MOVE 0 TO C-PET-FEE
       *  ONLY DEAL IS ADDITIONAL FEES FOR USING HOTTUB  * 
                WHEN 'L'
-                   MOVE 76.35 TO C-BEDROOM-CHARGE
+                   PERFORM 2150-GET-CONDO-RATE
                    MOVE 0 TO C-CLEAN-FEE
                    MOVE 'LEDGES' TO O-CONDO
       *  CLEARS ANY DEALS FROM THIS CONDO AND PREVIOUS CONDO  *
@@ -396,7 +909,7 @@
       
                    MULTIPLY C-BEDROOM-CHARGE BY I-BEDROOMS GIVING 
                        C-NIGHT-FEE ROUNDED
-                   MULTIPLY C-NIGHT-FEE BY I-NIGHTS GIVING 
+                   MULTIPLY C-NIGHT-FEE BY C-EFF-NIGHTS GIVING 
                        C-CONDO-FEE ROUNDED
 
                    IF I-HOTTUB ='Y'
@@ -407,45 +920,44 @@
                        MOVE 0 TO C-HOTTUB-FEE
       *  ONLY DEAL IS THE THIRD NIGHT IS HALF OFF  *
                WHEN 'HT'
-                   MOVE 50 TO C-BEDROOM-CHARGE
+                   PERFORM 2150-GET-CONDO-RATE
                    MOVE 100 TO C-CLEAN-FEE
                    MOVE 'HARBOUR TOWNE' TO O-CONDO
-      *  CLEARS ANY DEALS FROM THIS CONDO AND PREVIOUS CONDO  * 
+      *  CLEARS ANY DEALS FROM THIS CONDO AND PREVIOUS CONDO  *
                    MOVE 0 TO C-ACC-DEALS
                    MOVE 0 TO C-HOTTUB-FEE
+                   MOVE 0 TO C-PET-FEE
       *  CLEARS THE CTR TO AVOID ADDING EXTRA NUMBERS TO GRAND TOTALS  *
                    MOVE 0 TO C-FREE-NIGHT-CTR
+
+                   COMPUTE C-NIGHT-FEE ROUNDED = C-BEDROOM-CHARGE *
+                       I-BEDROOMS
+                   MULTIPLY C-NIGHT-FEE BY C-EFF-NIGHTS GIVING
+                       C-CONDO-FEE ROUNDED
       *  DEAL FOR IF GUEST STAYS FOR THREE OR MORE NIGHTS  *
-                   IF I-NIGHTS >= 3
+                   IF C-EFF-NIGHTS >= 3
                        ADD 0.5 TO C-FREE-NIGHT-CTR
-                       COMPUTE C-NIGHT-FEE ROUNDED = C-BEDROOM-CHARGE *
-                           I-BEDROOMS / 2 
-                       COMPUTE C-ACC-DEALS = C-ACC-DEALS + (0  - 
-                           C-NIGHT-FEE)
-                       MULTIPLY C-NIGHT-FEE BY I-NIGHTS GIVING 
-                           C-CONDO-FEE ROUNDED
-                   ELSE
-                       MULTIPLY C-BEDROOM-CHARGE BY I-BEDROOMS GIVING
-                           C-NIGHT-FEE ROUNDED
-                       MULTIPLY C-NIGHT-FEE BY I-NIGHTS GIVING 
-                           C-CONDO-FEE ROUNDED
+                       COMPUTE C-ACC-DEALS = C-ACC-DEALS + (0  -
+                           (C-NIGHT-FEE / 2))
       * ONLY DEAL IS A FREE NIGHT FOR STAYING SEVEN NIGHTS  * 
                WHEN 'CP'
-                   MOVE 125 TO C-BEDROOM-CHARGE
+                   PERFORM 2150-GET-CONDO-RATE
                    MOVE 0 TO C-CLEAN-FEE
                    MOVE 'COMPASSE POINTE' TO O-CONDO
-      *  CLEARS ANY DEALS FROM THIS CONDO AND PREVIOUS CONDO  * 
+      *  CLEARS ANY DEALS FROM THIS CONDO AND PREVIOUS CONDO  *
                    MOVE 0 TO C-ACC-DEALS
+                   MOVE 0 TO C-PET-FEE
+                   MOVE 0 TO C-HOTTUB-FEE
       *  CLEARS THE CTR TO AVOID ADDING EXTRA NUMBERS TO GRAND TOTALS  *
       *  AND CLEARS ANY AMOUNT PUT IN BY THE PREVIOUS CONDO  *
                    MOVE 0 TO C-FREE-NIGHT-CTR
 
                    COMPUTE C-NIGHT-FEE ROUNDED = C-BEDROOM-CHARGE *
                        I-BEDROOMS
-                   MULTIPLY C-NIGHT-FEE BY I-NIGHTS GIVING 
+                   MULTIPLY C-NIGHT-FEE BY C-EFF-NIGHTS GIVING 
                        C-CONDO-FEE ROUNDED
       *  DEAL FOR STAYING SEVEN OR MORE NIGHTS  *
-                   IF I-NIGHTS >= 7
+                   IF C-EFF-NIGHTS >= 7
                        ADD 1 TO C-FREE-NIGHT-CTR
                        COMPUTE C-ACC-DEALS = C-ACC-DEALS + (0  - 
                            C-NIGHT-FEE)
@@ -455,19 +967,43 @@
                    MOVE 0 TO C-CLEAN-FEE
                    MOVE 'ERROR' TO O-CONDO
                    MOVE 0 TO C-ACC-DEALS
+                   MOVE 0 TO C-PET-FEE
+                   MOVE 0 TO C-HOTTUB-FEE
                    MOVE 0 TO C-FREE-NIGHT-CTR
 
                    MULTIPLY C-BEDROOM-CHARGE BY I-BEDROOMS GIVING 
                        C-NIGHT-FEE ROUNDED
-                   MULTIPLY C-NIGHT-FEE BY I-NIGHTS GIVING 
+                   MULTIPLY C-NIGHT-FEE BY C-EFF-NIGHTS GIVING
                        C-CONDO-FEE ROUNDED.
 
-           MULTIPLY I-DOCKSLIP BY I-NIGHTS GIVING
+      * APPLIES THE LOYALTY DISCOUNT AGAINST WHICHEVER CLEANING FEE   *
+      * THE CONDO'S WHEN BRANCH JUST SET ABOVE *
+           PERFORM 2160-GET-GUEST-HISTORY.
+           PERFORM 2170-APPLY-LOYALTY-DISCOUNT.
+
+           MULTIPLY I-DOCKSLIP BY C-EFF-NIGHTS GIVING
                C-DOCKSLIP-FEE ROUNDED.
-           COMPUTE C-SUBTOTAL ROUNDED = C-CONDO-FEE + C-CLEAN-FEE + 
+           COMPUTE C-SUBTOTAL ROUNDED = C-CONDO-FEE + C-CLEAN-FEE +
                C-DOCKSLIP-FEE.
            ADD C-SUBTOTAL TO C-ACC-DEALS GIVING C-TOTAL ROUNDED.
 
+      * A CANCELLATION OR REFUND RECORD ADJUSTS THE TOTAL JUST         *
+      * COMPUTED ABOVE TO A NEGATIVE AMOUNT AGAINST THIS GUEST'S       *
+      * CHARGES INSTEAD OF BILLING FOR A COMPLETED STAY                *
+           PERFORM 2180-APPLY-TRANS-ADJUSTMENT.
+
+      * A CANCELLED STAY NEVER HAPPENED, SO IT DOESN'T COUNT TOWARD    *
+      * THE GUEST'S LIFETIME STAY OR NIGHT HISTORY - THE DOLLAR        *
+      * ADJUSTMENT STILL ROLLS IN EITHER WAY SO THEIR LIFETIME TOTAL   *
+      * NETS CORRECTLY                                                 *
+           IF SUB-GH <= 200
+               IF NOT TRANS-CANCEL
+                   ADD 1 TO GT-STAYS(SUB-GH)
+                   ADD C-EFF-NIGHTS TO GT-NIGHTS(SUB-GH)
+               END-IF
+               ADD C-TOTAL TO GT-DOLLARS(SUB-GH)
+           END-IF.
+
            COMPUTE C-GT-ACC-DEALS = C-GT-ACC-DEALS + C-ACC-DEALS.
            COMPUTE C-GT-SUBTOTAL = C-GT-SUBTOTAL + C-SUBTOTAL.
            COMPUTE C-GT-TOTAL = C-GT-TOTAL + C-TOTAL.
@@ -480,14 +1016,21 @@
            ADD 1 TO C-GT-RENTAL-CTR.
 
        2200-OUTPUT.
-      *  A FLAG FOR TOTALS EXCEEDING $750.00  *
-           IF C-TOTAL > 750
-               MOVE '****' TO O-ASTERISKS
-           ELSE
-               MOVE '    ' TO O-ASTERISKS.
+      *  A CANCELLATION/REFUND MARKER TAKES PRIORITY OVER THE FLAG    *
+      *  FOR TOTALS EXCEEDING $750.00                                 *
+           EVALUATE TRUE
+               WHEN TRANS-CANCEL
+                   MOVE 'CXL ' TO O-ASTERISKS
+               WHEN TRANS-REFUND
+                   MOVE 'REF ' TO O-ASTERISKS
+               WHEN C-TOTAL > 750
+                   MOVE '****' TO O-ASTERISKS
+               WHEN OTHER
+                   MOVE '    ' TO O-ASTERISKS
+           END-EVALUATE.
 
            MOVE I-GUEST TO O-GUEST.
-           MOVE I-NIGHTS TO O-NIGHTS.
+           MOVE C-EFF-NIGHTS TO O-NIGHTS.
            MOVE C-NIGHT-FEE TO O-NIGHT-FEE.
            MOVE C-CONDO-FEE TO O-CONDO-FEE.
            MOVE C-CLEAN-FEE TO O-CLEAN-FEE.
@@ -501,6 +1044,68 @@
                    AT EOP
                        PERFORM 9000-HEADINGS.
 
+           PERFORM 2250-PRINT-INVOICE.
+
+      * WRITES ONE PAGE OF THE PER-GUEST INVOICE TO INVOICE.PRT,      *
+      * REUSING THE SAME FEE FIGURES JUST COMPUTED BY 2100-CALCS      *
+       2250-PRINT-INVOICE.
+           MOVE O-MM TO O-INV-MM.
+           MOVE O-DD TO O-INV-DD.
+           MOVE O-YY TO O-INV-YY.
+           EVALUATE TRUE
+               WHEN TRANS-CANCEL
+                   MOVE 'CANCELLATION' TO O-INV-TITLE
+               WHEN TRANS-REFUND
+                   MOVE 'REFUND NOTICE' TO O-INV-TITLE
+               WHEN OTHER
+                   MOVE 'GUEST INVOICE' TO O-INV-TITLE
+           END-EVALUATE.
+           WRITE INVLINE FROM INVOICE-TITLE-LINE
+               AFTER ADVANCING PAGE.
+
+           MOVE I-GUEST TO O-INV-GUEST.
+           MOVE O-CONDO TO O-INV-CONDO.
+           WRITE INVLINE FROM INVOICE-GUEST-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE C-EFF-NIGHTS TO O-INV-NIGHTS.
+           WRITE INVLINE FROM INVOICE-NIGHTS-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'NIGHT FEE' TO O-INV-LABEL.
+           MOVE C-NIGHT-FEE TO O-INV-AMOUNT.
+           WRITE INVLINE FROM INVOICE-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'CONDO FEE' TO O-INV-LABEL.
+           MOVE C-CONDO-FEE TO O-INV-AMOUNT.
+           WRITE INVLINE FROM INVOICE-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'CLEANING FEE' TO O-INV-LABEL.
+           MOVE C-CLEAN-FEE TO O-INV-AMOUNT.
+           WRITE INVLINE FROM INVOICE-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'DOCK SLIP FEE' TO O-INV-LABEL.
+           MOVE C-DOCKSLIP-FEE TO O-INV-AMOUNT.
+           WRITE INVLINE FROM INVOICE-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'SUBTOTAL' TO O-INV-LABEL.
+           MOVE C-SUBTOTAL TO O-INV-AMOUNT.
+           WRITE INVLINE FROM INVOICE-DETAIL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'DEALS/DISCOUNTS' TO O-INV-LABEL.
+           MOVE C-ACC-DEALS TO O-INV-AMOUNT.
+           WRITE INVLINE FROM INVOICE-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE C-TOTAL TO O-INV-TOTAL.
+           WRITE INVLINE FROM INVOICE-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
        3000-CLOSING.
            MOVE C-GT-SUBTOTAL TO O-GT-SUBTOTAL.
            MOVE C-GT-ACC-DEALS TO O-GT-ACC-DEALS.
@@ -510,6 +1115,7 @@
            MOVE C-GT-FREE-NIGHT-CTR TO O-GT-FREE-NIGHT-CTR.
            MOVE C-GT-PET-FEE TO O-GT-PET-FEE.
            MOVE C-GT-HOTTUB-FEE TO O-GT-HOTTUB-FEE.
+           MOVE C-GT-LOYALTY-CTR TO O-GT-LOYALTY-CTR.
 
            WRITE PRTLINE FROM GRAND-TOTALS-LINE-1
                AFTER ADVANCING 3 LINES.
@@ -517,9 +1123,19 @@
                AFTER ADVANCING 2 LINES.
            WRITE PRTLINE FROM GRAND-TOTALS-LINE-3
                AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM GRAND-TOTALS-LINE-4
+               AFTER ADVANCING 1 LINE.
+
+      * REWRITES GUEST-HISTORY IN FULL FROM THE TABLE SO EVERY        *
+      * GUEST'S UPDATED LIFETIME TOTALS CARRY FORWARD INTO THE NEXT   *
+      * RUN *
+           PERFORM 9600-SAVE-HISTORY.
+           PERFORM 9700-SAVE-GT-EXTRACT.
+           PERFORM 9800-WRITE-RUN-LOG.
 
            CLOSE OZARK-MASTER.
            CLOSE PRTOUT.
+           CLOSE INVOICE-OUT.
 
        9000-HEADINGS.
            ADD 1 TO C-PCTR.
@@ -539,4 +1155,48 @@
        9100-READ.
            READ OZARK-MASTER
                AT END
-                   MOVE 'NO' TO MORE-RECS.
\ No newline at end of file
+                   MOVE 'NO' TO MORE-RECS.
+
+      * WRITES OUT ONE GUEST-HISTORY RECORD PER TABLE ENTRY *
+       9600-SAVE-HISTORY.
+           MOVE 1 TO SUB-GH.
+           OPEN OUTPUT GUEST-HISTORY.
+           PERFORM 9610-WRITE-GUEST-HISTORY
+               UNTIL SUB-GH > C-GH-CTR.
+           CLOSE GUEST-HISTORY.
+
+      * WRITES THIS RUN'S GRAND RENTAL COUNT AND TOTAL REVENUE TO THE *
+      * EXTRACT FILE FOR THE CONSOLIDATED REVENUE DASHBOARD AND       *
+      * ACCOUNTING EXTRACT TO PICK UP *
+       9700-SAVE-GT-EXTRACT.
+           MOVE C-GT-RENTAL-CTR TO G4-RENTAL-CTR.
+           MOVE C-GT-TOTAL TO G4-TOTAL.
+           OPEN OUTPUT GT-EXTRACT.
+           WRITE GT04-REC.
+           CLOSE GT-EXTRACT.
+
+      * APPENDS THIS RUN'S VOLUME TO THE SHARED OPERATIONS LOG - ONE  *
+      * INVOICE IS PRINTED FOR EVERY RECORD READ, AND NOTHING IN THIS *
+      * PROGRAM IS REJECTED, SO RECORDS IN EQUALS RECORDS OUT         *
+       9800-WRITE-RUN-LOG.
+           MOVE 'COBLSC04' TO RL-PROGRAM.
+           MOVE I-MM TO RL-RUN-MM.
+           MOVE I-DD TO RL-RUN-DD.
+           MOVE I-YY TO RL-RUN-YYYY.
+           MOVE I-TIME(1:2) TO RL-RUN-HH.
+           MOVE I-TIME(3:2) TO RL-RUN-MI.
+           MOVE I-TIME(5:2) TO RL-RUN-SS.
+           MOVE C-GT-RENTAL-CTR TO RL-RECS-IN.
+           MOVE C-GT-RENTAL-CTR TO RL-RECS-OUT.
+           MOVE 0 TO RL-RECS-REJ.
+           OPEN EXTEND RUN-LOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUN-LOG.
+
+       9610-WRITE-GUEST-HISTORY.
+           MOVE GT-GUEST(SUB-GH) TO GH-GUEST.
+           MOVE GT-STAYS(SUB-GH) TO GH-STAYS.
+           MOVE GT-NIGHTS(SUB-GH) TO GH-NIGHTS.
+           MOVE GT-DOLLARS(SUB-GH) TO GH-DOLLARS.
+           WRITE GH-REC.
+           ADD 1 TO SUB-GH.
